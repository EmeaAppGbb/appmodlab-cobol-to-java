@@ -0,0 +1,90 @@
+//CLMDAILY JOB (ACCTNO),'CLAIMS DAILY CYCLE',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*
+//*****************************************************************
+//* DAILY CLAIMS PROCESSING CYCLE                                 *
+//*                                                                *
+//* STEP SEQUENCE:                                                *
+//*   STEP010 - POLMAINT  - APPLY TODAY'S POLICY MAINTENANCE      *
+//*                         TRANSACTIONS AGAINST THE POLICY       *
+//*                         MASTER, PRODUCING AN UPDATED MASTER   *
+//*   STEP020 - IDCAMS    - PROMOTE THE UPDATED POLICY MASTER     *
+//*                         (POLICIES_NEW.DAT) OVER THE ACTIVE    *
+//*                         MASTER SO CLMPROC SEES TODAY'S CHANGES*
+//*   STEP030 - CLMPROC   - READ THE CLAIM FILE, ADJUDICATE AND   *
+//*                         AUTHORIZE PAYMENT FOR EACH CLAIM, AND *
+//*                         PRODUCE THE DAILY SUMMARY REPORT      *
+//*                                                                *
+//* RESTART:                                                      *
+//*   EACH STEP CARRIES RD=R SO THE JOB MAY BE RESUBMITTED WITH   *
+//*   RESTART=stepname ON THE JOB STATEMENT TO PICK THE CYCLE     *
+//*   BACK UP AT THE STEP THAT WAS RUNNING WHEN THE JOB WAS       *
+//*   CANCELLED OR ABENDED, RATHER THAN REPEATING COMPLETED STEPS.*
+//*   STEP020 AND STEP030 ARE ALSO COND-CODED SO A CONDITION CODE *
+//*   OF 4 OR HIGHER OUT OF POLMAINT STOPS THE CYCLE BEFORE THE   *
+//*   POLICY MASTER IS PROMOTED OR ANY CLAIM IS ADJUDICATED       *
+//*   AGAINST IT.                                                 *
+//*                                                                *
+//* THE CLAIM, POLICY, OUTPUT AND REPORT FILE NAMES THEMSELVES    *
+//* ARE NOT OVERRIDDEN HERE VIA DD STATEMENTS - CLMPROC AND THE   *
+//* SUBPROGRAMS IT CALLS RESOLVE THEM AT RUN TIME FROM            *
+//* data/runparms.dat (SEE STEP005 BELOW). THIS KEEPS A CYCLE'S   *
+//* DATED FILE NAMES IN ONE PLACE INSTEAD OF REPEATED ON EVERY    *
+//* STEP'S DD STATEMENTS. EVERY DD BELOW THAT NAMES ONE OF THESE  *
+//* PROGRAMS' OWN FILES USES PATH= RATHER THAN DSN= SINCE EVERY   *
+//* SELECT/ASSIGN IN THE COBOL SOURCE NAMES A USS (UNIX) PATH,    *
+//* NOT A CATALOGUED DATASET - PATH= IS HOW JCL ADDRESSES A USS   *
+//* FILE BY ITS OWN PATHNAME INSTEAD OF THROUGH THE CATALOG.      *
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP005 - (RE)BUILD TODAY'S RUN-PARAMETER CONTROL FILE SO     *
+//* EVERY PROGRAM IN THE CYCLE PICKS UP THE SAME DATED FILE NAMES *
+//*****************************************************************
+//STEP005  EXEC PGM=IEBGENER,RD=R
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DATA,DLM=@@
+CLAIM-FILE          data/claims.dat
+POLICY-FILE         data/policies.dat
+CLAIM-OUTPUT-FILE   data/claims_out.dat
+REVIEW-QUEUE-FILE   data/review_queue.dat
+PAYMENT-FILE        data/payments.dat
+EOB-LETTER-FILE     reports/eob_letters.txt
+ERROR-LOG-FILE      reports/error.log
+SUMMARY-REPORT-FILE reports/summary.txt
+@@
+//SYSUT2   DD   PATH='data/runparms.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP,SIROTH)
+//*
+//*****************************************************************
+//* STEP010 - APPLY POLICY MAINTENANCE TRANSACTIONS               *
+//*****************************************************************
+//STEP010  EXEC PGM=POLMAINT,RD=R
+//STEPLIB  DD   DSN=CLAIMS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 - PROMOTE THE UPDATED POLICY MASTER                   *
+//* SKIPPED IF STEP010 ENDED WITH A CONDITION CODE OF 4 OR HIGHER *
+//*****************************************************************
+//STEP020  EXEC PGM=IDCAMS,RD=R,COND=(4,LT,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO INFILE(NEWPOL) OUTFILE(OLDPOL)
+//NEWPOL   DD   PATH='data/policies_new.dat',
+//             PATHOPTS=(ORDONLY)
+//OLDPOL   DD   PATH='data/policies.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP,SIROTH)
+//*
+//*****************************************************************
+//* STEP030 - ADJUDICATE CLAIMS, AUTHORIZE PAYMENT, RUN REPORTS   *
+//* SKIPPED IF STEP010 ENDED WITH A CONDITION CODE OF 4 OR HIGHER *
+//*****************************************************************
+//STEP030  EXEC PGM=CLMPROC,RD=R,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=CLAIMS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
