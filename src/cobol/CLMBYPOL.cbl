@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMBYPOL.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * CLAIMS BY POLICYHOLDER CONTROL-BREAK REPORT                    *
+      * LOADS THE LATEST CLAIM OUTPUT INTO AN IN-MEMORY TABLE, SORTS   *
+      * IT BY POLICY NUMBER, AND WRITES ONE DETAIL LINE PER CLAIM      *
+      * UNDER A HEADING FOR EACH POLICYHOLDER (LOOKED UP THROUGH       *
+      * POLYLKUP THE SAME WAY CLMPROC DOES), WITH A SUBTOTAL WHEN THE  *
+      * POLICY NUMBER CHANGES AND A GRAND TOTAL AT THE END - RUN ANY   *
+      * TIME, INDEPENDENT OF THE OVERNIGHT CYCLE                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT CLAIM-OUTPUT-FILE
+               ASSIGN TO WS-CLAIM-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-OUT-STATUS.
+
+           SELECT BREAK-REPORT-FILE
+               ASSIGN TO "reports/claims_by_policyholder.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  CLAIM-OUTPUT-FILE.
+       01  CLAIM-OUTPUT-RECORD.
+           COPY CLMREC.
+
+       FD  BREAK-REPORT-FILE.
+       01  BREAK-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * CLAIM-OUTPUT-FILE KEY CLMPROC AND POLMAINT ALREADY RESOLVE
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-CLAIM-OUT-FILENAME    PIC X(60)
+           VALUE "data/claims_out.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-CLAIM-OUT-STATUS      PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+
+       01  WS-EOF-CLAIM-OUT         PIC X VALUE 'N'.
+           88 EOF-CLAIM-OUT         VALUE 'Y'.
+
+       01  WS-MAX-CLAIMS-TRACKED    PIC 9(5) VALUE 9000.
+       01  WS-CLAIM-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CL-IDX                PIC 9(5) VALUE 0.
+
+       01  WS-CLAIM-TABLE.
+           05  WS-CL-ENTRY OCCURS 9000 TIMES.
+               COPY CLMREC REPLACING ==05== BY ==10==.
+
+       01  WS-POLICY-RECORD.
+           COPY POLREC.
+       01  WS-POLICY-FOUND          PIC X VALUE 'N'.
+           88 POLICY-FOUND          VALUE 'Y'.
+
+       01  WS-BREAK-POLICY-NUMBER   PIC X(10) VALUE SPACES.
+       01  WS-FIRST-GROUP-FLAG      PIC X VALUE 'Y'.
+           88 FIRST-GROUP           VALUE 'Y'.
+       01  WS-GROUP-SUBTOTAL        PIC 9(9)V99 VALUE 0.
+       01  WS-GROUP-CLAIM-COUNT     PIC 9(5) VALUE 0.
+       01  WS-GRAND-TOTAL           PIC 9(9)V99 VALUE 0.
+      * SUBTOTALS AND THE GRAND TOTAL ARE RUNNING SUMS ACROSS
+      * POTENTIALLY-DIFFERENT-CURRENCY POLICIES (REQ037), SO EACH
+      * CLAIM IS CONVERTED TO USD - VIA THE POLICY LOOKED UP FOR ITS
+      * GROUP - BEFORE IT IS ADDED IN, KEEPING BOTH TOTALS IN ONE
+      * COMMON CURRENCY
+       01  WS-CLAIM-AMOUNT-USD      PIC 9(9)V99.
+
+       01  WS-COUNTERS.
+           05  WS-POLICYHOLDER-COUNT PIC 9(5) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-CLAIM-NUMBER  PIC X(10).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-CLAIM-DATE    PIC X(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-CLAIM-TYPE    PIC X(2).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-STATUS        PIC X(1).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DTL-AMOUNT        PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-BUILD-REPORT
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - CLAIMS BY POLICYHOLDER"
+
+           PERFORM 1050-RESOLVE-FILENAME
+
+           OPEN INPUT CLAIM-OUTPUT-FILE
+           IF WS-CLAIM-OUT-STATUS NOT = "00"
+               DISPLAY "CLMBYPOL ERROR: CANNOT OPEN CLAIM OUTPUT FILE"
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-CLAIM-OUT
+           PERFORM 1100-LOAD-CLAIM-TABLE UNTIL EOF-CLAIM-OUT
+           CLOSE CLAIM-OUTPUT-FILE
+           PERFORM 1200-SORT-CLAIM-TABLE
+
+           OPEN OUTPUT BREAK-REPORT-FILE.
+
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "CLAIM-OUTPUT-FILE"
+                       MOVE RUNPARM-VALUE TO WS-CLAIM-OUT-FILENAME
+                   END-IF
+           END-READ.
+
+       1100-LOAD-CLAIM-TABLE.
+           READ CLAIM-OUTPUT-FILE
+               AT END
+                   SET EOF-CLAIM-OUT TO TRUE
+               NOT AT END
+                   PERFORM 1150-ADD-TABLE-ENTRY
+           END-READ.
+
+       1150-ADD-TABLE-ENTRY.
+           IF WS-CLAIM-COUNT < WS-MAX-CLAIMS-TRACKED
+               ADD 1 TO WS-CLAIM-COUNT
+               MOVE CLAIM-OUTPUT-RECORD TO WS-CL-ENTRY(WS-CLAIM-COUNT)
+           ELSE
+               DISPLAY "CLMBYPOL WARNING: CLAIM TABLE FULL - CLAIM "
+                       CLM-CLAIM-NUMBER OF CLAIM-OUTPUT-RECORD
+                       " NOT LOADED"
+           END-IF.
+
+       1200-SORT-CLAIM-TABLE.
+           SORT WS-CL-ENTRY
+               ON ASCENDING KEY CLM-POLICY-NUMBER OF WS-CL-ENTRY
+               ON ASCENDING KEY CLM-CLAIM-NUMBER OF WS-CL-ENTRY.
+
+       2000-BUILD-REPORT.
+           PERFORM 2100-WRITE-REPORT-HEADER
+
+           PERFORM 2200-PROCESS-CLAIM-ENTRY
+               VARYING WS-CL-IDX FROM 1 BY 1
+               UNTIL WS-CL-IDX > WS-CLAIM-COUNT
+
+           IF NOT FIRST-GROUP
+               PERFORM 2500-WRITE-GROUP-SUBTOTAL
+           END-IF
+
+           PERFORM 2600-WRITE-GRAND-TOTAL.
+
+       2100-WRITE-REPORT-HEADER.
+           MOVE SPACES TO BREAK-REPORT-LINE
+           STRING "CONTINENTAL INSURANCE - CLAIMS BY POLICYHOLDER"
+               DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+           END-STRING
+           WRITE BREAK-REPORT-LINE
+
+           MOVE ALL "=" TO BREAK-REPORT-LINE
+           WRITE BREAK-REPORT-LINE
+
+           MOVE SPACES TO BREAK-REPORT-LINE
+           WRITE BREAK-REPORT-LINE.
+
+       2200-PROCESS-CLAIM-ENTRY.
+           IF FIRST-GROUP
+               OR CLM-POLICY-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+                      NOT = WS-BREAK-POLICY-NUMBER
+               PERFORM 2300-START-NEW-GROUP
+           END-IF
+
+           PERFORM 2400-WRITE-DETAIL-LINE.
+
+       2300-START-NEW-GROUP.
+           IF NOT FIRST-GROUP
+               PERFORM 2500-WRITE-GROUP-SUBTOTAL
+           END-IF
+
+           MOVE 'N' TO WS-FIRST-GROUP-FLAG
+           MOVE CLM-POLICY-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+               TO WS-BREAK-POLICY-NUMBER
+           MOVE ZERO TO WS-GROUP-SUBTOTAL
+           MOVE ZERO TO WS-GROUP-CLAIM-COUNT
+           ADD 1 TO WS-POLICYHOLDER-COUNT
+
+           INITIALIZE WS-POLICY-RECORD
+           MOVE 'N' TO WS-POLICY-FOUND
+           CALL 'POLYLKUP' USING WS-BREAK-POLICY-NUMBER
+                                 WS-POLICY-RECORD
+                                 WS-POLICY-FOUND
+
+           MOVE SPACES TO BREAK-REPORT-LINE
+           IF POLICY-FOUND
+               STRING "POLICYHOLDER: "
+                      POL-HOLDER-NAME OF WS-POLICY-RECORD
+                      "   POLICY: " WS-BREAK-POLICY-NUMBER
+                   DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+               END-STRING
+           ELSE
+               STRING "POLICYHOLDER: *** NOT ON POLICY MASTER ***"
+                      "   POLICY: " WS-BREAK-POLICY-NUMBER
+                   DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+               END-STRING
+           END-IF
+           WRITE BREAK-REPORT-LINE.
+
+       2400-WRITE-DETAIL-LINE.
+           ADD 1 TO WS-GROUP-CLAIM-COUNT
+           CALL 'CURRCONV' USING POL-CURRENCY-CODE OF WS-POLICY-RECORD
+                                 CLM-CLAIM-AMOUNT OF
+                                     WS-CL-ENTRY(WS-CL-IDX)
+                                 WS-CLAIM-AMOUNT-USD
+           ADD WS-CLAIM-AMOUNT-USD TO WS-GROUP-SUBTOTAL
+           ADD WS-CLAIM-AMOUNT-USD TO WS-GRAND-TOTAL
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE CLM-CLAIM-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+               TO WS-DTL-CLAIM-NUMBER
+           MOVE CLM-CLAIM-DATE OF WS-CL-ENTRY(WS-CL-IDX)
+               TO WS-DTL-CLAIM-DATE
+           MOVE CLM-CLAIM-TYPE OF WS-CL-ENTRY(WS-CL-IDX)
+               TO WS-DTL-CLAIM-TYPE
+           MOVE CLM-STATUS OF WS-CL-ENTRY(WS-CL-IDX)
+               TO WS-DTL-STATUS
+      *    THE DETAIL LINE MUST REPORT THE SAME USD FIGURE THAT WAS
+      *    JUST ADDED INTO THE SUBTOTAL/GRAND TOTAL ABOVE, NOT THE RAW
+      *    NATIVE-CURRENCY CLAIM AMOUNT, OR A NON-USD POLICY'S DETAIL
+      *    LINES WOULD NOT FOOT TO THE TOTALS THEY ROLL UP INTO
+           MOVE WS-CLAIM-AMOUNT-USD TO WS-DTL-AMOUNT
+
+           MOVE SPACES TO BREAK-REPORT-LINE
+           STRING "  CLAIM " WS-DTL-CLAIM-NUMBER
+                  "  DATE " WS-DTL-CLAIM-DATE
+                  "  TYPE " WS-DTL-CLAIM-TYPE
+                  "  STATUS " WS-DTL-STATUS
+                  "  AMOUNT USD " WS-DTL-AMOUNT
+               DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+           END-STRING
+           WRITE BREAK-REPORT-LINE.
+
+       2500-WRITE-GROUP-SUBTOTAL.
+           MOVE SPACES TO BREAK-REPORT-LINE
+           STRING "  SUBTOTAL FOR " WS-BREAK-POLICY-NUMBER
+                  " (" WS-GROUP-CLAIM-COUNT " CLAIMS): USD "
+                  WS-GROUP-SUBTOTAL
+               DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+           END-STRING
+           WRITE BREAK-REPORT-LINE
+
+           MOVE SPACES TO BREAK-REPORT-LINE
+           WRITE BREAK-REPORT-LINE.
+
+       2600-WRITE-GRAND-TOTAL.
+           MOVE ALL "=" TO BREAK-REPORT-LINE
+           WRITE BREAK-REPORT-LINE
+
+           MOVE SPACES TO BREAK-REPORT-LINE
+           STRING "GRAND TOTAL - " WS-POLICYHOLDER-COUNT
+                  " POLICYHOLDERS, " WS-CLAIM-COUNT
+                  " CLAIMS: USD " WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO BREAK-REPORT-LINE
+           END-STRING
+           WRITE BREAK-REPORT-LINE.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "CLAIMS BY POLICYHOLDER REPORT COMPLETE"
+           DISPLAY "CLAIMS READ:         " WS-CLAIM-COUNT
+           DISPLAY "POLICYHOLDERS LISTED: " WS-POLICYHOLDER-COUNT
+           DISPLAY "GRAND TOTAL: USD " WS-GRAND-TOTAL
+           DISPLAY "REPORT WRITTEN TO: "
+                   "reports/claims_by_policyholder.txt".
+
+       9000-CLEANUP.
+           CLOSE BREAK-REPORT-FILE.
