@@ -0,0 +1,460 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLMAINT.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * POLICY MAINTENANCE PROGRAM                                     *
+      * APPLIES ADD/UPDATE/TERMINATE TRANSACTIONS AGAINST THE POLICY   *
+      * MASTER USING THE OLD-MASTER/NEW-MASTER PATTERN - THE EXISTING  *
+      * MASTER IS READ SEQUENTIALLY AND A FRESH MASTER IS WRITTEN OUT  *
+      * SO THE NEXT BATCH CYCLE PICKS UP THE MAINTAINED POLICIES       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO "data/policy_trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT POLICY-FILE
+               ASSIGN TO "data/policies.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT NEW-POLICY-FILE
+               ASSIGN TO "data/policies_new.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-POLICY-STATUS.
+
+      *    LAST CYCLE'S ADJUDICATED CLAIMS - READ ONLY, TO CHECK A
+      *    RETROACTIVE CANCELLATION AGAINST CLAIMS ALREADY PAID
+           SELECT CLAIM-OUTPUT-FILE
+               ASSIGN TO WS-CLAIM-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-OUT-STATUS.
+
+           SELECT CANCEL-IMPACT-FILE
+               ASSIGN TO "data/cancel_impact.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPACT-STATUS.
+
+           SELECT POLICY-AUDIT-FILE
+               ASSIGN TO "data/policy_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY PTRNREC.
+
+       FD  POLICY-FILE.
+       01  POL-MASTER-REC.
+           COPY POLREC.
+
+       FD  NEW-POLICY-FILE.
+       01  POL-NEW-REC.
+           COPY POLREC.
+
+       FD  CLAIM-OUTPUT-FILE.
+       01  CLAIM-OUTPUT-RECORD.
+           COPY CLMREC.
+
+       FD  CANCEL-IMPACT-FILE.
+       01  CANCEL-IMPACT-RECORD.
+           COPY CIMPREC.
+
+       FD  POLICY-AUDIT-FILE.
+       01  POLICY-AUDIT-RECORD.
+           COPY POLAUDREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-POLICY-STATUS         PIC XX.
+       01  WS-NEW-POLICY-STATUS     PIC XX.
+       01  WS-CLAIM-OUT-STATUS      PIC XX.
+       01  WS-IMPACT-STATUS         PIC XX.
+       01  WS-AUDIT-STATUS          PIC XX.
+
+      *    OVERRIDDEN BY data/runparms.dat WHEN PRESENT SO THIS STAYS
+      *    IN STEP WITH WHATEVER CLAIM OUTPUT FILE CLMPROC WROTE
+       01  WS-CLAIM-OUT-FILENAME    PIC X(60)
+           VALUE "data/claims_out.dat".
+
+       01  WS-EOF-TRANS             PIC X VALUE 'N'.
+           88 EOF-TRANS             VALUE 'Y'.
+       01  WS-EOF-POLICY            PIC X VALUE 'N'.
+           88 EOF-POLICY            VALUE 'Y'.
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+       01  WS-EOF-CLAIM-OUT         PIC X VALUE 'N'.
+           88 EOF-CLAIM-OUT         VALUE 'Y'.
+       01  WS-TRANS-FOUND           PIC X VALUE 'N'.
+           88 TRANS-FOUND           VALUE 'Y'.
+
+       01  WS-TODAY-DATE            PIC 9(8).
+
+       01  WS-MAX-TRANS             PIC 9(5) VALUE 5000.
+       01  WS-TRANS-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-TRANS-TABLE.
+           05  WS-PT-ENTRY OCCURS 5000 TIMES
+               ASCENDING KEY IS PTRN-POLICY-NUMBER
+               INDEXED BY WS-PT-IDX.
+               COPY PTRNREC REPLACING ==05== BY ==10==.
+               10  WS-PT-APPLIED    PIC X VALUE 'N'.
+                   88 PT-APPLIED    VALUE 'Y'.
+
+      *    LAST CYCLE'S CLAIM OUTPUT, LOADED ONCE SO A RETROACTIVE
+      *    TERMINATION CAN BE CHECKED AGAINST IT THE SAME WAY CLAWBACK
+      *    CHECKS A RECOVERY TRANSACTION AGAINST THE PAYMENT LEDGER
+       01  WS-MAX-CLAIM-OUT         PIC 9(5) VALUE 5000.
+       01  WS-CLAIM-OUT-COUNT       PIC 9(5) VALUE 0.
+       01  WS-CO-IDX                PIC 9(5) VALUE 0.
+
+       01  WS-CLAIM-OUT-TABLE.
+           05  WS-CO-ENTRY OCCURS 5000 TIMES.
+               COPY CLMREC REPLACING ==05== BY ==10==.
+
+       01  WS-COUNTERS.
+           05  WS-ADDED-COUNT       PIC 9(5) VALUE 0.
+           05  WS-UPDATED-COUNT     PIC 9(5) VALUE 0.
+           05  WS-TERMINATED-COUNT  PIC 9(5) VALUE 0.
+           05  WS-UNCHANGED-COUNT   PIC 9(5) VALUE 0.
+           05  WS-REJECTED-COUNT    PIC 9(5) VALUE 0.
+           05  WS-IMPACT-COUNT      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-LOAD-TRANSACTIONS UNTIL EOF-TRANS
+           PERFORM 2900-SORT-TRANSACTIONS
+           PERFORM 3000-PROCESS-MASTER UNTIL EOF-POLICY
+           PERFORM 4000-APPEND-UNMATCHED-ADDS
+               VARYING WS-PT-IDX FROM 1 BY 1
+               UNTIL WS-PT-IDX > WS-TRANS-COUNT
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - POLICY MAINTENANCE"
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM 1010-RESOLVE-RUNPARMS
+           PERFORM 1030-LOAD-CLAIM-OUTPUT
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TRANSACTION FILE: "
+                       WS-TRANS-STATUS
+               CALL 'ERRHANDL' USING BY CONTENT EC-CANNOT-OPEN-TRANS
+                                     BY CONTENT WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT POLICY-FILE
+           IF WS-POLICY-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING POLICY FILE: " WS-POLICY-STATUS
+               CALL 'ERRHANDL' USING BY CONTENT EC-CANNOT-OPEN-POLICY
+                                     BY CONTENT WS-POLICY-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT NEW-POLICY-FILE
+           OPEN OUTPUT CANCEL-IMPACT-FILE
+           OPEN OUTPUT POLICY-AUDIT-FILE.
+
+       1010-RESOLVE-RUNPARMS.
+      *    A MISSING RUN-PARAMETER FILE IS NORMAL FOR AN AD HOC RUN -
+      *    THE HARDCODED DEFAULT ABOVE IS USED IN THAT CASE
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1015-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1015-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "CLAIM-OUTPUT-FILE"
+                       MOVE RUNPARM-VALUE TO WS-CLAIM-OUT-FILENAME
+                   END-IF
+           END-READ.
+
+       1030-LOAD-CLAIM-OUTPUT.
+      *    A MISSING CLAIM OUTPUT FILE IS NORMAL FOR THE VERY FIRST
+      *    CYCLE - THERE IS SIMPLY NOTHING YET TO CHECK A RETROACTIVE
+      *    CANCELLATION AGAINST
+           OPEN INPUT CLAIM-OUTPUT-FILE
+           IF WS-CLAIM-OUT-STATUS NOT = "00"
+               DISPLAY "POLMAINT WARNING: CLAIM OUTPUT FILE NOT "
+                       "FOUND - RETROACTIVE CANCELLATION IMPACT "
+                       "CANNOT BE DETECTED THIS RUN"
+           ELSE
+               MOVE 'N' TO WS-EOF-CLAIM-OUT
+               PERFORM 1040-READ-CLAIM-OUTPUT UNTIL EOF-CLAIM-OUT
+               CLOSE CLAIM-OUTPUT-FILE
+           END-IF.
+
+       1040-READ-CLAIM-OUTPUT.
+           READ CLAIM-OUTPUT-FILE
+               AT END
+                   SET EOF-CLAIM-OUT TO TRUE
+               NOT AT END
+                   PERFORM 1050-ADD-CLAIM-OUT-ENTRY
+           END-READ.
+
+       1050-ADD-CLAIM-OUT-ENTRY.
+           IF WS-CLAIM-OUT-COUNT < WS-MAX-CLAIM-OUT
+               ADD 1 TO WS-CLAIM-OUT-COUNT
+               MOVE CLAIM-OUTPUT-RECORD
+                   TO WS-CO-ENTRY(WS-CLAIM-OUT-COUNT)
+           ELSE
+               DISPLAY "POLMAINT WARNING: CLAIM OUTPUT TABLE FULL - "
+                       "RETROACTIVE IMPACT CHECK MAY BE INCOMPLETE"
+           END-IF.
+
+       2000-LOAD-TRANSACTIONS.
+           READ TRANS-FILE
+               AT END
+                   SET EOF-TRANS TO TRUE
+               NOT AT END
+                   PERFORM 2100-ADD-TRANS-ENTRY
+           END-READ.
+
+       2100-ADD-TRANS-ENTRY.
+           IF WS-TRANS-COUNT < WS-MAX-TRANS
+               ADD 1 TO WS-TRANS-COUNT
+               MOVE TRANS-RECORD TO WS-PT-ENTRY(WS-TRANS-COUNT)
+               MOVE 'N' TO WS-PT-APPLIED(WS-TRANS-COUNT)
+           ELSE
+               DISPLAY "POLMAINT WARNING: TRANSACTION TABLE FULL - "
+                       "POLICY " PTRN-POLICY-NUMBER OF TRANS-RECORD
+                       " NOT PROCESSED"
+           END-IF.
+
+       2900-SORT-TRANSACTIONS.
+           SORT WS-PT-ENTRY
+               ON ASCENDING KEY PTRN-POLICY-NUMBER OF WS-PT-ENTRY.
+
+       3000-PROCESS-MASTER.
+           READ POLICY-FILE
+               AT END
+                   SET EOF-POLICY TO TRUE
+               NOT AT END
+                   PERFORM 3100-APPLY-TO-MASTER-RECORD
+           END-READ.
+
+       3100-APPLY-TO-MASTER-RECORD.
+           MOVE 'N' TO WS-TRANS-FOUND
+           SEARCH ALL WS-PT-ENTRY
+               WHEN PTRN-POLICY-NUMBER OF WS-PT-ENTRY(WS-PT-IDX)
+                        = POL-POLICY-NUMBER OF POL-MASTER-REC
+                   PERFORM 3200-APPLY-MATCHED-TRANS
+           END-SEARCH
+
+           IF NOT TRANS-FOUND
+               ADD 1 TO WS-UNCHANGED-COUNT
+               MOVE POL-MASTER-REC TO POL-NEW-REC
+               WRITE POL-NEW-REC
+           END-IF.
+
+       3200-APPLY-MATCHED-TRANS.
+           MOVE 'Y' TO WS-TRANS-FOUND
+           SET PT-APPLIED(WS-PT-IDX) TO TRUE
+           EVALUATE TRUE
+               WHEN PTRN-ADD OF WS-PT-ENTRY(WS-PT-IDX)
+                   CALL 'ERRHANDL' USING
+                       BY CONTENT EC-POLICY-ALREADY-EXISTS
+                       BY CONTENT POL-POLICY-NUMBER OF POL-MASTER-REC
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE POL-MASTER-REC TO POL-NEW-REC
+                   WRITE POL-NEW-REC
+               WHEN PTRN-UPDATE OF WS-PT-ENTRY(WS-PT-IDX)
+                   ADD 1 TO WS-UPDATED-COUNT
+                   MOVE POL-MASTER-REC TO POL-NEW-REC
+                   MOVE PTRN-HOLDER-NAME OF WS-PT-ENTRY(WS-PT-IDX)
+                       TO POL-HOLDER-NAME OF POL-NEW-REC
+                   MOVE PTRN-PLAN-TYPE OF WS-PT-ENTRY(WS-PT-IDX)
+                       TO POL-PLAN-TYPE OF POL-NEW-REC
+                   MOVE PTRN-EFFECTIVE-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+                       TO POL-EFFECTIVE-DATE OF POL-NEW-REC
+                   MOVE PTRN-EXPIRY-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+                       TO POL-EXPIRY-DATE OF POL-NEW-REC
+                   MOVE PTRN-DEDUCTIBLE OF WS-PT-ENTRY(WS-PT-IDX)
+                       TO POL-DEDUCTIBLE OF POL-NEW-REC
+                   MOVE PTRN-MAX-COVERAGE OF WS-PT-ENTRY(WS-PT-IDX)
+                       TO POL-MAX-COVERAGE OF POL-NEW-REC
+                   PERFORM 3250-SET-CURRENCY-CODE
+                   PERFORM 3260-WRITE-AUDIT-RECORD
+                   WRITE POL-NEW-REC
+               WHEN PTRN-TERMINATE OF WS-PT-ENTRY(WS-PT-IDX)
+                   ADD 1 TO WS-TERMINATED-COUNT
+                   MOVE POL-MASTER-REC TO POL-NEW-REC
+                   MOVE "T" TO POL-STATUS OF POL-NEW-REC
+                   IF PTRN-CANCEL-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+                           > ZERO
+                       MOVE PTRN-CANCEL-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+                           TO POL-EXPIRY-DATE OF POL-NEW-REC
+                       IF PTRN-CANCEL-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+                               < POL-EXPIRY-DATE OF POL-MASTER-REC
+                           PERFORM 3300-CHECK-RETRO-IMPACT
+                       END-IF
+                   END-IF
+                   WRITE POL-NEW-REC
+           END-EVALUATE.
+
+       3250-SET-CURRENCY-CODE.
+      *    SPACES ON THE TRANSACTION MEANS "LEAVE USD AS THE DEFAULT",
+      *    THE SAME WAY A BLANK RUNPARM VALUE LEAVES THE HARDCODED
+      *    DEFAULT IN PLACE ELSEWHERE IN THIS SYSTEM
+           IF PTRN-CURRENCY-CODE OF WS-PT-ENTRY(WS-PT-IDX) = SPACES
+               MOVE "USD" TO POL-CURRENCY-CODE OF POL-NEW-REC
+           ELSE
+               MOVE PTRN-CURRENCY-CODE OF WS-PT-ENTRY(WS-PT-IDX)
+                   TO POL-CURRENCY-CODE OF POL-NEW-REC
+           END-IF.
+
+       3260-WRITE-AUDIT-RECORD.
+      *    CAPTURES THE FIELD-LEVEL BEFORE/AFTER FOR THIS UPDATE -
+      *    POL-MASTER-REC STILL HOLDS THE OLD VALUES AND POL-NEW-REC
+      *    ALREADY HOLDS THE NEW ONES AT THIS POINT IN THE PARAGRAPH
+           MOVE POL-POLICY-NUMBER OF POL-MASTER-REC
+               TO PAUD-POLICY-NUMBER
+           MOVE WS-TODAY-DATE TO PAUD-UPDATE-DATE
+           MOVE POL-HOLDER-NAME OF POL-MASTER-REC
+               TO PAUD-OLD-HOLDER-NAME
+           MOVE POL-HOLDER-NAME OF POL-NEW-REC
+               TO PAUD-NEW-HOLDER-NAME
+           MOVE POL-PLAN-TYPE OF POL-MASTER-REC
+               TO PAUD-OLD-PLAN-TYPE
+           MOVE POL-PLAN-TYPE OF POL-NEW-REC
+               TO PAUD-NEW-PLAN-TYPE
+           MOVE POL-EFFECTIVE-DATE OF POL-MASTER-REC
+               TO PAUD-OLD-EFFECTIVE-DT
+           MOVE POL-EFFECTIVE-DATE OF POL-NEW-REC
+               TO PAUD-NEW-EFFECTIVE-DT
+           MOVE POL-EXPIRY-DATE OF POL-MASTER-REC
+               TO PAUD-OLD-EXPIRY-DATE
+           MOVE POL-EXPIRY-DATE OF POL-NEW-REC
+               TO PAUD-NEW-EXPIRY-DATE
+           MOVE POL-DEDUCTIBLE OF POL-MASTER-REC
+               TO PAUD-OLD-DEDUCTIBLE
+           MOVE POL-DEDUCTIBLE OF POL-NEW-REC
+               TO PAUD-NEW-DEDUCTIBLE
+           MOVE POL-MAX-COVERAGE OF POL-MASTER-REC
+               TO PAUD-OLD-MAX-COVERAGE
+           MOVE POL-MAX-COVERAGE OF POL-NEW-REC
+               TO PAUD-NEW-MAX-COVERAGE
+           MOVE POL-CURRENCY-CODE OF POL-MASTER-REC
+               TO PAUD-OLD-CURRENCY-CODE
+           MOVE POL-CURRENCY-CODE OF POL-NEW-REC
+               TO PAUD-NEW-CURRENCY-CODE
+           WRITE POLICY-AUDIT-RECORD.
+
+       3300-CHECK-RETRO-IMPACT.
+      *    A CANCELLATION DATE EARLIER THAN THE POLICY'S PRIOR EXPIRY
+      *    MEANS CLAIMS MAY ALREADY HAVE BEEN PAID FOR SERVICE AFTER
+      *    THE NEW CUTOFF - FLAG EACH ONE FOUND ON LAST CYCLE'S CLAIM
+      *    OUTPUT FOR RECOVERY FOLLOW-UP
+           PERFORM 3310-SCAN-CLAIM-OUT-ENTRY
+               VARYING WS-CO-IDX FROM 1 BY 1
+               UNTIL WS-CO-IDX > WS-CLAIM-OUT-COUNT.
+
+       3310-SCAN-CLAIM-OUT-ENTRY.
+           IF CLM-POLICY-NUMBER OF WS-CO-ENTRY(WS-CO-IDX)
+                   = POL-POLICY-NUMBER OF POL-MASTER-REC
+               AND CLM-STATUS OF WS-CO-ENTRY(WS-CO-IDX) = "A"
+               AND CLM-CLAIM-DATE OF WS-CO-ENTRY(WS-CO-IDX)
+                   > PTRN-CANCEL-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+               PERFORM 3320-WRITE-IMPACT-RECORD
+           END-IF.
+
+       3320-WRITE-IMPACT-RECORD.
+           ADD 1 TO WS-IMPACT-COUNT
+           MOVE POL-POLICY-NUMBER OF POL-MASTER-REC
+               TO CIMP-POLICY-NUMBER
+           MOVE PTRN-CANCEL-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+               TO CIMP-CANCEL-DATE
+           MOVE CLM-CLAIM-NUMBER OF WS-CO-ENTRY(WS-CO-IDX)
+               TO CIMP-CLAIM-NUMBER
+           MOVE CLM-CLAIM-DATE OF WS-CO-ENTRY(WS-CO-IDX)
+               TO CIMP-CLAIM-DATE
+           MOVE CLM-CLAIM-AMOUNT OF WS-CO-ENTRY(WS-CO-IDX)
+               TO CIMP-CLAIM-AMOUNT
+           MOVE WS-TODAY-DATE TO CIMP-DETECTED-DATE
+           WRITE CANCEL-IMPACT-RECORD.
+
+       4000-APPEND-UNMATCHED-ADDS.
+           IF NOT PT-APPLIED(WS-PT-IDX)
+               IF PTRN-ADD OF WS-PT-ENTRY(WS-PT-IDX)
+                   PERFORM 4100-WRITE-NEW-POLICY
+               ELSE
+                   CALL 'ERRHANDL' USING
+                       BY CONTENT EC-POLICY-MAINT-NOTFOUND
+                       BY CONTENT PTRN-POLICY-NUMBER
+                           OF WS-PT-ENTRY(WS-PT-IDX)
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+           END-IF.
+
+       4100-WRITE-NEW-POLICY.
+           ADD 1 TO WS-ADDED-COUNT
+           MOVE PTRN-POLICY-NUMBER OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-POLICY-NUMBER OF POL-NEW-REC
+           MOVE PTRN-HOLDER-NAME OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-HOLDER-NAME OF POL-NEW-REC
+           MOVE PTRN-PLAN-TYPE OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-PLAN-TYPE OF POL-NEW-REC
+           MOVE PTRN-EFFECTIVE-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-EFFECTIVE-DATE OF POL-NEW-REC
+           MOVE PTRN-EXPIRY-DATE OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-EXPIRY-DATE OF POL-NEW-REC
+           MOVE PTRN-DEDUCTIBLE OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-DEDUCTIBLE OF POL-NEW-REC
+           MOVE PTRN-MAX-COVERAGE OF WS-PT-ENTRY(WS-PT-IDX)
+               TO POL-MAX-COVERAGE OF POL-NEW-REC
+           MOVE "A" TO POL-STATUS OF POL-NEW-REC
+           PERFORM 3250-SET-CURRENCY-CODE
+           WRITE POL-NEW-REC.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "POLICY MAINTENANCE COMPLETE"
+           DISPLAY "POLICIES ADDED:      " WS-ADDED-COUNT
+           DISPLAY "POLICIES UPDATED:    " WS-UPDATED-COUNT
+           DISPLAY "POLICIES TERMINATED: " WS-TERMINATED-COUNT
+           DISPLAY "POLICIES UNCHANGED:  " WS-UNCHANGED-COUNT
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECTED-COUNT
+           DISPLAY "NEW MASTER WRITTEN TO: data/policies_new.dat"
+           DISPLAY "CLAIMS FLAGGED FOR RETROACTIVE IMPACT: "
+                   WS-IMPACT-COUNT
+           DISPLAY "IMPACT RECORDS WRITTEN TO: data/cancel_impact.dat"
+           DISPLAY "FIELD-LEVEL UPDATE AUDIT WRITTEN TO: "
+                   "data/policy_audit.dat".
+
+       9000-CLEANUP.
+           CLOSE TRANS-FILE
+           CLOSE POLICY-FILE
+           CLOSE NEW-POLICY-FILE
+           CLOSE CANCEL-IMPACT-FILE
+           CLOSE POLICY-AUDIT-FILE.
