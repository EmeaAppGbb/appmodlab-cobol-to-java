@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDSCN.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * PROVIDER BILLING FRAUD/ANOMALY SCREENING PROGRAM               *
+      * LOADS THE LATEST CLAIM OUTPUT INTO AN IN-MEMORY TABLE, SORTS   *
+      * IT BY PROVIDER, AND WALKS IT WITH A CONTROL BREAK TO FLAG ANY  *
+      * PROVIDER WHOSE CLAIM VOLUME OR AVERAGE CLAIM AMOUNT EXCEEDS A  *
+      * DATA-DRIVEN THRESHOLD, AND ANY SINGLE CLAIM THAT IS AN AMOUNT  *
+      * OUTLIER ON ITS OWN - RUN ANY TIME, INDEPENDENT OF THE          *
+      * OVERNIGHT CYCLE, THE SAME ON-DEMAND SHAPE AS CLMBYPOL          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT RULES-FILE
+               ASSIGN TO "data/coverage_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT CLAIM-OUTPUT-FILE
+               ASSIGN TO WS-CLAIM-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-OUT-STATUS.
+
+           SELECT FRAUD-ALERT-FILE
+               ASSIGN TO "data/fraud_alerts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULEREC.
+
+       FD  CLAIM-OUTPUT-FILE.
+       01  CLAIM-OUTPUT-RECORD.
+           COPY CLMREC.
+
+       FD  FRAUD-ALERT-FILE.
+       01  FRAUD-ALERT-RECORD.
+           COPY FRAUDREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * CLAIM-OUTPUT-FILE KEY CLMPROC, POLMAINT AND CLMINQ RESOLVE
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-CLAIM-OUT-FILENAME    PIC X(60)
+           VALUE "data/claims_out.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-CLAIM-OUT-STATUS      PIC XX.
+       01  WS-ALERT-STATUS          PIC XX.
+
+       01  WS-EOF-RULES             PIC X VALUE 'N'.
+           88 EOF-RULES             VALUE 'Y'.
+       01  WS-EOF-CLAIM-OUT         PIC X VALUE 'N'.
+           88 EOF-CLAIM-OUT         VALUE 'Y'.
+
+      * DEFAULTED HERE AND OVERRIDDEN BY data/coverage_rules.dat WHEN
+      * A MATCHING ENTRY IS PRESENT, THE SAME FALLBACK-DEFAULT PATTERN
+      * TAX1099 AND CLMESCL USE FOR THEIR OWN THRESHOLDS
+       01  WS-MAX-CLAIMS-PER-PROVIDER PIC 9(5) VALUE 50.
+       01  WS-MAX-AVG-CLAIM-AMOUNT    PIC 9(7)V99 VALUE 5000.00.
+       01  WS-MAX-SINGLE-CLAIM-AMOUNT PIC 9(7)V99 VALUE 10000.00.
+
+       01  WS-MAX-CLAIMS-TRACKED    PIC 9(5) VALUE 9000.
+       01  WS-CLAIM-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CL-IDX                PIC 9(5) VALUE 0.
+
+       01  WS-CLAIM-TABLE.
+           05  WS-CL-ENTRY OCCURS 9000 TIMES.
+               COPY CLMREC REPLACING ==05== BY ==10==.
+
+      * CLM-CLAIM-AMOUNT IS IN THE CLAIM'S OWN POLICY'S CURRENCY
+      * (REQ037) - THE SINGLE-CLAIM AND PROVIDER-AVERAGE THRESHOLDS
+      * BELOW ARE COMPANY-WIDE USD FIGURES, SO EACH CLAIM'S POLICY IS
+      * LOOKED UP (THE SAME WAY CLMBYPOL LOOKS UP ITS POLICYHOLDER)
+      * AND THE CLAIM AMOUNT CONVERTED TO USD BEFORE IT FEEDS EITHER
+      * CHECK - OTHERWISE A PROVIDER BILLING IN A FOREIGN CURRENCY IS
+      * SCREENED AGAINST THRESHOLDS SIZED FOR USD
+       01  WS-POLICY-RECORD.
+           COPY POLREC.
+       01  WS-POLICY-FOUND          PIC X VALUE 'N'.
+           88 POLICY-FOUND          VALUE 'Y'.
+       01  WS-CLAIM-AMOUNT-USD      PIC 9(9)V99.
+
+       01  WS-BREAK-PROVIDER-ID     PIC X(8)  VALUE SPACES.
+       01  WS-FIRST-GROUP-FLAG      PIC X VALUE 'Y'.
+           88 FIRST-GROUP           VALUE 'Y'.
+       01  WS-GROUP-CLAIM-COUNT     PIC 9(5) VALUE 0.
+       01  WS-GROUP-TOTAL-AMOUNT    PIC 9(9)V99 VALUE 0.
+       01  WS-GROUP-AVG-AMOUNT      PIC 9(7)V99 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-PROVIDERS-SCREENED PIC 9(5) VALUE 0.
+           05  WS-PROVIDER-ALERTS    PIC 9(5) VALUE 0.
+           05  WS-CLAIM-ALERTS       PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-SCREEN-CLAIMS
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - PROVIDER FRAUD SCREENING"
+
+           PERFORM 1050-RESOLVE-FILENAME
+           PERFORM 1200-LOAD-RULES
+
+           OPEN INPUT CLAIM-OUTPUT-FILE
+           IF WS-CLAIM-OUT-STATUS NOT = "00"
+               DISPLAY "FRAUDSCN ERROR: CANNOT OPEN CLAIM OUTPUT FILE"
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-CLAIM-OUT
+           PERFORM 1300-LOAD-CLAIM-TABLE UNTIL EOF-CLAIM-OUT
+           CLOSE CLAIM-OUTPUT-FILE
+           PERFORM 1400-SORT-CLAIM-TABLE
+
+           OPEN OUTPUT FRAUD-ALERT-FILE.
+
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "CLAIM-OUTPUT-FILE"
+                       MOVE RUNPARM-VALUE TO WS-CLAIM-OUT-FILENAME
+                   END-IF
+           END-READ.
+
+       1200-LOAD-RULES.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RULES
+               PERFORM 1210-READ-RULE UNTIL EOF-RULES
+               CLOSE RULES-FILE
+           END-IF.
+
+       1210-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   SET EOF-RULES TO TRUE
+               NOT AT END
+                   EVALUATE RULE-NAME
+                       WHEN "FRAUD-MAX-CLAIMS-PER-PROVIDER"
+                           MOVE RULE-VALUE
+                               TO WS-MAX-CLAIMS-PER-PROVIDER
+                       WHEN "FRAUD-MAX-AVG-CLAIM-AMOUNT"
+                           MOVE RULE-VALUE
+                               TO WS-MAX-AVG-CLAIM-AMOUNT
+                       WHEN "FRAUD-MAX-SINGLE-CLAIM-AMOUNT"
+                           MOVE RULE-VALUE
+                               TO WS-MAX-SINGLE-CLAIM-AMOUNT
+                   END-EVALUATE
+           END-READ.
+
+       1300-LOAD-CLAIM-TABLE.
+           READ CLAIM-OUTPUT-FILE
+               AT END
+                   SET EOF-CLAIM-OUT TO TRUE
+               NOT AT END
+                   PERFORM 1350-ADD-TABLE-ENTRY
+           END-READ.
+
+       1350-ADD-TABLE-ENTRY.
+           IF WS-CLAIM-COUNT < WS-MAX-CLAIMS-TRACKED
+               ADD 1 TO WS-CLAIM-COUNT
+               MOVE CLAIM-OUTPUT-RECORD TO WS-CL-ENTRY(WS-CLAIM-COUNT)
+           ELSE
+               DISPLAY "FRAUDSCN WARNING: CLAIM TABLE FULL - CLAIM "
+                       CLM-CLAIM-NUMBER OF CLAIM-OUTPUT-RECORD
+                       " NOT LOADED"
+           END-IF.
+
+       1400-SORT-CLAIM-TABLE.
+           SORT WS-CL-ENTRY
+               ON ASCENDING KEY CLM-PROVIDER-ID OF WS-CL-ENTRY
+               ON ASCENDING KEY CLM-CLAIM-NUMBER OF WS-CL-ENTRY.
+
+       2000-SCREEN-CLAIMS.
+           PERFORM 2100-SCREEN-CLAIM-ENTRY
+               VARYING WS-CL-IDX FROM 1 BY 1
+               UNTIL WS-CL-IDX > WS-CLAIM-COUNT
+
+           IF NOT FIRST-GROUP
+               PERFORM 2500-CHECK-PROVIDER-GROUP
+           END-IF.
+
+       2100-SCREEN-CLAIM-ENTRY.
+           IF FIRST-GROUP
+               OR CLM-PROVIDER-ID OF WS-CL-ENTRY(WS-CL-IDX)
+                      NOT = WS-BREAK-PROVIDER-ID
+               PERFORM 2200-START-NEW-GROUP
+           END-IF
+
+           PERFORM 2150-CONVERT-CLAIM-AMOUNT
+
+           ADD 1 TO WS-GROUP-CLAIM-COUNT
+           ADD WS-CLAIM-AMOUNT-USD TO WS-GROUP-TOTAL-AMOUNT
+
+           IF WS-CLAIM-AMOUNT-USD > WS-MAX-SINGLE-CLAIM-AMOUNT
+               PERFORM 2400-WRITE-CLAIM-ALERT
+           END-IF.
+
+       2150-CONVERT-CLAIM-AMOUNT.
+           INITIALIZE WS-POLICY-RECORD
+           MOVE 'N' TO WS-POLICY-FOUND
+           CALL 'POLYLKUP' USING
+               CLM-POLICY-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+               WS-POLICY-RECORD
+               WS-POLICY-FOUND
+
+           CALL 'CURRCONV' USING POL-CURRENCY-CODE OF WS-POLICY-RECORD
+                                 CLM-CLAIM-AMOUNT OF
+                                     WS-CL-ENTRY(WS-CL-IDX)
+                                 WS-CLAIM-AMOUNT-USD.
+
+       2200-START-NEW-GROUP.
+           IF NOT FIRST-GROUP
+               PERFORM 2500-CHECK-PROVIDER-GROUP
+           END-IF
+
+           MOVE 'N' TO WS-FIRST-GROUP-FLAG
+           MOVE CLM-PROVIDER-ID OF WS-CL-ENTRY(WS-CL-IDX)
+               TO WS-BREAK-PROVIDER-ID
+           MOVE ZERO TO WS-GROUP-CLAIM-COUNT
+           MOVE ZERO TO WS-GROUP-TOTAL-AMOUNT
+           ADD 1 TO WS-PROVIDERS-SCREENED.
+
+       2400-WRITE-CLAIM-ALERT.
+           ADD 1 TO WS-CLAIM-ALERTS
+           MOVE SPACES TO FRAUD-ALERT-RECORD
+           MOVE CLM-PROVIDER-ID OF WS-CL-ENTRY(WS-CL-IDX)
+               TO FRAUD-PROVIDER-ID
+           MOVE CLM-CLAIM-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+               TO FRAUD-CLAIM-NUMBER
+           MOVE EC-FRAUD-CLAIM-OUTLIER TO FRAUD-ALERT-CODE
+           MOVE WS-CLAIM-AMOUNT-USD TO FRAUD-CLAIM-AMOUNT
+           WRITE FRAUD-ALERT-RECORD
+
+           CALL 'ERRHANDL' USING
+               BY CONTENT EC-FRAUD-CLAIM-OUTLIER
+               BY CONTENT CLM-CLAIM-NUMBER OF WS-CL-ENTRY(WS-CL-IDX).
+
+       2500-CHECK-PROVIDER-GROUP.
+           IF WS-GROUP-CLAIM-COUNT > 0
+               COMPUTE WS-GROUP-AVG-AMOUNT =
+                   WS-GROUP-TOTAL-AMOUNT / WS-GROUP-CLAIM-COUNT
+           ELSE
+               MOVE ZERO TO WS-GROUP-AVG-AMOUNT
+           END-IF
+
+           IF WS-GROUP-CLAIM-COUNT > WS-MAX-CLAIMS-PER-PROVIDER
+               PERFORM 2600-WRITE-VOLUME-ALERT
+           END-IF
+
+           IF WS-GROUP-AVG-AMOUNT > WS-MAX-AVG-CLAIM-AMOUNT
+               PERFORM 2700-WRITE-AVG-AMOUNT-ALERT
+           END-IF.
+
+       2600-WRITE-VOLUME-ALERT.
+           ADD 1 TO WS-PROVIDER-ALERTS
+           MOVE SPACES TO FRAUD-ALERT-RECORD
+           MOVE WS-BREAK-PROVIDER-ID TO FRAUD-PROVIDER-ID
+           MOVE EC-FRAUD-HIGH-VOLUME TO FRAUD-ALERT-CODE
+           MOVE WS-GROUP-CLAIM-COUNT TO FRAUD-CLAIM-COUNT
+           MOVE WS-GROUP-TOTAL-AMOUNT TO FRAUD-TOTAL-AMOUNT
+           WRITE FRAUD-ALERT-RECORD
+
+           CALL 'ERRHANDL' USING
+               BY CONTENT EC-FRAUD-HIGH-VOLUME
+               BY CONTENT WS-BREAK-PROVIDER-ID.
+
+       2700-WRITE-AVG-AMOUNT-ALERT.
+           ADD 1 TO WS-PROVIDER-ALERTS
+           MOVE SPACES TO FRAUD-ALERT-RECORD
+           MOVE WS-BREAK-PROVIDER-ID TO FRAUD-PROVIDER-ID
+           MOVE EC-FRAUD-HIGH-AVG-AMOUNT TO FRAUD-ALERT-CODE
+           MOVE WS-GROUP-CLAIM-COUNT TO FRAUD-CLAIM-COUNT
+           MOVE WS-GROUP-TOTAL-AMOUNT TO FRAUD-TOTAL-AMOUNT
+           WRITE FRAUD-ALERT-RECORD
+
+           CALL 'ERRHANDL' USING
+               BY CONTENT EC-FRAUD-HIGH-AVG-AMOUNT
+               BY CONTENT WS-BREAK-PROVIDER-ID.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "PROVIDER FRAUD SCREENING COMPLETE"
+           DISPLAY "CLAIMS SCREENED:      " WS-CLAIM-COUNT
+           DISPLAY "PROVIDERS SCREENED:   " WS-PROVIDERS-SCREENED
+           DISPLAY "PROVIDER-LEVEL ALERTS: " WS-PROVIDER-ALERTS
+           DISPLAY "SINGLE-CLAIM ALERTS:   " WS-CLAIM-ALERTS
+           DISPLAY "ALERTS WRITTEN TO: data/fraud_alerts.dat".
+
+       9000-CLEANUP.
+           CLOSE FRAUD-ALERT-FILE.
