@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX1099.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * YEAR-END 1099 TAX REPORTING EXTRACT                            *
+      * TOTALS EACH PROVIDER'S PAYMENTS FOR THE TAX YEAR FROM THE      *
+      * PAYMENT LEDGER AND, FOR EVERY PROVIDER AT OR ABOVE THE IRS     *
+      * REPORTING THRESHOLD, WRITES ONE EXTRACT RECORD CARRYING THE    *
+      * PAYEE NAME, ADDRESS, AND TAX ID LOOKED UP FROM THE PROVIDER    *
+      * TAX ID MASTER - A PROVIDER WITH NO MASTER RECORD CANNOT BE     *
+      * REPORTED AND IS LOGGED RATHER THAN GUESSED AT                  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT RULES-FILE
+               ASSIGN TO "data/coverage_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT PAYMENT-FILE
+               ASSIGN TO WS-PAYMENT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-STATUS.
+
+           SELECT TAXID-FILE
+               ASSIGN TO "data/tax_id_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXID-STATUS.
+
+           SELECT TAX1099-FILE
+               ASSIGN TO WS-TAX1099-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX1099-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULEREC.
+
+       FD  PAYMENT-FILE.
+       01  PAYMENT-RECORD.
+           COPY PYMTREC.
+
+       FD  TAXID-FILE.
+       01  TAXID-MASTER-REC.
+           COPY TAXIDMST.
+
+       FD  TAX1099-FILE.
+       01  TAX1099-RECORD.
+           COPY TAX1099O.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-PAYMENT-STATUS        PIC XX.
+       01  WS-TAXID-STATUS          PIC XX.
+       01  WS-TAX1099-STATUS        PIC XX.
+
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+       01  WS-EOF-RULES             PIC X VALUE 'N'.
+           88 EOF-RULES             VALUE 'Y'.
+       01  WS-EOF-PAYMENT           PIC X VALUE 'N'.
+           88 EOF-PAYMENT           VALUE 'Y'.
+       01  WS-EOF-TAXID             PIC X VALUE 'N'.
+           88 EOF-TAXID             VALUE 'Y'.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - RESOLVED ONCE
+      * AND CACHED THE SAME WAY THE OTHER BATCH PROGRAMS DO
+       01  WS-PAYMENT-FILENAME      PIC X(60) VALUE "data/payments.dat".
+       01  WS-TAX1099-FILENAME      PIC X(60)
+           VALUE "data/tax_1099_extract.dat".
+       01  WS-TAX-YEAR-PARM         PIC X(4) VALUE SPACES.
+
+      * OVERRIDDEN BY data/coverage_rules.dat WHEN PRESENT - THE VALUE
+      * CLAUSE BELOW IS THE DEFAULT WHEN THE RULE ISN'T NAMED THERE
+       01  WS-REPORT-THRESHOLD      PIC 9(7)V99 VALUE 600.00.
+
+       01  WS-TAX-YEAR              PIC 9(4).
+       01  WS-TODAY-DATE            PIC 9(8).
+       01  WS-TODAY-YEAR            PIC 9(4).
+
+       01  WS-MAX-PROVIDERS-TRACKED PIC 9(5) VALUE 5000.
+       01  WS-PROVIDER-COUNT        PIC 9(5) VALUE 0.
+       01  WS-PV-IDX                PIC 9(5) VALUE 0.
+       01  WS-PV-MATCH-IDX          PIC 9(5) VALUE 0.
+       01  WS-PV-FOUND              PIC X VALUE 'N'.
+           88 PV-FOUND              VALUE 'Y'.
+
+       01  WS-PROVIDER-TABLE.
+           05  WS-PV-ENTRY OCCURS 5000 TIMES.
+               10  WS-PV-PROVIDER-ID    PIC X(8).
+               10  WS-PV-TOTAL-PAID     PIC 9(9)V99.
+
+       01  WS-MAX-TAXID-ENTRIES     PIC 9(5) VALUE 5000.
+       01  WS-TAXID-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-TAXID-TABLE.
+           05  WS-TI-ENTRY OCCURS 5000 TIMES
+               ASCENDING KEY IS TAXID-PROVIDER-ID
+               INDEXED BY WS-TI-IDX.
+               COPY TAXIDMST REPLACING ==05== BY ==10==.
+
+       01  WS-TAXID-FOUND           PIC X VALUE 'N'.
+           88 TAXID-WAS-FOUND       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-PAYMENTS-READ     PIC 9(7) VALUE 0.
+           05  WS-PAYMENTS-SKIPPED  PIC 9(7) VALUE 0.
+           05  WS-PAYEES-REPORTED   PIC 9(5) VALUE 0.
+           05  WS-PAYEES-BELOW-MIN  PIC 9(5) VALUE 0.
+           05  WS-PAYEES-NO-TAXID   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-ACCUMULATE-PAYMENTS UNTIL EOF-PAYMENT
+           PERFORM 3000-WRITE-EXTRACT THRU 3000-EXIT
+               VARYING WS-PV-IDX FROM 1 BY 1
+               UNTIL WS-PV-IDX > WS-PROVIDER-COUNT
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - YEAR-END 1099 EXTRACT"
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE(1:4) TO WS-TODAY-YEAR
+           COMPUTE WS-TAX-YEAR = WS-TODAY-YEAR - 1
+
+           PERFORM 1100-RESOLVE-RUNPARMS
+           PERFORM 1200-LOAD-RULES
+           PERFORM 1300-LOAD-TAXID-TABLE
+
+           OPEN INPUT PAYMENT-FILE
+           IF WS-PAYMENT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PAYMENT FILE: " WS-PAYMENT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT TAX1099-FILE
+
+           DISPLAY "REPORTING TAX YEAR: " WS-TAX-YEAR.
+
+       1100-RESOLVE-RUNPARMS.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1110-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF
+
+           IF WS-TAX-YEAR-PARM NOT = SPACES
+               MOVE WS-TAX-YEAR-PARM TO WS-TAX-YEAR
+           END-IF.
+
+       1110-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   PERFORM 1120-APPLY-RUNPARM
+           END-READ.
+
+       1120-APPLY-RUNPARM.
+           EVALUATE RUNPARM-NAME
+               WHEN "PAYMENT-FILE"
+                   MOVE RUNPARM-VALUE TO WS-PAYMENT-FILENAME
+               WHEN "TAX1099-FILE"
+                   MOVE RUNPARM-VALUE TO WS-TAX1099-FILENAME
+               WHEN "TAX-YEAR"
+                   MOVE RUNPARM-VALUE(1:4) TO WS-TAX-YEAR-PARM
+           END-EVALUATE.
+
+       1200-LOAD-RULES.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RULES
+               PERFORM 1210-READ-RULE UNTIL EOF-RULES
+               CLOSE RULES-FILE
+           END-IF.
+
+       1210-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   SET EOF-RULES TO TRUE
+               NOT AT END
+                   IF RULE-NAME = "1099-THRESHOLD"
+                       MOVE RULE-VALUE TO WS-REPORT-THRESHOLD
+                   END-IF
+           END-READ.
+
+       1300-LOAD-TAXID-TABLE.
+           OPEN INPUT TAXID-FILE
+           IF WS-TAXID-STATUS NOT = "00"
+               DISPLAY "TAX1099 WARNING: TAX ID MASTER NOT FOUND - "
+                       "NO PAYEES CAN BE REPORTED"
+           ELSE
+               MOVE 'N' TO WS-EOF-TAXID
+               PERFORM 1310-READ-INTO-TABLE UNTIL EOF-TAXID
+               CLOSE TAXID-FILE
+               PERFORM 1320-SORT-TAXID-TABLE
+           END-IF.
+
+       1310-READ-INTO-TABLE.
+           READ TAXID-FILE
+               AT END
+                   SET EOF-TAXID TO TRUE
+               NOT AT END
+                   PERFORM 1315-ADD-TAXID-ENTRY
+           END-READ.
+
+       1315-ADD-TAXID-ENTRY.
+           IF WS-TAXID-COUNT < WS-MAX-TAXID-ENTRIES
+               ADD 1 TO WS-TAXID-COUNT
+               MOVE TAXID-MASTER-REC TO WS-TI-ENTRY(WS-TAXID-COUNT)
+           ELSE
+               DISPLAY "TAX1099 WARNING: TAX ID TABLE FULL - "
+                       "PROVIDER " TAXID-PROVIDER-ID
+                           OF TAXID-MASTER-REC " NOT LOADED"
+           END-IF.
+
+       1320-SORT-TAXID-TABLE.
+           SORT WS-TI-ENTRY
+               ON ASCENDING KEY TAXID-PROVIDER-ID OF WS-TI-ENTRY.
+
+       2000-ACCUMULATE-PAYMENTS.
+           READ PAYMENT-FILE
+               AT END
+                   SET EOF-PAYMENT TO TRUE
+               NOT AT END
+                   PERFORM 2100-APPLY-PAYMENT
+           END-READ.
+
+       2100-APPLY-PAYMENT.
+           ADD 1 TO WS-PAYMENTS-READ
+           IF PYMT-STATUS = "A"
+               AND PYMT-PAYMENT-DATE(1:4) = WS-TAX-YEAR
+               PERFORM 2200-FIND-PROVIDER-ENTRY
+               ADD PYMT-PAYMENT-AMOUNT
+                   TO WS-PV-TOTAL-PAID(WS-PV-MATCH-IDX)
+           ELSE
+               ADD 1 TO WS-PAYMENTS-SKIPPED
+           END-IF.
+
+       2200-FIND-PROVIDER-ENTRY.
+           MOVE 'N' TO WS-PV-FOUND
+           PERFORM 2210-SCAN-PROVIDER-ENTRY
+               VARYING WS-PV-IDX FROM 1 BY 1
+               UNTIL WS-PV-IDX > WS-PROVIDER-COUNT OR PV-FOUND
+
+           IF NOT PV-FOUND
+               PERFORM 2220-ADD-PROVIDER-ENTRY
+           END-IF.
+
+       2210-SCAN-PROVIDER-ENTRY.
+           IF WS-PV-PROVIDER-ID(WS-PV-IDX) = PYMT-PROVIDER-ID
+               SET PV-FOUND TO TRUE
+               MOVE WS-PV-IDX TO WS-PV-MATCH-IDX
+           END-IF.
+
+       2220-ADD-PROVIDER-ENTRY.
+           IF WS-PROVIDER-COUNT < WS-MAX-PROVIDERS-TRACKED
+               ADD 1 TO WS-PROVIDER-COUNT
+               MOVE WS-PROVIDER-COUNT TO WS-PV-MATCH-IDX
+               MOVE PYMT-PROVIDER-ID
+                   TO WS-PV-PROVIDER-ID(WS-PV-MATCH-IDX)
+               MOVE ZERO TO WS-PV-TOTAL-PAID(WS-PV-MATCH-IDX)
+           ELSE
+               DISPLAY "TAX1099 WARNING: PROVIDER TABLE FULL - "
+                       "PROVIDER " PYMT-PROVIDER-ID " NOT TRACKED"
+               MOVE 1 TO WS-PV-MATCH-IDX
+           END-IF.
+
+       3000-WRITE-EXTRACT.
+           IF WS-PV-TOTAL-PAID(WS-PV-IDX) < WS-REPORT-THRESHOLD
+               ADD 1 TO WS-PAYEES-BELOW-MIN
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-TAXID-FOUND
+           SEARCH ALL WS-TI-ENTRY
+               WHEN TAXID-PROVIDER-ID OF WS-TI-ENTRY(WS-TI-IDX)
+                        = WS-PV-PROVIDER-ID(WS-PV-IDX)
+                   SET TAXID-WAS-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT TAXID-WAS-FOUND
+               ADD 1 TO WS-PAYEES-NO-TAXID
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-PAYEE-TAXID-NOTFOUND
+                   BY CONTENT WS-PV-PROVIDER-ID(WS-PV-IDX)
+               GO TO 3000-EXIT
+           END-IF
+
+           PERFORM 3100-BUILD-EXTRACT-RECORD
+           WRITE TAX1099-RECORD
+           ADD 1 TO WS-PAYEES-REPORTED.
+
+       3100-BUILD-EXTRACT-RECORD.
+           MOVE WS-TAX-YEAR TO TOUT-TAX-YEAR
+           MOVE WS-PV-PROVIDER-ID(WS-PV-IDX) TO TOUT-PROVIDER-ID
+           MOVE TAXID-PAYEE-NAME OF WS-TI-ENTRY(WS-TI-IDX)
+               TO TOUT-PAYEE-NAME
+           MOVE TAXID-TAX-ID OF WS-TI-ENTRY(WS-TI-IDX)
+               TO TOUT-TAX-ID
+           MOVE TAXID-ADDRESS-LINE1 OF WS-TI-ENTRY(WS-TI-IDX)
+               TO TOUT-ADDRESS-LINE1
+           MOVE TAXID-CITY OF WS-TI-ENTRY(WS-TI-IDX) TO TOUT-CITY
+           MOVE TAXID-STATE OF WS-TI-ENTRY(WS-TI-IDX) TO TOUT-STATE
+           MOVE TAXID-ZIP OF WS-TI-ENTRY(WS-TI-IDX) TO TOUT-ZIP
+           MOVE WS-PV-TOTAL-PAID(WS-PV-IDX) TO TOUT-TOTAL-PAID.
+
+       3000-EXIT.
+           EXIT.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "1099 EXTRACT COMPLETE FOR TAX YEAR " WS-TAX-YEAR
+           DISPLAY "PAYMENTS READ:          " WS-PAYMENTS-READ
+           DISPLAY "PAYMENTS OUTSIDE YEAR/STATUS: " WS-PAYMENTS-SKIPPED
+           DISPLAY "PAYEES BELOW THRESHOLD: " WS-PAYEES-BELOW-MIN
+           DISPLAY "PAYEES WITH NO TAX ID:  " WS-PAYEES-NO-TAXID
+           DISPLAY "PAYEES REPORTED:        " WS-PAYEES-REPORTED
+           DISPLAY "EXTRACT WRITTEN TO: " WS-TAX1099-FILENAME.
+
+       9000-CLEANUP.
+           CLOSE PAYMENT-FILE
+           CLOSE TAX1099-FILE.
