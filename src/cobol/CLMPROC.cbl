@@ -10,36 +10,154 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
            SELECT CLAIM-FILE
-               ASSIGN TO "data/claims.dat"
+               ASSIGN TO WS-CLAIM-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-CLAIM-STATUS.
-           
+
            SELECT POLICY-FILE
-               ASSIGN TO "data/policies.dat"
+               ASSIGN TO WS-POLICY-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-POLICY-STATUS.
-           
-           SELECT SUMMARY-REPORT
-               ASSIGN TO "reports/summary.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLAIM-OUTPUT-FILE
+               ASSIGN TO WS-CLAIM-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-OUT-STATUS.
+
+           SELECT REVIEW-QUEUE-FILE
+               ASSIGN TO WS-REVIEW-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEW-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PERFLOG-FILE
+               ASSIGN TO WS-PERFLOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERFLOG-STATUS.
+
+           SELECT ACCUM-FILE
+               ASSIGN TO WS-ACCUM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCUM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
        FD  CLAIM-FILE.
        01  CLAIM-RECORD.
            COPY CLMREC.
-       
+
        FD  POLICY-FILE.
        01  POLICY-RECORD.
            COPY POLREC.
-       
-       FD  SUMMARY-REPORT.
-       01  REPORT-LINE              PIC X(132).
+
+       FD  CLAIM-OUTPUT-FILE.
+       01  CLAIM-OUTPUT-RECORD      PIC X(63).
+
+       FD  REVIEW-QUEUE-FILE.
+       01  REVIEW-QUEUE-RECORD.
+           COPY MRVWREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           COPY CHKPTREC.
+
+       FD  PERFLOG-FILE.
+       01  PERFLOG-LINE              PIC X(132).
+
+       FD  ACCUM-FILE.
+       01  ACCUM-RECORD.
+           COPY ACCUMREC.
 
        WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * LOGICAL FILE NAMES - DEFAULTED HERE AND OVERRIDDEN BY
+      * data/runparms.dat WHEN A CYCLE NEEDS TO POINT AT DIFFERENT
+      * DATA SETS (E.G. A DATED CLAIMS FILE FOR A SPECIFIC RUN)
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-CLAIM-FILENAME        PIC X(60) VALUE "data/claims.dat".
+       01  WS-POLICY-FILENAME       PIC X(60) VALUE "data/policies.dat".
+       01  WS-CLAIM-OUT-FILENAME    PIC X(60)
+           VALUE "data/claims_out.dat".
+       01  WS-REVIEW-FILENAME       PIC X(60)
+           VALUE "data/manual_review.dat".
+       01  WS-CHECKPOINT-FILENAME   PIC X(60)
+           VALUE "data/checkpoint.dat".
+       01  WS-PERFLOG-FILENAME      PIC X(60)
+           VALUE "reports/perflog.txt".
+       01  WS-ACCUM-FILENAME        PIC X(60)
+           VALUE "data/accumulators.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
        01  WS-CLAIM-STATUS          PIC XX.
        01  WS-POLICY-STATUS         PIC XX.
+       01  WS-CLAIM-OUT-STATUS      PIC XX.
+       01  WS-REVIEW-STATUS         PIC XX.
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+       01  WS-PERFLOG-STATUS        PIC XX.
+       01  WS-ACCUM-STATUS          PIC XX.
+       01  WS-EOF-ACCUM             PIC X VALUE 'N'.
+           88 EOF-ACCUM             VALUE 'Y'.
+
+      * PER-POLICY DEDUCTIBLE-MET/BENEFIT-PAID ACCUMULATOR TABLE -
+      * LOADED FROM THE ACCUMULATOR MASTER FILE AT INITIALIZATION AND
+      * REWRITTEN IN FULL AT CLEANUP SO THE RUNNING TOTALS ADJUDCTN
+      * MAINTAINS SURVIVE BETWEEN SEPARATE BATCH INVOCATIONS, NOT JUST
+      * FOR THE LIFE OF ONE RUN
+       01  WS-MAX-POLICIES-TRACKED  PIC 9(5) VALUE 5000.
+       01  WS-ACCUM-TABLE-COUNT     PIC 9(5) VALUE 0.
+       01  WS-ACCUM-IDX             PIC 9(5) VALUE 0.
+       01  WS-ACCUM-TABLE.
+           05  WS-ACCUM-ENTRY OCCURS 5000 TIMES.
+               COPY ACCUMREC REPLACING ==05== BY ==10==.
+
+      * THROUGHPUT LOGGING - START TIME IS CAPTURED AT INITIALIZATION
+      * AND COMPARED AGAINST THE CLOCK AGAIN AT CLEANUP SO EVERY RUN
+      * LEAVES A PERMANENT RECORD OF HOW LONG IT TOOK AND HOW MANY
+      * CLAIMS PER SECOND IT PROCESSED, NOT JUST A CONSOLE MESSAGE
+      * THAT SCROLLS AWAY WHEN THE JOB ENDS
+       01  WS-START-TIME            PIC 9(6).
+       01  WS-START-TIME-PARTS REDEFINES WS-START-TIME.
+           05  WS-START-HH          PIC 9(2).
+           05  WS-START-MM          PIC 9(2).
+           05  WS-START-SS          PIC 9(2).
+       01  WS-END-TIME              PIC 9(6).
+       01  WS-END-TIME-PARTS REDEFINES WS-END-TIME.
+           05  WS-END-HH            PIC 9(2).
+           05  WS-END-MM            PIC 9(2).
+           05  WS-END-SS            PIC 9(2).
+       01  WS-START-TOTAL-SECS      PIC 9(7).
+       01  WS-END-TOTAL-SECS        PIC 9(7).
+       01  WS-ELAPSED-SECONDS       PIC 9(7) VALUE 0.
+       01  WS-CLAIMS-PER-SECOND     PIC 9(5)V99 VALUE 0.
+
+      * CHECKPOINT/RESTART CONTROLS - A CHECKPOINT IS WRITTEN EVERY
+      * WS-CHECKPOINT-INTERVAL CLAIMS SO A LARGE RUN THAT IS CANCELLED
+      * OR ABENDS PARTWAY THROUGH CAN BE RESTARTED WITHOUT
+      * REPROCESSING CLAIMS ALREADY READ
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 1000.
+       01  WS-CHECKPOINT-QUOTIENT   PIC 9(5).
+       01  WS-CHECKPOINT-REMAINDER  PIC 9(5).
+       01  WS-RESTART-FLAG          PIC X VALUE 'N'.
+           88 RESTART-IN-PROGRESS   VALUE 'Y'.
+       01  WS-SKIP-COUNT            PIC 9(5) VALUE 0.
+       01  WS-SKIP-INDEX            PIC 9(5) VALUE 0.
+       01  WS-REASON-CODE           PIC 99.
        01  WS-EOF-CLAIM             PIC X VALUE 'N'.
            88 EOF-CLAIM             VALUE 'Y'.
        01  WS-EOF-POLICY            PIC X VALUE 'N'.
@@ -50,8 +168,39 @@
            05  WS-CLAIMS-APPROVED   PIC 9(5) VALUE 0.
            05  WS-CLAIMS-DENIED     PIC 9(5) VALUE 0.
            05  WS-CLAIMS-PENDING    PIC 9(5) VALUE 0.
+           05  WS-CLAIMS-REJECTED   PIC 9(5) VALUE 0.
            05  WS-TOTAL-PAID        PIC 9(9)V99 VALUE 0.
-       
+
+      * CONTROL TOTALS FOR THE END-OF-RUN RECONCILIATION BETWEEN
+      * CLAIMS READ AND POLICIES MATCHED - ACCUMULATED INDEPENDENTLY
+      * OF WS-CLAIMS-DENIED SO A FUTURE CHANGE THAT SKIPS ONE OF THE
+      * TWO COUNTERS IS CAUGHT RATHER THAN MASKED
+       01  WS-POLICIES-MATCHED      PIC 9(5) VALUE 0.
+       01  WS-POLICIES-NOT-FOUND    PIC 9(5) VALUE 0.
+       01  WS-RECONCILE-EXPECTED    PIC 9(5).
+       01  WS-RECONCILE-ACTUAL      PIC 9(5).
+
+      * CLAIM-TYPE BREAKDOWN FOR THE SUMMARY REPORT - TALLIED BY
+      * CLAIM TYPE REGARDLESS OF THE CLAIM'S FINAL ADJUDICATION STATUS
+       01  WS-TYPE-COUNTERS.
+           05  WS-CLAIMS-MEDICAL    PIC 9(5) VALUE 0.
+           05  WS-CLAIMS-DENTAL     PIC 9(5) VALUE 0.
+           05  WS-CLAIMS-VISION     PIC 9(5) VALUE 0.
+           05  WS-CLAIMS-PHARMACY   PIC 9(5) VALUE 0.
+           05  WS-CLAIMS-OTHER-TYPE PIC 9(5) VALUE 0.
+
+      * AGING BUCKETS FOR CLAIMS ROUTED TO MANUAL REVIEW - DAYS ARE
+      * MEASURED FROM THE CLAIM'S SERVICE DATE TO THE PROCESSING DATE
+       01  WS-CLAIM-AGE-DAYS        PIC 9(5).
+       01  WS-AGING-COUNTERS.
+           05  WS-AGE-0-30          PIC 9(5) VALUE 0.
+           05  WS-AGE-31-60         PIC 9(5) VALUE 0.
+           05  WS-AGE-61-90         PIC 9(5) VALUE 0.
+           05  WS-AGE-OVER-90       PIC 9(5) VALUE 0.
+
+       01  WS-CLAIM-VALID-FLAG      PIC X VALUE 'Y'.
+           88 CLAIM-IS-VALID        VALUE 'Y'.
+
        01  WS-POLICY-FOUND          PIC X VALUE 'N'.
            88 POLICY-FOUND          VALUE 'Y'.
            88 POLICY-NOT-FOUND      VALUE 'N'.
@@ -62,7 +211,27 @@
            88 CLAIM-PENDING         VALUE 'P'.
        
        01  WS-PAYMENT-AMOUNT        PIC 9(7)V99.
+       01  WS-NATIVE-PAYMENT-AMOUNT PIC 9(7)V99.
+      *    THE FEE-SCHEDULE-CAPPED, DEDUCTIBLE-APPLIED AMOUNT ADJUDCTN
+      *    CALCULATED FOR THE PRIMARY POLICY - HANDED TO PYMTAUTH SO
+      *    IT PAYS EXACTLY WHAT WAS RECORDED AGAINST THE DEDUCTIBLE/
+      *    LIFETIME-MAX ACCUMULATORS RATHER THAN RECOMPUTING ITS OWN
+       01  WS-CALCULATED-COVERAGE   PIC 9(7)V99.
+       01  WS-NO-CALCULATED-COVERAGE PIC 9(7)V99 VALUE ZERO.
        01  WS-ERROR-CODE            PIC 99.
+
+      * COORDINATION OF BENEFITS - WHEN A CLAIM CARRIES A SECONDARY
+      * POLICY, THE SECONDARY PAYS TOWARD WHATEVER BALANCE REMAINS
+      * AFTER THE PRIMARY POLICY'S PAYMENT, SUBJECT TO THE SECONDARY
+      * POLICY'S OWN DEDUCTIBLE AND MAXIMUM COVERAGE
+       01  WS-SECONDARY-POLICY-RECORD.
+           COPY POLREC.
+       01  WS-SECONDARY-FOUND       PIC X VALUE 'N'.
+           88 SECONDARY-POLICY-FOUND VALUE 'Y'.
+       01  WS-REMAINING-BALANCE     PIC 9(7)V99.
+       01  WS-SECONDARY-PAYMENT     PIC 9(7)V99.
+       01  WS-SECONDARY-NATIVE-PAYMENT PIC 9(7)V99.
+       01  WS-SAVED-CLAIM-AMOUNT    PIC 9(7)V99.
        
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE      PIC 9(8).
@@ -79,45 +248,195 @@
        1000-INITIALIZATION.
            DISPLAY "CONTINENTAL INSURANCE - CLAIMS PROCESSING"
            DISPLAY "INITIALIZING SYSTEM..."
-           
+
+           PERFORM 1050-RESOLVE-FILENAMES
+           PERFORM 1080-CHECK-FOR-RESTART
+           PERFORM 1100-LOAD-ACCUMULATORS
+
            OPEN INPUT CLAIM-FILE
            IF WS-CLAIM-STATUS NOT = "00"
                DISPLAY "ERROR OPENING CLAIMS FILE: " WS-CLAIM-STATUS
-               CALL 'ERRHANDL' USING BY CONTENT 10
+               CALL 'ERRHANDL' USING BY CONTENT EC-CANNOT-OPEN-CLAIMS
                                      BY CONTENT WS-CLAIM-STATUS
                STOP RUN
            END-IF
-           
+
            OPEN INPUT POLICY-FILE
            IF WS-POLICY-STATUS NOT = "00"
                DISPLAY "ERROR OPENING POLICY FILE: " WS-POLICY-STATUS
-               CALL 'ERRHANDL' USING BY CONTENT 11
+               CALL 'ERRHANDL' USING BY CONTENT EC-CANNOT-OPEN-POLICY
                                      BY CONTENT WS-POLICY-STATUS
                STOP RUN
            END-IF
-           
-           OPEN OUTPUT SUMMARY-REPORT
-           
+
+           IF RESTART-IN-PROGRESS
+               DISPLAY "CHECKPOINT FOUND - RESTARTING RUN"
+               OPEN EXTEND CLAIM-OUTPUT-FILE
+               OPEN EXTEND REVIEW-QUEUE-FILE
+               PERFORM 1090-SKIP-PROCESSED-CLAIMS
+           ELSE
+               OPEN OUTPUT CLAIM-OUTPUT-FILE
+               OPEN OUTPUT REVIEW-QUEUE-FILE
+           END-IF
+
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
-           
+           MOVE WS-CURRENT-TIME TO WS-START-TIME
+
            DISPLAY "PROCESSING DATE: " WS-CURRENT-DATE
            DISPLAY "PROCESSING TIME: " WS-CURRENT-TIME
            DISPLAY " ".
 
+       1050-RESOLVE-FILENAMES.
+      *    A MISSING RUN-PARAMETER FILE IS NORMAL FOR AN AD HOC RUN -
+      *    THE HARDCODED DEFAULTS ABOVE ARE USED IN THAT CASE
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   PERFORM 1070-APPLY-RUNPARM
+           END-READ.
+
+       1070-APPLY-RUNPARM.
+           EVALUATE RUNPARM-NAME
+               WHEN "CLAIM-FILE"
+                   MOVE RUNPARM-VALUE TO WS-CLAIM-FILENAME
+               WHEN "POLICY-FILE"
+                   MOVE RUNPARM-VALUE TO WS-POLICY-FILENAME
+               WHEN "CLAIM-OUTPUT-FILE"
+                   MOVE RUNPARM-VALUE TO WS-CLAIM-OUT-FILENAME
+               WHEN "REVIEW-QUEUE-FILE"
+                   MOVE RUNPARM-VALUE TO WS-REVIEW-FILENAME
+               WHEN "CHECKPOINT-FILE"
+                   MOVE RUNPARM-VALUE TO WS-CHECKPOINT-FILENAME
+               WHEN "PERFLOG-FILE"
+                   MOVE RUNPARM-VALUE TO WS-PERFLOG-FILENAME
+               WHEN "ACCUM-FILE"
+                   MOVE RUNPARM-VALUE TO WS-ACCUM-FILENAME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1080-CHECK-FOR-RESTART.
+      *    A CHECKPOINT FROM A PRIOR RUN THAT DID NOT FINISH MEANS
+      *    THIS RUN PICKS UP WHERE THAT ONE LEFT OFF INSTEAD OF
+      *    REPROCESSING CLAIMS ALREADY READ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET RESTART-IN-PROGRESS TO TRUE
+                       MOVE CHKPT-CLAIMS-READ TO WS-CLAIMS-READ
+                       MOVE CHKPT-CLAIMS-READ TO WS-SKIP-COUNT
+                       MOVE CHKPT-CLAIMS-APPROVED
+                           TO WS-CLAIMS-APPROVED
+                       MOVE CHKPT-CLAIMS-DENIED TO WS-CLAIMS-DENIED
+                       MOVE CHKPT-CLAIMS-PENDING
+                           TO WS-CLAIMS-PENDING
+                       MOVE CHKPT-CLAIMS-REJECTED
+                           TO WS-CLAIMS-REJECTED
+                       MOVE CHKPT-TOTAL-PAID TO WS-TOTAL-PAID
+                       MOVE CHKPT-CLAIMS-MEDICAL
+                           TO WS-CLAIMS-MEDICAL
+                       MOVE CHKPT-CLAIMS-DENTAL TO WS-CLAIMS-DENTAL
+                       MOVE CHKPT-CLAIMS-VISION TO WS-CLAIMS-VISION
+                       MOVE CHKPT-CLAIMS-PHARMACY
+                           TO WS-CLAIMS-PHARMACY
+                       MOVE CHKPT-CLAIMS-OTHER-TYPE
+                           TO WS-CLAIMS-OTHER-TYPE
+                       MOVE CHKPT-POLICIES-MATCHED
+                           TO WS-POLICIES-MATCHED
+                       MOVE CHKPT-POLICIES-NOT-FOUND
+                           TO WS-POLICIES-NOT-FOUND
+                       MOVE CHKPT-AGE-0-30 TO WS-AGE-0-30
+                       MOVE CHKPT-AGE-31-60 TO WS-AGE-31-60
+                       MOVE CHKPT-AGE-61-90 TO WS-AGE-61-90
+                       MOVE CHKPT-AGE-OVER-90 TO WS-AGE-OVER-90
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1090-SKIP-PROCESSED-CLAIMS.
+           DISPLAY "SKIPPING " WS-SKIP-COUNT
+               " ALREADY-PROCESSED CLAIMS"
+           PERFORM 1095-SKIP-ONE-CLAIM
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+                  OR EOF-CLAIM.
+
+       1095-SKIP-ONE-CLAIM.
+           READ CLAIM-FILE
+               AT END
+                   SET EOF-CLAIM TO TRUE
+           END-READ.
+
+       1100-LOAD-ACCUMULATORS.
+      *    A MISSING ACCUMULATOR FILE IS NORMAL FOR THE FIRST RUN
+      *    AGAINST A POLICY BOOK - EVERY POLICY STARTS WITH NOTHING
+      *    APPLIED TOWARD ITS DEDUCTIBLE OR LIFETIME MAXIMUM
+           OPEN INPUT ACCUM-FILE
+           IF WS-ACCUM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-ACCUM
+               PERFORM 1110-READ-ACCUM-RECORD UNTIL EOF-ACCUM
+               CLOSE ACCUM-FILE
+           END-IF.
+
+       1110-READ-ACCUM-RECORD.
+           READ ACCUM-FILE
+               AT END
+                   SET EOF-ACCUM TO TRUE
+               NOT AT END
+                   IF WS-ACCUM-TABLE-COUNT < WS-MAX-POLICIES-TRACKED
+                       ADD 1 TO WS-ACCUM-TABLE-COUNT
+                       MOVE ACCUM-RECORD
+                           TO WS-ACCUM-ENTRY(WS-ACCUM-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "CLMPROC WARNING: ACCUMULATOR TABLE "
+                               "FULL - POLICY "
+                               ACCUM-POLICY-NUMBER OF ACCUM-RECORD
+                               " NOT LOADED"
+                   END-IF
+           END-READ.
+
        2000-PROCESS-CLAIMS.
            READ CLAIM-FILE
                AT END
                    SET EOF-CLAIM TO TRUE
                NOT AT END
-                   PERFORM 2100-PROCESS-SINGLE-CLAIM
+                   PERFORM 2100-PROCESS-SINGLE-CLAIM THRU 2100-EXIT
+                   PERFORM 2950-CHECKPOINT-IF-DUE
            END-READ.
 
        2100-PROCESS-SINGLE-CLAIM.
            ADD 1 TO WS-CLAIMS-READ
-           
+
            DISPLAY "PROCESSING CLAIM: " CLM-CLAIM-NUMBER
-           
+
+      *    EDIT THE CLAIM BEFORE IT EVER REACHES ADJUDICATION
+           MOVE 'Y' TO WS-CLAIM-VALID-FLAG
+           CALL 'CLMEDIT' USING CLAIM-RECORD
+                                WS-CLAIM-VALID-FLAG
+
+           IF NOT CLAIM-IS-VALID
+               DISPLAY "  CLAIM FAILED EDIT - REJECTED"
+               ADD 1 TO WS-CLAIMS-REJECTED
+               MOVE 'R' TO CLM-STATUS
+               PERFORM 2900-WRITE-CLAIM-OUTPUT
+               GO TO 2100-EXIT
+           END-IF
+
+           PERFORM 2150-TALLY-CLAIM-TYPE
+
       *    LOOKUP POLICY
            MOVE 'N' TO WS-POLICY-FOUND
            CALL 'POLYLKUP' USING CLM-POLICY-NUMBER
@@ -126,45 +445,237 @@
            
            IF POLICY-NOT-FOUND
                DISPLAY "  POLICY NOT FOUND: " CLM-POLICY-NUMBER
-               CALL 'ERRHANDL' USING BY CONTENT 20
+               CALL 'ERRHANDL' USING BY CONTENT EC-POLICY-NOT-FOUND
                                      BY CONTENT CLM-CLAIM-NUMBER
                ADD 1 TO WS-CLAIMS-DENIED
+               ADD 1 TO WS-POLICIES-NOT-FOUND
+               MOVE 'D' TO CLM-STATUS
+               PERFORM 2900-WRITE-CLAIM-OUTPUT
                GO TO 2100-EXIT
            END-IF
-           
+
+           ADD 1 TO WS-POLICIES-MATCHED
+
       *    ADJUDICATE CLAIM
+           MOVE ZERO TO WS-PAYMENT-AMOUNT
+           MOVE ZERO TO WS-CALCULATED-COVERAGE
            CALL 'ADJUDCTN' USING CLAIM-RECORD
                                  POLICY-RECORD
                                  WS-ADJUDICATION-RESULT
-           
+                                 WS-REASON-CODE
+                                 WS-ACCUM-TABLE-COUNT
+                                 WS-ACCUM-TABLE
+                                 WS-CALCULATED-COVERAGE
+
            EVALUATE TRUE
                WHEN CLAIM-APPROVED
                    DISPLAY "  CLAIM APPROVED"
                    ADD 1 TO WS-CLAIMS-APPROVED
+                   MOVE 'A' TO CLM-STATUS
                    PERFORM 2200-AUTHORIZE-PAYMENT
+                   PERFORM 2250-COORDINATE-SECONDARY-BENEFITS
+                       THRU 2250-EXIT
                WHEN CLAIM-DENIED
                    DISPLAY "  CLAIM DENIED"
                    ADD 1 TO WS-CLAIMS-DENIED
+                   MOVE 'D' TO CLM-STATUS
                WHEN CLAIM-PENDING
                    DISPLAY "  CLAIM PENDING REVIEW"
                    ADD 1 TO WS-CLAIMS-PENDING
-           END-EVALUATE.
-           
+                   MOVE 'P' TO CLM-STATUS
+                   PERFORM 2300-QUEUE-FOR-REVIEW
+                   PERFORM 2350-TALLY-CLAIM-AGE
+           END-EVALUATE
+
+           PERFORM 2400-GENERATE-EOB-LETTER
+           PERFORM 2450-GENERATE-MEMBER-NOTIFICATION
+           PERFORM 2900-WRITE-CLAIM-OUTPUT.
+
        2100-EXIT.
            EXIT.
 
+       2150-TALLY-CLAIM-TYPE.
+           EVALUATE CLM-CLAIM-TYPE
+               WHEN "01"
+                   ADD 1 TO WS-CLAIMS-MEDICAL
+               WHEN "02"
+                   ADD 1 TO WS-CLAIMS-DENTAL
+               WHEN "03"
+                   ADD 1 TO WS-CLAIMS-VISION
+               WHEN "04"
+                   ADD 1 TO WS-CLAIMS-PHARMACY
+               WHEN OTHER
+                   ADD 1 TO WS-CLAIMS-OTHER-TYPE
+           END-EVALUATE.
+
+       2900-WRITE-CLAIM-OUTPUT.
+      *    SPOOL THE CLAIM BACK OUT WITH ITS FINAL ADJUDICATION
+      *    STATUS SO A RERUN OR DOWNSTREAM EXTRACT CAN TELL WHICH
+      *    CLAIMS ARE ALREADY FINALIZED
+           MOVE CLAIM-RECORD TO CLAIM-OUTPUT-RECORD
+           WRITE CLAIM-OUTPUT-RECORD.
+
+       2950-CHECKPOINT-IF-DUE.
+           DIVIDE WS-CLAIMS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM 2960-WRITE-CHECKPOINT
+           END-IF.
+
+       2960-WRITE-CHECKPOINT.
+           MOVE WS-CLAIMS-READ TO CHKPT-CLAIMS-READ
+           MOVE WS-CLAIMS-APPROVED TO CHKPT-CLAIMS-APPROVED
+           MOVE WS-CLAIMS-DENIED TO CHKPT-CLAIMS-DENIED
+           MOVE WS-CLAIMS-PENDING TO CHKPT-CLAIMS-PENDING
+           MOVE WS-CLAIMS-REJECTED TO CHKPT-CLAIMS-REJECTED
+           MOVE WS-TOTAL-PAID TO CHKPT-TOTAL-PAID
+           MOVE WS-CLAIMS-MEDICAL TO CHKPT-CLAIMS-MEDICAL
+           MOVE WS-CLAIMS-DENTAL TO CHKPT-CLAIMS-DENTAL
+           MOVE WS-CLAIMS-VISION TO CHKPT-CLAIMS-VISION
+           MOVE WS-CLAIMS-PHARMACY TO CHKPT-CLAIMS-PHARMACY
+           MOVE WS-CLAIMS-OTHER-TYPE TO CHKPT-CLAIMS-OTHER-TYPE
+           MOVE WS-POLICIES-MATCHED TO CHKPT-POLICIES-MATCHED
+           MOVE WS-POLICIES-NOT-FOUND TO CHKPT-POLICIES-NOT-FOUND
+           MOVE WS-AGE-0-30 TO CHKPT-AGE-0-30
+           MOVE WS-AGE-31-60 TO CHKPT-AGE-31-60
+           MOVE WS-AGE-61-90 TO CHKPT-AGE-61-90
+           MOVE WS-AGE-OVER-90 TO CHKPT-AGE-OVER-90
+
+      *    OPEN OUTPUT REWRITES THE SINGLE-RECORD CHECKPOINT FILE
+      *    WITH THE LATEST TOTALS EACH TIME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+      *    THE DEDUCTIBLE/LIFETIME-MAX PROGRESS POSTED BY THE CLAIMS
+      *    COVERED BY THIS CHECKPOINT MUST BE ON DISK TOO, OR A CRASH
+      *    AND RESTART WOULD RELOAD A STALE (TOO-LOW) ACCUMULATOR
+      *    TABLE IN 1100-LOAD-ACCUMULATORS EVEN THOUGH THE CHECKPOINT
+      *    SAYS THOSE CLAIMS ARE ALREADY DONE
+           PERFORM 9060-SAVE-ACCUMULATORS.
+
        2200-AUTHORIZE-PAYMENT.
            MOVE ZERO TO WS-PAYMENT-AMOUNT
-           
+           MOVE ZERO TO WS-NATIVE-PAYMENT-AMOUNT
+
            CALL 'PYMTAUTH' USING CLAIM-RECORD
                                  POLICY-RECORD
                                  WS-PAYMENT-AMOUNT
-           
+                                 WS-NATIVE-PAYMENT-AMOUNT
+                                 WS-CALCULATED-COVERAGE
+
            IF WS-PAYMENT-AMOUNT > 0
                ADD WS-PAYMENT-AMOUNT TO WS-TOTAL-PAID
                DISPLAY "  PAYMENT AUTHORIZED: $" WS-PAYMENT-AMOUNT
            END-IF.
 
+       2250-COORDINATE-SECONDARY-BENEFITS.
+           IF CLM-SECONDARY-POLICY-NUMBER = SPACES
+               GO TO 2250-EXIT
+           END-IF
+
+      *    CLM-CLAIM-AMOUNT IS ALWAYS IN THE PRIMARY POLICY'S OWN
+      *    CURRENCY, SO THE REMAINING BALANCE MUST BE FIGURED AGAINST
+      *    THE NATIVE-CURRENCY PAYMENT, NOT THE USD LEDGER AMOUNT
+           COMPUTE WS-REMAINING-BALANCE =
+               CLM-CLAIM-AMOUNT - WS-NATIVE-PAYMENT-AMOUNT
+           IF WS-REMAINING-BALANCE NOT > 0
+               GO TO 2250-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-SECONDARY-FOUND
+           CALL 'POLYLKUP' USING CLM-SECONDARY-POLICY-NUMBER
+                                 WS-SECONDARY-POLICY-RECORD
+                                 WS-SECONDARY-FOUND
+
+           IF NOT SECONDARY-POLICY-FOUND
+               DISPLAY "  SECONDARY POLICY NOT FOUND: "
+                   CLM-SECONDARY-POLICY-NUMBER
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-SECONDARY-NOT-FOUND
+                   BY CONTENT CLM-CLAIM-NUMBER
+               GO TO 2250-EXIT
+           END-IF
+
+      *    THE SECONDARY ONLY COVERS WHAT THE PRIMARY DID NOT - THE
+      *    CLAIM AMOUNT IS TEMPORARILY SET TO THE REMAINING BALANCE
+      *    SO THE EXISTING PAYMENT LOGIC CAN BE REUSED AS-IS, THEN
+      *    RESTORED SO THE CLAIM OUTPUT AND EOB STILL SHOW THE
+      *    ORIGINAL BILLED AMOUNT
+           MOVE CLM-CLAIM-AMOUNT TO WS-SAVED-CLAIM-AMOUNT
+           MOVE WS-REMAINING-BALANCE TO CLM-CLAIM-AMOUNT
+
+           MOVE ZERO TO WS-SECONDARY-PAYMENT
+           MOVE ZERO TO WS-SECONDARY-NATIVE-PAYMENT
+      *    THE SECONDARY POLICY WAS NEVER RUN THROUGH ADJUDCTN, SO
+      *    THERE IS NO CALCULATED-COVERAGE FIGURE TO HAND OVER -
+      *    PYMTAUTH FALLS BACK TO ITS OWN DEDUCTIBLE/MAX-COVERAGE
+      *    CALCULATION AGAINST THE SECONDARY POLICY
+           CALL 'PYMTAUTH' USING CLAIM-RECORD
+                                 WS-SECONDARY-POLICY-RECORD
+                                 WS-SECONDARY-PAYMENT
+                                 WS-SECONDARY-NATIVE-PAYMENT
+                                 WS-NO-CALCULATED-COVERAGE
+
+           MOVE WS-SAVED-CLAIM-AMOUNT TO CLM-CLAIM-AMOUNT
+
+           IF WS-SECONDARY-PAYMENT > 0
+               ADD WS-SECONDARY-PAYMENT TO WS-TOTAL-PAID
+               ADD WS-SECONDARY-PAYMENT TO WS-PAYMENT-AMOUNT
+               DISPLAY "  SECONDARY COB PAYMENT: $"
+                   WS-SECONDARY-PAYMENT
+           END-IF.
+
+       2250-EXIT.
+           EXIT.
+
+       2300-QUEUE-FOR-REVIEW.
+      *    GIVE THE ADJUDICATION TEAM AN ACTUAL WORKLIST INSTEAD OF
+      *    JUST A PENDING COUNT
+           MOVE CLM-CLAIM-NUMBER TO MRVW-CLAIM-NUMBER
+           MOVE CLM-POLICY-NUMBER TO MRVW-POLICY-NUMBER
+           MOVE CLM-CLAIM-AMOUNT TO MRVW-CLAIM-AMOUNT
+           MOVE WS-REASON-CODE TO MRVW-REASON-CODE
+           MOVE WS-CURRENT-DATE TO MRVW-ENTERED-DATE
+           WRITE REVIEW-QUEUE-RECORD.
+
+       2350-TALLY-CLAIM-AGE.
+           COMPUTE WS-CLAIM-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               - FUNCTION INTEGER-OF-DATE(CLM-CLAIM-DATE)
+           END-COMPUTE
+
+           EVALUATE TRUE
+               WHEN WS-CLAIM-AGE-DAYS <= 30
+                   ADD 1 TO WS-AGE-0-30
+               WHEN WS-CLAIM-AGE-DAYS <= 60
+                   ADD 1 TO WS-AGE-31-60
+               WHEN WS-CLAIM-AGE-DAYS <= 90
+                   ADD 1 TO WS-AGE-61-90
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-OVER-90
+           END-EVALUATE.
+
+       2400-GENERATE-EOB-LETTER.
+      *    GIVE MEMBER SERVICES A RECORD OF WHAT THE POLICYHOLDER WAS
+      *    TOLD ABOUT THIS CLAIM, REGARDLESS OF THE OUTCOME
+           CALL 'EOBGEN' USING CLAIM-RECORD
+                               POLICY-RECORD
+                               WS-ADJUDICATION-RESULT
+                               WS-REASON-CODE
+                               WS-PAYMENT-AMOUNT.
+
+       2450-GENERATE-MEMBER-NOTIFICATION.
+      *    FEED THE SAME OUTCOME TO THE DOWNSTREAM MEMBER
+      *    COMMUNICATIONS SYSTEM AS A FIXED-WIDTH INTERFACE RECORD,
+      *    SEPARATE FROM THE HUMAN-READABLE EOB LETTER ABOVE
+           CALL 'NOTIFGEN' USING CLAIM-RECORD
+                                 POLICY-RECORD
+                                 WS-ADJUDICATION-RESULT
+                                 WS-REASON-CODE
+                                 WS-PAYMENT-AMOUNT.
+
        3000-GENERATE-SUMMARY.
            DISPLAY " "
            DISPLAY "GENERATING SUMMARY REPORT..."
@@ -174,17 +685,122 @@
                                WS-CLAIMS-DENIED
                                WS-CLAIMS-PENDING
                                WS-TOTAL-PAID
-                               SUMMARY-REPORT.
+                               WS-CLAIMS-MEDICAL
+                               WS-CLAIMS-DENTAL
+                               WS-CLAIMS-VISION
+                               WS-CLAIMS-PHARMACY
+                               WS-CLAIMS-OTHER-TYPE
+                               WS-AGE-0-30
+                               WS-AGE-31-60
+                               WS-AGE-61-90
+                               WS-AGE-OVER-90.
 
        9000-CLEANUP.
            CLOSE CLAIM-FILE
            CLOSE POLICY-FILE
-           CLOSE SUMMARY-REPORT
-           
+           CLOSE CLAIM-OUTPUT-FILE
+           CLOSE REVIEW-QUEUE-FILE
+           PERFORM 9050-CLEAR-CHECKPOINT
+           PERFORM 9060-SAVE-ACCUMULATORS
+           PERFORM 9100-RECONCILE-CONTROL-TOTALS
+           PERFORM 9200-WRITE-PERFORMANCE-LOG
+
            DISPLAY " "
            DISPLAY "PROCESSING COMPLETE"
            DISPLAY "TOTAL CLAIMS PROCESSED: " WS-CLAIMS-READ
            DISPLAY "APPROVED: " WS-CLAIMS-APPROVED
            DISPLAY "DENIED:   " WS-CLAIMS-DENIED
            DISPLAY "PENDING:  " WS-CLAIMS-PENDING
-           DISPLAY "TOTAL PAID: $" WS-TOTAL-PAID.
+           DISPLAY "REJECTED: " WS-CLAIMS-REJECTED
+           DISPLAY "TOTAL PAID: $" WS-TOTAL-PAID
+           DISPLAY "ELAPSED SECONDS: " WS-ELAPSED-SECONDS
+           DISPLAY "CLAIMS PER SECOND: " WS-CLAIMS-PER-SECOND
+           DISPLAY "PERFORMANCE LOG: " WS-PERFLOG-FILENAME.
+
+       9050-CLEAR-CHECKPOINT.
+      *    A CLEAN FINISH MEANS THERE IS NOTHING TO RESTART - AN EMPTY
+      *    CHECKPOINT FILE IS TREATED AS "NO RESTART IN PROGRESS" BY
+      *    1080-CHECK-FOR-RESTART ON THE NEXT RUN
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9060-SAVE-ACCUMULATORS.
+      *    THE ENTIRE TABLE IS REWRITTEN EVERY RUN, THE SAME AS
+      *    POLMAINT AND RENEWPOL REFRESH THE POLICY MASTER, SO THE
+      *    NEXT RUN'S 1100-LOAD-ACCUMULATORS PICKS UP EVERY POLICY'S
+      *    LATEST DEDUCTIBLE AND BENEFIT TOTALS
+           OPEN OUTPUT ACCUM-FILE
+           PERFORM 9070-WRITE-ACCUM-RECORD
+               VARYING WS-ACCUM-IDX FROM 1 BY 1
+               UNTIL WS-ACCUM-IDX > WS-ACCUM-TABLE-COUNT
+           CLOSE ACCUM-FILE.
+
+       9070-WRITE-ACCUM-RECORD.
+           MOVE WS-ACCUM-ENTRY(WS-ACCUM-IDX) TO ACCUM-RECORD
+           WRITE ACCUM-RECORD.
+
+       9100-RECONCILE-CONTROL-TOTALS.
+      *    EVERY CLAIM THAT PASSES EDIT ATTEMPTS EXACTLY ONE POLICY
+      *    LOOKUP, SO CLAIMS READ LESS THOSE REJECTED AT EDIT MUST
+      *    EQUAL THE CLAIMS WHOSE POLICY LOOKUP WAS RESOLVED, FOUND
+      *    OR NOT
+           COMPUTE WS-RECONCILE-EXPECTED =
+               WS-CLAIMS-READ - WS-CLAIMS-REJECTED
+           COMPUTE WS-RECONCILE-ACTUAL =
+               WS-POLICIES-MATCHED + WS-POLICIES-NOT-FOUND
+
+           IF WS-RECONCILE-ACTUAL NOT = WS-RECONCILE-EXPECTED
+               DISPLAY "CONTROL TOTAL MISMATCH - CLAIMS READ VS "
+                   "POLICIES MATCHED"
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-RECONCILE-MISMATCH
+                   BY CONTENT "CLAIMS-VS-POLICY-CTL"
+           ELSE
+               DISPLAY "CONTROL TOTALS RECONCILED - CLAIMS READ "
+                   "AGREES WITH POLICIES MATCHED"
+           END-IF.
+
+       9200-WRITE-PERFORMANCE-LOG.
+      *    ELAPSED TIME IS THE WALL CLOCK BETWEEN THE TIME-OF-DAY
+      *    CAPTURED AT INITIALIZATION AND THE TIME-OF-DAY CAPTURED
+      *    HERE - A RUN THAT CROSSES MIDNIGHT IS NOT A CASE THIS
+      *    CYCLE NEEDS TO HANDLE, THE SAME AS EVERY OTHER DATE/TIME
+      *    CALCULATION IN THIS SYSTEM
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-START-TOTAL-SECS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS
+           COMPUTE WS-END-TOTAL-SECS =
+               (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS
+
+           IF WS-END-TOTAL-SECS >= WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               MOVE ZERO TO WS-ELAPSED-SECONDS
+           END-IF
+
+           IF WS-ELAPSED-SECONDS > ZERO
+               COMPUTE WS-CLAIMS-PER-SECOND ROUNDED =
+                   WS-CLAIMS-READ / WS-ELAPSED-SECONDS
+           ELSE
+               MOVE ZERO TO WS-CLAIMS-PER-SECOND
+           END-IF
+
+      *    OPEN EXTEND CREATES THE LOG ON THE FIRST RUN AND APPENDS TO
+      *    IT ON EVERY RUN THEREAFTER, THE SAME WAY EOBGEN MAINTAINS
+      *    THE EOB LETTER FILE
+           OPEN EXTEND PERFLOG-FILE
+
+           MOVE SPACES TO PERFLOG-LINE
+           STRING "DATE=" WS-CURRENT-DATE
+                  " START=" WS-START-TIME
+                  " END=" WS-END-TIME
+                  " ELAPSED-SECS=" WS-ELAPSED-SECONDS
+                  " CLAIMS-READ=" WS-CLAIMS-READ
+                  " CLAIMS-PER-SEC=" WS-CLAIMS-PER-SECOND
+               DELIMITED BY SIZE INTO PERFLOG-LINE
+           END-STRING
+           WRITE PERFLOG-LINE
+
+           CLOSE PERFLOG-FILE.
