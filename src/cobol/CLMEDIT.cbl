@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMEDIT.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * CLAIM VALIDATION / EDIT PASS                                   *
+      * CHECKS A CLAIM RECORD FOR STRUCTURALLY BAD DATA BEFORE IT EVER *
+      * REACHES ADJUDCTN - THIS CATCHES BLANK KEYS, ZERO/NEGATIVE      *
+      * AMOUNTS, AND GARBAGE DATES THAT THE RULES ENGINE SHOULD NEVER  *
+      * HAVE TO REASON ABOUT                                           *
+      *                                                                 *
+      * ALSO SCREENS FOR RESUBMISSIONS AND DOUBLE BILLING BY KEEPING   *
+      * AN IN-MEMORY TABLE OF EVERY CLAIM SEEN SO FAR THIS RUN - A     *
+      * LATER CLAIM AGAINST THE SAME POLICY, SAME SERVICE DATE, SAME   *
+      * CLAIM TYPE, SAME AMOUNT AND SAME PROVIDER IS TREATED AS A      *
+      * DUPLICATE. THE TABLE IS SEEDED AT THE FIRST CALL FROM A        *
+      * SEEN-CLAIM HISTORY FILE SO A CLAIM DUPLICATING ONE SEEN IN A   *
+      * PRIOR DAY'S RUN IS STILL CAUGHT, AND EVERY NEWLY-SEEN CLAIM IS *
+      * APPENDED TO THAT FILE SO THE NEXT RUN'S HISTORY STAYS CURRENT  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT SEEN-CLAIM-FILE
+               ASSIGN TO WS-SEEN-CLAIM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEEN-CLAIM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  SEEN-CLAIM-FILE.
+       01  SEEN-CLAIM-RECORD.
+           05  SCLM-POLICY-NUMBER      PIC X(10).
+           05  SCLM-CLAIM-DATE         PIC 9(8).
+           05  SCLM-CLAIM-TYPE         PIC X(2).
+           05  SCLM-CLAIM-AMOUNT       PIC 9(7)V99.
+           05  SCLM-PROVIDER-ID        PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - RESOLVED ONCE
+      * AND CACHED SINCE WORKING-STORAGE PERSISTS ACROSS CALLS
+       01  WS-RUNPARM-STATUS         PIC XX.
+       01  WS-SEEN-CLAIM-STATUS      PIC XX.
+       01  WS-FILENAME-RESOLVED     PIC X VALUE 'N'.
+           88 FILENAME-IS-RESOLVED  VALUE 'Y'.
+       01  WS-SEEN-CLAIM-FILENAME    PIC X(60)
+           VALUE "data/claim_history.dat".
+       01  WS-EOF-RUNPARM            PIC X VALUE 'N'.
+           88 EOF-RUNPARM            VALUE 'Y'.
+       01  WS-EOF-SEEN-CLAIM         PIC X VALUE 'N'.
+           88 EOF-SEEN-CLAIM         VALUE 'Y'.
+
+       01  WS-EDIT-MONTH             PIC 99.
+       01  WS-EDIT-DAY               PIC 99.
+       01  WS-DATE-VALID             PIC X VALUE 'Y'.
+           88 EDIT-DATE-VALID        VALUE 'Y'.
+
+      * SEEN-CLAIM TABLE FOR DUPLICATE DETECTION - PERSISTS FOR THE
+      * LIFE OF THE BATCH SINCE WORKING-STORAGE IS NOT REINITIALIZED
+      * BETWEEN CALLS TO THE SAME SUBPROGRAM
+       01  WS-MAX-SEEN-CLAIMS        PIC 9(5) VALUE 20000.
+       01  WS-SEEN-COUNT             PIC 9(5) VALUE 0.
+       01  WS-SEEN-IDX               PIC 9(5) VALUE 0.
+       01  WS-DUP-FOUND              PIC X VALUE 'N'.
+           88 DUP-FOUND              VALUE 'Y'.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY OCCURS 20000 TIMES.
+               10  WS-SEEN-POLICY-NUMBER   PIC X(10).
+               10  WS-SEEN-CLAIM-DATE      PIC 9(8).
+               10  WS-SEEN-CLAIM-TYPE      PIC X(2).
+               10  WS-SEEN-CLAIM-AMOUNT    PIC 9(7)V99.
+               10  WS-SEEN-PROVIDER-ID     PIC X(8).
+
+      * MULTI-SERVICE LINE-ITEM TOTALS FOR THE CLAIM CURRENTLY BEING
+      * EDITED - A CLAIM WITH NO LINE ITEMS ON FILE IS TREATED AS A
+      * SINGLE-SERVICE CLAIM AND IS NOT CROSS-CHECKED
+       01  WS-LINE-COUNT             PIC 9(3).
+       01  WS-LINE-TOTAL             PIC 9(7)V99.
+       01  WS-LINEITEMS-OK           PIC X VALUE 'Y'.
+           88 LINEITEMS-MATCH        VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-CLAIM-RECORD.
+           COPY CLMREC.
+       01  LS-VALID-FLAG             PIC X.
+           88 LS-CLAIM-VALID         VALUE 'Y'.
+           88 LS-CLAIM-INVALID       VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-CLAIM-RECORD
+                                LS-VALID-FLAG.
+
+       0000-EDIT-CLAIM.
+           IF NOT FILENAME-IS-RESOLVED
+               PERFORM 0500-RESOLVE-FILENAME
+               PERFORM 0600-LOAD-SEEN-CLAIM-HISTORY
+           END-IF
+
+           SET LS-CLAIM-VALID TO TRUE
+
+           IF CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD = SPACES
+               GO TO 8000-REJECT-CLAIM
+           END-IF
+
+           IF CLM-POLICY-NUMBER OF LS-CLAIM-RECORD = SPACES
+               GO TO 8000-REJECT-CLAIM
+           END-IF
+
+           IF CLM-CLAIM-TYPE OF LS-CLAIM-RECORD = SPACES
+               GO TO 8000-REJECT-CLAIM
+           END-IF
+
+           IF CLM-CLAIM-AMOUNT OF LS-CLAIM-RECORD <= 0
+               GO TO 8000-REJECT-CLAIM
+           END-IF
+
+           PERFORM 1000-CHECK-DATE
+           IF NOT EDIT-DATE-VALID
+               GO TO 8000-REJECT-CLAIM
+           END-IF
+
+           PERFORM 2000-CHECK-DUPLICATE
+           IF DUP-FOUND
+               GO TO 8100-REJECT-DUPLICATE
+           END-IF
+
+           PERFORM 3000-CHECK-LINE-ITEMS
+           IF NOT LINEITEMS-MATCH
+               GO TO 8200-REJECT-LINEITEM-MISMATCH
+           END-IF
+
+           PERFORM 2900-RECORD-CLAIM-SEEN
+           GO TO 9000-EXIT.
+
+       0500-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 0510-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF
+           SET FILENAME-IS-RESOLVED TO TRUE.
+
+       0510-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "SEEN-CLAIM-FILE"
+                       MOVE RUNPARM-VALUE TO WS-SEEN-CLAIM-FILENAME
+                   END-IF
+           END-READ.
+
+       0600-LOAD-SEEN-CLAIM-HISTORY.
+      *    A MISSING HISTORY FILE IS NORMAL FOR THE VERY FIRST RUN -
+      *    THERE IS NO PRIOR-DAY HISTORY TO SEED THE TABLE WITH YET
+           OPEN INPUT SEEN-CLAIM-FILE
+           IF WS-SEEN-CLAIM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-SEEN-CLAIM
+               PERFORM 0610-READ-SEEN-CLAIM-RECORD UNTIL EOF-SEEN-CLAIM
+               CLOSE SEEN-CLAIM-FILE
+           END-IF.
+
+       0610-READ-SEEN-CLAIM-RECORD.
+           READ SEEN-CLAIM-FILE
+               AT END
+                   SET EOF-SEEN-CLAIM TO TRUE
+               NOT AT END
+                   IF WS-SEEN-COUNT < WS-MAX-SEEN-CLAIMS
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE SCLM-POLICY-NUMBER
+                           TO WS-SEEN-POLICY-NUMBER(WS-SEEN-COUNT)
+                       MOVE SCLM-CLAIM-DATE
+                           TO WS-SEEN-CLAIM-DATE(WS-SEEN-COUNT)
+                       MOVE SCLM-CLAIM-TYPE
+                           TO WS-SEEN-CLAIM-TYPE(WS-SEEN-COUNT)
+                       MOVE SCLM-CLAIM-AMOUNT
+                           TO WS-SEEN-CLAIM-AMOUNT(WS-SEEN-COUNT)
+                       MOVE SCLM-PROVIDER-ID
+                           TO WS-SEEN-PROVIDER-ID(WS-SEEN-COUNT)
+                   ELSE
+                       DISPLAY "CLMEDIT WARNING: DUPLICATE-CHECK "
+                               "TABLE FULL - HISTORY NOT FULLY LOADED"
+                   END-IF
+           END-READ.
+
+       1000-CHECK-DATE.
+      *    REJECT OBVIOUSLY GARBAGE DATES - A REAL MONTH 01-12 AND A
+      *    REAL DAY 01-31 - FULL CALENDAR VALIDATION IS NOT ATTEMPTED
+           SET EDIT-DATE-VALID TO TRUE
+           MOVE CLM-CLAIM-DATE OF LS-CLAIM-RECORD(5:2) TO WS-EDIT-MONTH
+           MOVE CLM-CLAIM-DATE OF LS-CLAIM-RECORD(7:2) TO WS-EDIT-DAY
+
+           IF WS-EDIT-MONTH < 1 OR WS-EDIT-MONTH > 12
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF
+
+           IF WS-EDIT-DAY < 1 OR WS-EDIT-DAY > 31
+               MOVE 'N' TO WS-DATE-VALID
+           END-IF.
+
+       2000-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FOUND
+           PERFORM 2100-SCAN-SEEN-ENTRY
+               VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR DUP-FOUND.
+
+       2100-SCAN-SEEN-ENTRY.
+      *    SAME POLICY, SERVICE DATE, CLAIM TYPE AND AMOUNT FROM THE
+      *    SAME PROVIDER IS A DUPLICATE OR DOUBLE BILLING - THE SAME
+      *    FOUR FIGURES BILLED BY A DIFFERENT PROVIDER ARE TREATED AS
+      *    A COINCIDENCE, NOT A DUPLICATE
+           IF WS-SEEN-POLICY-NUMBER(WS-SEEN-IDX)
+                   = CLM-POLICY-NUMBER OF LS-CLAIM-RECORD
+             AND WS-SEEN-CLAIM-DATE(WS-SEEN-IDX)
+                   = CLM-CLAIM-DATE OF LS-CLAIM-RECORD
+             AND WS-SEEN-CLAIM-TYPE(WS-SEEN-IDX)
+                   = CLM-CLAIM-TYPE OF LS-CLAIM-RECORD
+             AND WS-SEEN-CLAIM-AMOUNT(WS-SEEN-IDX)
+                   = CLM-CLAIM-AMOUNT OF LS-CLAIM-RECORD
+             AND WS-SEEN-PROVIDER-ID(WS-SEEN-IDX)
+                   = CLM-PROVIDER-ID OF LS-CLAIM-RECORD
+               SET DUP-FOUND TO TRUE
+           END-IF.
+
+       2900-RECORD-CLAIM-SEEN.
+           IF WS-SEEN-COUNT < WS-MAX-SEEN-CLAIMS
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CLM-POLICY-NUMBER OF LS-CLAIM-RECORD
+                   TO WS-SEEN-POLICY-NUMBER(WS-SEEN-COUNT)
+               MOVE CLM-CLAIM-DATE OF LS-CLAIM-RECORD
+                   TO WS-SEEN-CLAIM-DATE(WS-SEEN-COUNT)
+               MOVE CLM-CLAIM-TYPE OF LS-CLAIM-RECORD
+                   TO WS-SEEN-CLAIM-TYPE(WS-SEEN-COUNT)
+               MOVE CLM-CLAIM-AMOUNT OF LS-CLAIM-RECORD
+                   TO WS-SEEN-CLAIM-AMOUNT(WS-SEEN-COUNT)
+               MOVE CLM-PROVIDER-ID OF LS-CLAIM-RECORD
+                   TO WS-SEEN-PROVIDER-ID(WS-SEEN-COUNT)
+           ELSE
+               DISPLAY "CLMEDIT WARNING: DUPLICATE-CHECK TABLE FULL - "
+                       "CLAIM " CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+                       " NOT TRACKED"
+           END-IF
+
+           PERFORM 2950-WRITE-SEEN-CLAIM-HISTORY.
+
+      *    OPEN EXTEND CREATES THE HISTORY FILE ON THE FIRST CALL AND
+      *    APPENDS TO IT ON EVERY CALL AFTER, THE SAME AS PYMTAUTH
+      *    APPENDS TO THE PAYMENT LEDGER
+       2950-WRITE-SEEN-CLAIM-HISTORY.
+           OPEN EXTEND SEEN-CLAIM-FILE
+           MOVE CLM-POLICY-NUMBER OF LS-CLAIM-RECORD
+               TO SCLM-POLICY-NUMBER
+           MOVE CLM-CLAIM-DATE OF LS-CLAIM-RECORD TO SCLM-CLAIM-DATE
+           MOVE CLM-CLAIM-TYPE OF LS-CLAIM-RECORD TO SCLM-CLAIM-TYPE
+           MOVE CLM-CLAIM-AMOUNT OF LS-CLAIM-RECORD
+               TO SCLM-CLAIM-AMOUNT
+           MOVE CLM-PROVIDER-ID OF LS-CLAIM-RECORD
+               TO SCLM-PROVIDER-ID
+           WRITE SEEN-CLAIM-RECORD
+           CLOSE SEEN-CLAIM-FILE.
+
+       3000-CHECK-LINE-ITEMS.
+      *    A CLAIM WITH NO LINE ITEMS ON FILE IS SINGLE-SERVICE AND IS
+      *    NOT CROSS-CHECKED - ONLY CLAIMS THAT DO HAVE LINE ITEMS ARE
+      *    HELD TO MATCHING THEIR BILLED TOTAL
+           SET LINEITEMS-MATCH TO TRUE
+           CALL 'CLMLNLKP' USING CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+                                 WS-LINE-COUNT
+                                 WS-LINE-TOTAL
+
+           IF WS-LINE-COUNT > 0
+             AND WS-LINE-TOTAL NOT = CLM-CLAIM-AMOUNT OF LS-CLAIM-RECORD
+               MOVE 'N' TO WS-LINEITEMS-OK
+           END-IF.
+
+       8000-REJECT-CLAIM.
+           SET LS-CLAIM-INVALID TO TRUE
+           CALL 'ERRHANDL' USING
+               BY CONTENT EC-INVALID-CLAIM-DATA
+               BY CONTENT CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+           GO TO 9000-EXIT.
+
+       8100-REJECT-DUPLICATE.
+           SET LS-CLAIM-INVALID TO TRUE
+           CALL 'ERRHANDL' USING
+               BY CONTENT EC-DUPLICATE-CLAIM
+               BY CONTENT CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+           GO TO 9000-EXIT.
+
+       8200-REJECT-LINEITEM-MISMATCH.
+           SET LS-CLAIM-INVALID TO TRUE
+           CALL 'ERRHANDL' USING
+               BY CONTENT EC-LINEITEM-MISMATCH
+               BY CONTENT CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+           GO TO 9000-EXIT.
+
+       9000-EXIT.
+           GOBACK.
