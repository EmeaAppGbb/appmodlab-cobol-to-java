@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PYMTAUTH.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * PAYMENT AUTHORIZATION SUBROUTINE                               *
+      * CALCULATES THE PAYABLE AMOUNT FOR AN APPROVED CLAIM AND        *
+      * WRITES THE AUTHORIZATION TO THE PAYMENT LEDGER FILE            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT PAYMENT-FILE
+               ASSIGN TO WS-PAYMENT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  PAYMENT-FILE.
+       01  PAYMENT-RECORD.
+           COPY PYMTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX.
+       01  WS-AUTH-SEQUENCE         PIC 9(4) VALUE 0.
+       01  WS-PAYABLE-AMOUNT        PIC 9(9)V99.
+       01  WS-PAYABLE-AMOUNT-USD    PIC 9(9)V99.
+       01  WS-CURRENCY-CODE         PIC X(3).
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE      PIC 9(8).
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - RESOLVED ONCE
+      * AND CACHED SINCE WORKING-STORAGE PERSISTS ACROSS CALLS
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-FILENAME-RESOLVED     PIC X VALUE 'N'.
+           88 FILENAME-IS-RESOLVED  VALUE 'Y'.
+       01  WS-PAYMENT-FILENAME      PIC X(60) VALUE "data/payments.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-CLAIM-RECORD.
+           COPY CLMREC.
+       01  LS-POLICY-RECORD.
+           COPY POLREC.
+       01  LS-PAYMENT-AMOUNT        PIC 9(7)V99.
+      *    NATIVE-CURRENCY PAYABLE AMOUNT, BEFORE USD CONVERSION - FOR
+      *    CALLERS THAT MUST COMPARE AGAINST CLM-CLAIM-AMOUNT OR OTHER
+      *    FIGURES CARRIED IN THE POLICY'S OWN CURRENCY
+       01  LS-NATIVE-PAYMENT-AMOUNT PIC 9(7)V99.
+      *    THE FEE-SCHEDULE-CAPPED, DEDUCTIBLE-APPLIED AMOUNT ADJUDCTN
+      *    ALREADY CALCULATED AND RECORDED AGAINST THE DEDUCTIBLE/
+      *    LIFETIME-MAX ACCUMULATORS FOR THIS CLAIM, IN THE POLICY'S
+      *    OWN CURRENCY - ZERO WHEN THE CALLER HAS NO ADJUDICATED
+      *    FIGURE TO HAND OVER (E.G. THE SECONDARY LEG OF COORDINATION
+      *    OF BENEFITS, WHICH WAS NEVER RUN THROUGH ADJUDCTN), IN
+      *    WHICH CASE THE PAYABLE AMOUNT IS CALCULATED HERE AS BEFORE
+       01  LS-CALCULATED-COVERAGE   PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LS-CLAIM-RECORD
+                                LS-POLICY-RECORD
+                                LS-PAYMENT-AMOUNT
+                                LS-NATIVE-PAYMENT-AMOUNT
+                                LS-CALCULATED-COVERAGE.
+
+       0000-AUTHORIZE-PAYMENT.
+           IF NOT FILENAME-IS-RESOLVED
+               PERFORM 0500-RESOLVE-FILENAME
+           END-IF
+           MOVE ZERO TO LS-PAYMENT-AMOUNT
+           MOVE ZERO TO LS-NATIVE-PAYMENT-AMOUNT
+           PERFORM 1000-CALCULATE-PAYABLE-AMOUNT
+           IF WS-PAYABLE-AMOUNT > 0
+               PERFORM 2000-BUILD-PAYMENT-RECORD
+               PERFORM 3000-WRITE-PAYMENT-RECORD
+      *        THE CALLER-VISIBLE AMOUNT MATCHES WHAT WAS WRITTEN TO
+      *        THE LEDGER (USD) SO RUNNING TOTALS ACROSS POLICIES IN
+      *        DIFFERENT CURRENCIES STAY CURRENCY-CONSISTENT
+               MOVE WS-PAYABLE-AMOUNT-USD TO LS-PAYMENT-AMOUNT
+               MOVE WS-PAYABLE-AMOUNT TO LS-NATIVE-PAYMENT-AMOUNT
+           END-IF
+           GOBACK.
+
+       0500-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 0510-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF
+           SET FILENAME-IS-RESOLVED TO TRUE.
+
+       0510-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "PAYMENT-FILE"
+                       MOVE RUNPARM-VALUE TO WS-PAYMENT-FILENAME
+                   END-IF
+           END-READ.
+
+       1000-CALCULATE-PAYABLE-AMOUNT.
+           IF LS-CALCULATED-COVERAGE > 0
+      *        USE THE FIGURE ADJUDCTN ALREADY WORKED OUT (FEE
+      *        SCHEDULE AND RUNNING DEDUCTIBLE APPLIED) SO THE AMOUNT
+      *        PAID CANNOT DIVERGE FROM WHAT WAS CHARGED AGAINST THE
+      *        DEDUCTIBLE/LIFETIME-MAX ACCUMULATORS
+               MOVE LS-CALCULATED-COVERAGE TO WS-PAYABLE-AMOUNT
+           ELSE
+      *        NO ADJUDICATED FIGURE WAS SUPPLIED (SECONDARY COB LEG) -
+      *        FALL BACK TO THE ORIGINAL CALCULATION: CLAIM AMOUNT
+      *        LESS THE POLICY DEDUCTIBLE, NEVER LESS THAN ZERO AND
+      *        NEVER MORE THAN THE POLICY'S MAXIMUM COVERAGE
+               COMPUTE WS-PAYABLE-AMOUNT =
+                   CLM-CLAIM-AMOUNT - POL-DEDUCTIBLE
+               END-COMPUTE
+
+               IF WS-PAYABLE-AMOUNT < 0
+                   MOVE ZERO TO WS-PAYABLE-AMOUNT
+               END-IF
+
+               IF WS-PAYABLE-AMOUNT > POL-MAX-COVERAGE
+                   MOVE POL-MAX-COVERAGE TO WS-PAYABLE-AMOUNT
+               END-IF
+           END-IF.
+
+       2000-BUILD-PAYMENT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ADD 1 TO WS-AUTH-SEQUENCE
+
+           IF POL-CURRENCY-CODE OF LS-POLICY-RECORD = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           ELSE
+               MOVE POL-CURRENCY-CODE OF LS-POLICY-RECORD
+                   TO WS-CURRENCY-CODE
+           END-IF
+
+      *    THE LEDGER CARRIES THE USD EQUIVALENT SO DOWNSTREAM TOTALS
+      *    ARE CURRENCY-CONSISTENT - THE ORIGINAL AMOUNT AND CURRENCY
+      *    ARE KEPT ALONGSIDE FOR AUDIT
+           CALL 'CURRCONV' USING WS-CURRENCY-CODE
+                                 WS-PAYABLE-AMOUNT
+                                 WS-PAYABLE-AMOUNT-USD
+
+           MOVE CLM-CLAIM-NUMBER TO PYMT-CLAIM-NUMBER
+           MOVE WS-PAYABLE-AMOUNT-USD TO PYMT-PAYMENT-AMOUNT
+           MOVE WS-CURRENCY-CODE TO PYMT-CURRENCY-CODE
+           MOVE WS-PAYABLE-AMOUNT TO PYMT-ORIGINAL-AMOUNT
+           MOVE WS-CURRENT-DATE TO PYMT-PAYMENT-DATE
+           MOVE CLM-PROVIDER-ID TO PYMT-PROVIDER-ID
+           STRING "PA" WS-AUTH-SEQUENCE
+               DELIMITED BY SIZE
+               INTO PYMT-AUTH-CODE
+           END-STRING
+           MOVE "A" TO PYMT-STATUS.
+
+       3000-WRITE-PAYMENT-RECORD.
+      *    OPEN EXTEND CREATES THE LEDGER ON THE FIRST CALL AND
+      *    APPENDS TO IT ON EVERY CALL THEREAFTER
+           OPEN EXTEND PAYMENT-FILE
+
+           WRITE PAYMENT-RECORD
+
+           CLOSE PAYMENT-FILE.
