@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMINQ.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * CLAIM STATUS INQUIRY PROGRAM                                   *
+      * ON-DEMAND LOOKUP OF CURRENT CLAIM ADJUDICATION STATUS FOR      *
+      * CUSTOMER SERVICE - LOADS THE LATEST CLAIM OUTPUT INTO AN       *
+      * IN-MEMORY TABLE SORTED ON CLAIM NUMBER THE SAME WAY POLYLKUP   *
+      * LOADS THE POLICY MASTER, THEN SATISFIES EACH INQUIRY           *
+      * TRANSACTION WITH A BINARY SEARCH AND WRITES ONE RESPONSE       *
+      * RECORD PER INQUIRY - THIS CAN RUN ANY TIME, INDEPENDENT OF     *
+      * THE OVERNIGHT CYCLE, SINCE IT ONLY READS FILES THE CYCLE       *
+      * ALREADY PRODUCED                                               *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT CLAIM-OUTPUT-FILE
+               ASSIGN TO WS-CLAIM-OUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-OUT-STATUS.
+
+           SELECT INQUIRY-TRANS-FILE
+               ASSIGN TO "data/claim_inquiries.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT INQUIRY-RESULT-FILE
+               ASSIGN TO "data/claim_inquiry_results.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  CLAIM-OUTPUT-FILE.
+       01  CLAIM-OUTPUT-RECORD.
+           COPY CLMREC.
+
+       FD  INQUIRY-TRANS-FILE.
+       01  INQUIRY-TRANS-RECORD.
+           COPY CLMINQT.
+
+       FD  INQUIRY-RESULT-FILE.
+       01  INQUIRY-RESULT-RECORD.
+           COPY CLMINQR.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * CLAIM-OUTPUT-FILE KEY CLMPROC AND POLMAINT ALREADY RESOLVE,
+      * SO THIS PROGRAM ALWAYS LOOKS AT THE SAME CYCLE FILE THEY DO
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-CLAIM-OUT-FILENAME    PIC X(60)
+           VALUE "data/claims_out.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-CLAIM-OUT-STATUS      PIC XX.
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-RESULT-STATUS         PIC XX.
+
+       01  WS-EOF-CLAIM-OUT         PIC X VALUE 'N'.
+           88 EOF-CLAIM-OUT         VALUE 'Y'.
+       01  WS-EOF-TRANS             PIC X VALUE 'N'.
+           88 EOF-TRANS             VALUE 'Y'.
+
+       01  WS-MAX-CLAIMS-TRACKED    PIC 9(5) VALUE 9000.
+       01  WS-CLAIM-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-CLAIM-TABLE.
+           05  WS-CL-ENTRY OCCURS 9000 TIMES
+               ASCENDING KEY IS CLM-CLAIM-NUMBER
+               INDEXED BY WS-CL-IDX.
+               COPY CLMREC REPLACING ==05== BY ==10==.
+
+       01  WS-COUNTERS.
+           05  WS-INQUIRIES-READ     PIC 9(5) VALUE 0.
+           05  WS-INQUIRIES-FOUND    PIC 9(5) VALUE 0.
+           05  WS-INQUIRIES-NOTFOUND PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-INQUIRY UNTIL EOF-TRANS
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - CLAIM STATUS INQUIRY"
+
+           PERFORM 1050-RESOLVE-FILENAME
+
+           OPEN INPUT CLAIM-OUTPUT-FILE
+           IF WS-CLAIM-OUT-STATUS NOT = "00"
+               DISPLAY "CLMINQ WARNING: CLAIM OUTPUT FILE NOT FOUND - "
+                       "NO CLAIMS CAN BE ANSWERED"
+           ELSE
+               MOVE 'N' TO WS-EOF-CLAIM-OUT
+               PERFORM 1100-LOAD-CLAIM-TABLE UNTIL EOF-CLAIM-OUT
+               CLOSE CLAIM-OUTPUT-FILE
+               PERFORM 1200-SORT-CLAIM-TABLE
+           END-IF
+
+           OPEN INPUT INQUIRY-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CLAIM INQUIRY TRANSACTION FILE: "
+                       WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT INQUIRY-RESULT-FILE.
+
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "CLAIM-OUTPUT-FILE"
+                       MOVE RUNPARM-VALUE TO WS-CLAIM-OUT-FILENAME
+                   END-IF
+           END-READ.
+
+       1100-LOAD-CLAIM-TABLE.
+           READ CLAIM-OUTPUT-FILE
+               AT END
+                   SET EOF-CLAIM-OUT TO TRUE
+               NOT AT END
+                   PERFORM 1150-ADD-TABLE-ENTRY
+           END-READ.
+
+       1150-ADD-TABLE-ENTRY.
+           IF WS-CLAIM-COUNT < WS-MAX-CLAIMS-TRACKED
+               ADD 1 TO WS-CLAIM-COUNT
+               MOVE CLAIM-OUTPUT-RECORD TO WS-CL-ENTRY(WS-CLAIM-COUNT)
+           ELSE
+               DISPLAY "CLMINQ WARNING: CLAIM TABLE FULL - CLAIM "
+                       CLM-CLAIM-NUMBER OF CLAIM-OUTPUT-RECORD
+                       " NOT LOADED"
+           END-IF.
+
+       1200-SORT-CLAIM-TABLE.
+           SORT WS-CL-ENTRY
+               ON ASCENDING KEY CLM-CLAIM-NUMBER OF WS-CL-ENTRY.
+
+       2000-PROCESS-INQUIRY.
+           READ INQUIRY-TRANS-FILE
+               AT END
+                   SET EOF-TRANS TO TRUE
+               NOT AT END
+                   PERFORM 2100-ANSWER-INQUIRY
+           END-READ.
+
+       2100-ANSWER-INQUIRY.
+           ADD 1 TO WS-INQUIRIES-READ
+           MOVE SPACES TO INQUIRY-RESULT-RECORD
+           MOVE CINQ-CLAIM-NUMBER TO CIRS-CLAIM-NUMBER
+           MOVE 'N' TO CIRS-FOUND-FLAG
+
+           SEARCH ALL WS-CL-ENTRY
+               WHEN CLM-CLAIM-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+                        = CINQ-CLAIM-NUMBER
+                   PERFORM 2200-BUILD-FOUND-RESPONSE
+           END-SEARCH
+
+           IF NOT CIRS-CLAIM-FOUND
+               ADD 1 TO WS-INQUIRIES-NOTFOUND
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-CLAIM-INQUIRY-NOTFOUND
+                   BY CONTENT CINQ-CLAIM-NUMBER
+           END-IF
+
+           WRITE INQUIRY-RESULT-RECORD.
+
+       2200-BUILD-FOUND-RESPONSE.
+           SET CIRS-CLAIM-FOUND TO TRUE
+           ADD 1 TO WS-INQUIRIES-FOUND
+           MOVE CLM-POLICY-NUMBER OF WS-CL-ENTRY(WS-CL-IDX)
+               TO CIRS-POLICY-NUMBER
+           MOVE CLM-CLAIM-DATE OF WS-CL-ENTRY(WS-CL-IDX)
+               TO CIRS-CLAIM-DATE
+           MOVE CLM-CLAIM-TYPE OF WS-CL-ENTRY(WS-CL-IDX)
+               TO CIRS-CLAIM-TYPE
+           MOVE CLM-CLAIM-AMOUNT OF WS-CL-ENTRY(WS-CL-IDX)
+               TO CIRS-CLAIM-AMOUNT
+           MOVE CLM-STATUS OF WS-CL-ENTRY(WS-CL-IDX)
+               TO CIRS-STATUS
+           MOVE CLM-PROVIDER-ID OF WS-CL-ENTRY(WS-CL-IDX)
+               TO CIRS-PROVIDER-ID
+           PERFORM 2300-SET-STATUS-TEXT.
+
+       2300-SET-STATUS-TEXT.
+           EVALUATE CIRS-STATUS
+               WHEN "A"
+                   MOVE "APPROVED" TO CIRS-STATUS-TEXT
+               WHEN "D"
+                   MOVE "DENIED" TO CIRS-STATUS-TEXT
+               WHEN "P"
+                   MOVE "PENDING REVIEW" TO CIRS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO CIRS-STATUS-TEXT
+           END-EVALUATE.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "CLAIM STATUS INQUIRY COMPLETE"
+           DISPLAY "INQUIRIES READ:     " WS-INQUIRIES-READ
+           DISPLAY "CLAIMS FOUND:       " WS-INQUIRIES-FOUND
+           DISPLAY "CLAIMS NOT FOUND:   " WS-INQUIRIES-NOTFOUND
+           DISPLAY "RESULTS WRITTEN TO: "
+                   "data/claim_inquiry_results.dat".
+
+       9000-CLEANUP.
+           CLOSE INQUIRY-TRANS-FILE
+           CLOSE INQUIRY-RESULT-FILE.
