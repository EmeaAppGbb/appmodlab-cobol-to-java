@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRCONV.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * CURRENCY CONVERSION SUBROUTINE                                 *
+      * LOADS THE EXCHANGE RATE TABLE INTO MEMORY, SORTED ON CURRENCY  *
+      * CODE, ON ITS FIRST CALL AND THEN SATISFIES EVERY CONVERSION    *
+      * WITH A BINARY SEARCH - SPACES OR "USD" NEED NO CONVERSION, AND *
+      * A CODE WITH NO RATE ON FILE IS PASSED THROUGH UNCONVERTED SO A *
+      * MISSING RATE NEVER BLOCKS A PAYMENT, ONLY LOGS FOR FOLLOW-UP   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE
+               ASSIGN TO "data/currency_rates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE.
+       01  RATE-MASTER-REC.
+           COPY CURRATE.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+       01  WS-FILE-STATUS           PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88 EOF-RATE-FILE         VALUE 'Y'.
+       01  WS-TABLE-LOADED          PIC X VALUE 'N'.
+           88 TABLE-IS-LOADED       VALUE 'Y'.
+       01  WS-MAX-RATE-ENTRIES      PIC 9(5) VALUE 200.
+       01  WS-RATE-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-RATE-TABLE.
+           05  WS-RT-ENTRY OCCURS 200 TIMES
+               ASCENDING KEY IS CURR-CODE
+               INDEXED BY WS-TBL-IDX.
+               COPY CURRATE REPLACING ==05== BY ==10==.
+
+       01  WS-RATE-FOUND            PIC X VALUE 'N'.
+           88 RATE-FOUND            VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-CURRENCY-CODE         PIC X(3).
+       01  LS-FOREIGN-AMOUNT        PIC 9(9)V99.
+       01  LS-USD-AMOUNT            PIC 9(9)V99.
+
+       PROCEDURE DIVISION USING LS-CURRENCY-CODE
+                                LS-FOREIGN-AMOUNT
+                                LS-USD-AMOUNT.
+
+       0000-MAIN-CONVERSION.
+           IF NOT TABLE-IS-LOADED
+               PERFORM 1000-LOAD-RATE-TABLE
+           END-IF
+
+           IF LS-CURRENCY-CODE = SPACES OR LS-CURRENCY-CODE = "USD"
+               MOVE LS-FOREIGN-AMOUNT TO LS-USD-AMOUNT
+           ELSE
+               PERFORM 2000-SEARCH-RATE-TABLE
+           END-IF
+           GOBACK.
+
+       1000-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               SET TABLE-IS-LOADED TO TRUE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM 1100-READ-INTO-TABLE UNTIL EOF-RATE-FILE
+
+           CLOSE RATE-FILE
+           PERFORM 1200-SORT-RATE-TABLE
+           SET TABLE-IS-LOADED TO TRUE.
+
+       1100-READ-INTO-TABLE.
+           READ RATE-FILE
+               AT END
+                   SET EOF-RATE-FILE TO TRUE
+               NOT AT END
+                   PERFORM 1150-ADD-TABLE-ENTRY
+           END-READ.
+
+       1150-ADD-TABLE-ENTRY.
+           IF WS-RATE-COUNT < WS-MAX-RATE-ENTRIES
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RATE-MASTER-REC TO WS-RT-ENTRY(WS-RATE-COUNT)
+           ELSE
+               DISPLAY "CURRCONV WARNING: RATE TABLE FULL - CURRENCY "
+                       CURR-CODE OF RATE-MASTER-REC " NOT LOADED"
+           END-IF.
+
+       1200-SORT-RATE-TABLE.
+           SORT WS-RT-ENTRY
+               ON ASCENDING KEY CURR-CODE OF WS-RT-ENTRY.
+
+       2000-SEARCH-RATE-TABLE.
+           MOVE 'N' TO WS-RATE-FOUND
+           SEARCH ALL WS-RT-ENTRY
+               WHEN CURR-CODE OF WS-RT-ENTRY(WS-TBL-IDX)
+                        = LS-CURRENCY-CODE
+                   COMPUTE LS-USD-AMOUNT =
+                       LS-FOREIGN-AMOUNT
+                       * CURR-RATE-TO-USD OF WS-RT-ENTRY(WS-TBL-IDX)
+                   MOVE 'Y' TO WS-RATE-FOUND
+           END-SEARCH
+
+           IF NOT RATE-FOUND
+               MOVE LS-FOREIGN-AMOUNT TO LS-USD-AMOUNT
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-CURRENCY-RATE-NOTFOUND
+                   BY CONTENT LS-CURRENCY-CODE
+           END-IF.
