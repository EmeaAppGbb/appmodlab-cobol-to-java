@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMLNLKP.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * CLAIM LINE-ITEM LOOKUP SUBROUTINE                               *
+      * LOADS THE CLAIM LINE-ITEM FILE INTO AN IN-MEMORY TABLE ON ITS  *
+      * FIRST CALL, THEN SATISFIES EVERY LOOKUP BY SCANNING FOR ALL    *
+      * LINES THAT SHARE THE REQUESTED CLAIM NUMBER AND SUMMING THEM - *
+      * A CLAIM WITH NO LINE-ITEM RECORDS IS NOT AN ERROR, SINCE MOST  *
+      * CLAIMS ARE SINGLE-SERVICE AND WILL NEVER APPEAR IN THIS FILE    *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LINEITEM-FILE
+               ASSIGN TO "data/claim_lineitems.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINEITEM-FILE.
+       01  LINEITEM-MASTER-REC.
+           COPY CLMLNREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+       01  WS-FILE-STATUS           PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88 EOF-LINEITEMS         VALUE 'Y'.
+       01  WS-TABLE-LOADED          PIC X VALUE 'N'.
+           88 TABLE-IS-LOADED       VALUE 'Y'.
+       01  WS-MAX-LINEITEMS         PIC 9(5) VALUE 20000.
+       01  WS-LINEITEM-COUNT        PIC 9(5) VALUE 0.
+       01  WS-LI-IDX                PIC 9(5) VALUE 0.
+
+       01  WS-LINEITEM-TABLE.
+           05  WS-LI-ENTRY OCCURS 20000 TIMES.
+               COPY CLMLNREC REPLACING ==05== BY ==10==.
+
+       LINKAGE SECTION.
+       01  LS-CLAIM-NUMBER          PIC X(10).
+       01  LS-LINE-COUNT            PIC 9(3).
+       01  LS-LINE-TOTAL            PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LS-CLAIM-NUMBER
+                                LS-LINE-COUNT
+                                LS-LINE-TOTAL.
+
+       0000-MAIN-LOOKUP.
+           IF NOT TABLE-IS-LOADED
+               PERFORM 1000-LOAD-LINEITEM-TABLE
+           END-IF
+           PERFORM 2000-SUM-LINE-ITEMS
+           GOBACK.
+
+       1000-LOAD-LINEITEM-TABLE.
+           OPEN INPUT LINEITEM-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               SET TABLE-IS-LOADED TO TRUE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM 1100-READ-INTO-TABLE UNTIL EOF-LINEITEMS
+
+           CLOSE LINEITEM-FILE
+           SET TABLE-IS-LOADED TO TRUE.
+
+       1100-READ-INTO-TABLE.
+           READ LINEITEM-FILE
+               AT END
+                   SET EOF-LINEITEMS TO TRUE
+               NOT AT END
+                   PERFORM 1150-ADD-TABLE-ENTRY
+           END-READ.
+
+       1150-ADD-TABLE-ENTRY.
+           IF WS-LINEITEM-COUNT < WS-MAX-LINEITEMS
+               ADD 1 TO WS-LINEITEM-COUNT
+               MOVE LINEITEM-MASTER-REC
+                   TO WS-LI-ENTRY(WS-LINEITEM-COUNT)
+           ELSE
+               DISPLAY "CLMLNLKP WARNING: LINE-ITEM TABLE FULL - "
+                       "CLAIM " CLI-CLAIM-NUMBER OF LINEITEM-MASTER-REC
+                       " NOT LOADED"
+           END-IF.
+
+       2000-SUM-LINE-ITEMS.
+           MOVE ZERO TO LS-LINE-COUNT
+           MOVE ZERO TO LS-LINE-TOTAL
+           PERFORM 2100-CHECK-ENTRY
+               VARYING WS-LI-IDX FROM 1 BY 1
+               UNTIL WS-LI-IDX > WS-LINEITEM-COUNT.
+
+       2100-CHECK-ENTRY.
+           IF CLI-CLAIM-NUMBER OF WS-LI-ENTRY(WS-LI-IDX)
+                   = LS-CLAIM-NUMBER
+               ADD 1 TO LS-LINE-COUNT
+               ADD CLI-SERVICE-AMOUNT OF WS-LI-ENTRY(WS-LI-IDX)
+                   TO LS-LINE-TOTAL
+           END-IF.
