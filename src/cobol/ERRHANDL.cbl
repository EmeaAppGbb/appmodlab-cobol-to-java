@@ -5,11 +5,43 @@
       * ERROR HANDLING ROUTINES                                        *
       * CENTRALIZES ERROR LOGGING AND REPORTING                        *
       ******************************************************************
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO WS-ERROR-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE           PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01  WS-ERROR-LOG-FILE        PIC X(30) 
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - RESOLVED ONCE
+      * AND CACHED SINCE WORKING-STORAGE PERSISTS ACROSS CALLS
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-FILENAME-RESOLVED     PIC X VALUE 'N'.
+           88 FILENAME-IS-RESOLVED  VALUE 'Y'.
+       01  WS-ERROR-LOG-FILENAME    PIC X(60)
            VALUE "reports/error.log".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-LOG-FILE-STATUS       PIC XX.
        01  WS-ERROR-MESSAGE         PIC X(100).
        01  WS-TIMESTAMP.
            05  WS-TS-DATE           PIC X(10).
@@ -35,11 +67,33 @@
        PROCEDURE DIVISION USING LS-ERROR-CODE LS-ERROR-DATA.
        
        0000-HANDLE-ERROR.
+           IF NOT FILENAME-IS-RESOLVED
+               PERFORM 0500-RESOLVE-FILENAME
+           END-IF
            PERFORM 1000-GET-TIMESTAMP
            PERFORM 2000-FORMAT-ERROR-MESSAGE
            PERFORM 3000-DISPLAY-ERROR
            GOBACK.
 
+       0500-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 0510-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF
+           SET FILENAME-IS-RESOLVED TO TRUE.
+
+       0510-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "ERROR-LOG-FILE"
+                       MOVE RUNPARM-VALUE TO WS-ERROR-LOG-FILENAME
+                   END-IF
+           END-READ.
+
        1000-GET-TIMESTAMP.
            ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
            ACCEPT WS-TS-TIME FROM TIME
@@ -53,30 +107,132 @@
 
        2000-FORMAT-ERROR-MESSAGE.
            EVALUATE LS-ERROR-CODE
-               WHEN 10
+               WHEN EC-CANNOT-OPEN-CLAIMS
                    STRING "FATAL: Cannot open claims file - "
                           LS-ERROR-DATA
                           DELIMITED BY SIZE
                           INTO WS-ERROR-MESSAGE
                    END-STRING
-               WHEN 11
+               WHEN EC-CANNOT-OPEN-POLICY
                    STRING "FATAL: Cannot open policy file - "
                           LS-ERROR-DATA
                           DELIMITED BY SIZE
                           INTO WS-ERROR-MESSAGE
                    END-STRING
-               WHEN 20
+               WHEN EC-POLICY-NOT-FOUND
                    STRING "ERROR: Policy not found for claim "
                           LS-ERROR-DATA
                           DELIMITED BY SIZE
                           INTO WS-ERROR-MESSAGE
                    END-STRING
-               WHEN 30
+               WHEN EC-INVALID-CLAIM-DATA
                    STRING "WARNING: Invalid claim data - "
                           LS-ERROR-DATA
                           DELIMITED BY SIZE
                           INTO WS-ERROR-MESSAGE
                    END-STRING
+               WHEN EC-CANNOT-OPEN-TRANS
+                   STRING "FATAL: Cannot open transaction file - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-POLICY-ALREADY-EXISTS
+                   STRING "WARNING: Policy already exists - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-POLICY-MAINT-NOTFOUND
+                   STRING "WARNING: Policy not found for maintenance - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-DUPLICATE-POLICY-NBR
+                   STRING "WARNING: Duplicate policy number - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-RECONCILE-MISMATCH
+                   STRING "ERROR: Control total mismatch - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-DUPLICATE-CLAIM
+                   STRING "WARNING: Possible duplicate claim - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-LINEITEM-MISMATCH
+                   STRING "ERROR: Line-item total does not match "
+                          "claim amount - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-SECONDARY-NOT-FOUND
+                   STRING "WARNING: Secondary policy not found for "
+                          "claim - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-PAYEE-TAXID-NOTFOUND
+                   STRING "WARNING: No tax ID on file for provider - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-CLAWBACK-NOT-FOUND
+                   STRING "WARNING: No payment on file for recovery - "
+                          "claim - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-CLAWBACK-EXCEEDS-PAID
+                   STRING "WARNING: Recovery amount exceeds amount "
+                          "paid - claim - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-CLAIM-INQUIRY-NOTFOUND
+                   STRING "WARNING: Claim not found for inquiry - "
+                          LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-POLICY-NAME-NOTFOUND
+                   STRING "WARNING: No policy found for holder name "
+                          "- " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-FRAUD-HIGH-VOLUME
+                   STRING "ALERT: Provider claim volume exceeds "
+                          "threshold - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-FRAUD-HIGH-AVG-AMOUNT
+                   STRING "ALERT: Provider average claim amount "
+                          "exceeds threshold - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-FRAUD-CLAIM-OUTLIER
+                   STRING "ALERT: Claim amount is a statistical "
+                          "outlier for provider - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
+               WHEN EC-CURRENCY-RATE-NOTFOUND
+                   STRING "WARNING: No exchange rate on file for "
+                          "currency - " LS-ERROR-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   END-STRING
                WHEN OTHER
                    STRING "ERROR: Unknown error code "
                           LS-ERROR-CODE " - " LS-ERROR-DATA
@@ -86,4 +242,16 @@
            END-EVALUATE.
 
        3000-DISPLAY-ERROR.
-           DISPLAY WS-FORMATTED-TS " " WS-ERROR-MESSAGE.
+           DISPLAY WS-FORMATTED-TS " " WS-ERROR-MESSAGE
+           PERFORM 4000-APPEND-ERROR-LOG.
+
+       4000-APPEND-ERROR-LOG.
+      *    APPEND THE FORMATTED ERROR LINE TO THE PERSISTENT ERROR LOG
+      *    SO IT SURVIVES PAST THE JOB'S CONSOLE OUTPUT
+           OPEN EXTEND ERROR-LOG-FILE
+           STRING WS-FORMATTED-TS " " WS-ERROR-MESSAGE
+               DELIMITED BY SIZE
+               INTO ERROR-LOG-LINE
+           END-STRING
+           WRITE ERROR-LOG-LINE
+           CLOSE ERROR-LOG-FILE.
