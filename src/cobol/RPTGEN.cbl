@@ -5,9 +5,38 @@
       * REPORT GENERATION PROGRAM                                      *
       * PRODUCES FORMATTED SUMMARY REPORTS                             *
       ******************************************************************
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT SUMMARY-REPORT
+               ASSIGN TO WS-SUMMARY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  SUMMARY-REPORT.
+       01  SUMMARY-REPORT-LINE      PIC X(132).
+
        WORKING-STORAGE SECTION.
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-SUMMARY-FILENAME      PIC X(60)
+           VALUE "reports/summary.txt".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-REPORT-STATUS         PIC XX.
        01  WS-REPORT-LINE           PIC X(132).
        01  WS-LINE-COUNT            PIC 9(3) VALUE 0.
        01  WS-PAGE-COUNT            PIC 9(3) VALUE 1.
@@ -74,7 +103,61 @@
            05  FILLER  PIC X(30) VALUE "TOTAL PAYMENTS:         $".
            05  WS-DTL-PAYMENTS      PIC ZZZ,ZZZ,ZZ9.99.
            05  FILLER               PIC X(87) VALUE SPACES.
-       
+
+       01  WS-TYPE-HEADING.
+           05  FILLER  PIC X(30) VALUE "CLAIM TYPE BREAKDOWN:".
+           05  FILLER               PIC X(102) VALUE SPACES.
+
+       01  WS-TYPE-LINE-1.
+           05  FILLER  PIC X(30) VALUE "  MEDICAL:              ".
+           05  WS-DTL-MEDICAL       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-TYPE-LINE-2.
+           05  FILLER  PIC X(30) VALUE "  DENTAL:               ".
+           05  WS-DTL-DENTAL        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-TYPE-LINE-3.
+           05  FILLER  PIC X(30) VALUE "  VISION:               ".
+           05  WS-DTL-VISION        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-TYPE-LINE-4.
+           05  FILLER  PIC X(30) VALUE "  PHARMACY:             ".
+           05  WS-DTL-PHARMACY      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-TYPE-LINE-5.
+           05  FILLER  PIC X(30) VALUE "  OTHER:                ".
+           05  WS-DTL-OTHER-TYPE    PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-AGE-HEADING.
+           05  FILLER  PIC X(44)
+               VALUE "CLAIMS AGING (PENDING REVIEW, DAYS FILED):".
+           05  FILLER               PIC X(88) VALUE SPACES.
+
+       01  WS-AGE-LINE-1.
+           05  FILLER  PIC X(30) VALUE "  0-30 DAYS:            ".
+           05  WS-DTL-AGE-0-30      PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-AGE-LINE-2.
+           05  FILLER  PIC X(30) VALUE "  31-60 DAYS:           ".
+           05  WS-DTL-AGE-31-60     PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-AGE-LINE-3.
+           05  FILLER  PIC X(30) VALUE "  61-90 DAYS:           ".
+           05  WS-DTL-AGE-61-90     PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
+       01  WS-AGE-LINE-4.
+           05  FILLER  PIC X(30) VALUE "  OVER 90 DAYS:         ".
+           05  WS-DTL-AGE-OVER-90   PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(96) VALUE SPACES.
+
        01  WS-CALC-FIELDS.
            05  WS-APPROVED-PCT      PIC 9(3).
            05  WS-DENIED-PCT        PIC 9(3).
@@ -98,21 +181,56 @@
        01  LS-DENIED-CLAIMS         PIC 9(5).
        01  LS-PENDING-CLAIMS        PIC 9(5).
        01  LS-TOTAL-PAID            PIC 9(9)V99.
-       01  LS-REPORT-FILE           PIC X(132).
+       01  LS-MEDICAL-CLAIMS        PIC 9(5).
+       01  LS-DENTAL-CLAIMS         PIC 9(5).
+       01  LS-VISION-CLAIMS         PIC 9(5).
+       01  LS-PHARMACY-CLAIMS       PIC 9(5).
+       01  LS-OTHER-TYPE-CLAIMS     PIC 9(5).
+       01  LS-AGE-0-30              PIC 9(5).
+       01  LS-AGE-31-60             PIC 9(5).
+       01  LS-AGE-61-90             PIC 9(5).
+       01  LS-AGE-OVER-90           PIC 9(5).
 
        PROCEDURE DIVISION USING LS-TOTAL-CLAIMS
                                 LS-APPROVED-CLAIMS
                                 LS-DENIED-CLAIMS
                                 LS-PENDING-CLAIMS
                                 LS-TOTAL-PAID
-                                LS-REPORT-FILE.
+                                LS-MEDICAL-CLAIMS
+                                LS-DENTAL-CLAIMS
+                                LS-VISION-CLAIMS
+                                LS-PHARMACY-CLAIMS
+                                LS-OTHER-TYPE-CLAIMS
+                                LS-AGE-0-30
+                                LS-AGE-31-60
+                                LS-AGE-61-90
+                                LS-AGE-OVER-90.
        
        0000-MAIN-REPORT.
+           PERFORM 0500-RESOLVE-FILENAME
            PERFORM 1000-CALCULATE-PERCENTAGES
            PERFORM 2000-FORMAT-REPORT
            PERFORM 3000-WRITE-REPORT
            GOBACK.
 
+       0500-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 0510-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       0510-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "SUMMARY-REPORT-FILE"
+                       MOVE RUNPARM-VALUE TO WS-SUMMARY-FILENAME
+                   END-IF
+           END-READ.
+
        1000-CALCULATE-PERCENTAGES.
            IF LS-TOTAL-CLAIMS > 0
                COMPUTE WS-APPROVED-PCT = 
@@ -143,7 +261,18 @@
            
            MOVE WS-APPROVED-PCT TO WS-DTL-APPR-PCT
            MOVE WS-DENIED-PCT TO WS-DTL-DENY-PCT
-           MOVE WS-PENDING-PCT TO WS-DTL-PEND-PCT.
+           MOVE WS-PENDING-PCT TO WS-DTL-PEND-PCT
+
+           MOVE LS-MEDICAL-CLAIMS TO WS-DTL-MEDICAL
+           MOVE LS-DENTAL-CLAIMS TO WS-DTL-DENTAL
+           MOVE LS-VISION-CLAIMS TO WS-DTL-VISION
+           MOVE LS-PHARMACY-CLAIMS TO WS-DTL-PHARMACY
+           MOVE LS-OTHER-TYPE-CLAIMS TO WS-DTL-OTHER-TYPE
+
+           MOVE LS-AGE-0-30 TO WS-DTL-AGE-0-30
+           MOVE LS-AGE-31-60 TO WS-DTL-AGE-31-60
+           MOVE LS-AGE-61-90 TO WS-DTL-AGE-61-90
+           MOVE LS-AGE-OVER-90 TO WS-DTL-AGE-OVER-90.
 
        3000-WRITE-REPORT.
            DISPLAY WS-HEADER-LINE-1
@@ -159,4 +288,74 @@
            DISPLAY WS-DETAIL-LINE-5
            DISPLAY WS-DETAIL-LINE-6
            DISPLAY SPACES
-           DISPLAY WS-SEPARATOR.
+           DISPLAY WS-TYPE-HEADING
+           DISPLAY WS-TYPE-LINE-1
+           DISPLAY WS-TYPE-LINE-2
+           DISPLAY WS-TYPE-LINE-3
+           DISPLAY WS-TYPE-LINE-4
+           DISPLAY WS-TYPE-LINE-5
+           DISPLAY SPACES
+           DISPLAY WS-AGE-HEADING
+           DISPLAY WS-AGE-LINE-1
+           DISPLAY WS-AGE-LINE-2
+           DISPLAY WS-AGE-LINE-3
+           DISPLAY WS-AGE-LINE-4
+           DISPLAY SPACES
+           DISPLAY WS-SEPARATOR
+
+           OPEN OUTPUT SUMMARY-REPORT
+           MOVE WS-HEADER-LINE-1 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-HEADER-LINE-2 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-HEADER-LINE-3 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-SEPARATOR TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-DETAIL-LINE-1 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-DETAIL-LINE-2 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-DETAIL-LINE-3 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-DETAIL-LINE-4 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-DETAIL-LINE-5 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-DETAIL-LINE-6 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-TYPE-HEADING TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-TYPE-LINE-1 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-TYPE-LINE-2 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-TYPE-LINE-3 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-TYPE-LINE-4 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-TYPE-LINE-5 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-AGE-HEADING TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-AGE-LINE-1 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-AGE-LINE-2 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-AGE-LINE-3 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-AGE-LINE-4 TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE WS-SEPARATOR TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           CLOSE SUMMARY-REPORT.
