@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEELKUP.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * PROVIDER FEE SCHEDULE LOOKUP SUBROUTINE                        *
+      * LOADS THE CONTRACTED FEE SCHEDULE INTO AN IN-MEMORY TABLE,     *
+      * SORTED ON PROVIDER ID, ON ITS FIRST CALL AND THEN SATISFIES    *
+      * EVERY LOOKUP WITH A BINARY SEARCH - A PROVIDER WITH NO ENTRY   *
+      * ON THE FEE SCHEDULE IS NOT CONTRACTED AND IS PAID AT THE       *
+      * BILLED AMOUNT, SO "NOT FOUND" IS A NORMAL OUTCOME HERE          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-SCHEDULE-FILE
+               ASSIGN TO "data/fee_schedule.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEE-SCHEDULE-FILE.
+       01  FEE-MASTER-REC.
+           COPY FEESCHED.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS           PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88 EOF-FEE-SCHEDULE      VALUE 'Y'.
+       01  WS-TABLE-LOADED          PIC X VALUE 'N'.
+           88 TABLE-IS-LOADED       VALUE 'Y'.
+       01  WS-MAX-FEE-ENTRIES       PIC 9(5) VALUE 9000.
+       01  WS-FEE-COUNT             PIC 9(5) VALUE 0.
+
+       01  WS-FEE-TABLE.
+           05  WS-FEE-ENTRY OCCURS 9000 TIMES
+               ASCENDING KEY IS FEE-PROVIDER-ID
+               INDEXED BY WS-TBL-IDX.
+               COPY FEESCHED REPLACING ==05== BY ==10==.
+
+       LINKAGE SECTION.
+       01  LS-PROVIDER-ID           PIC X(8).
+       01  LS-MAX-ALLOWED           PIC 9(7)V99.
+       01  LS-FOUND-FLAG            PIC X.
+
+       PROCEDURE DIVISION USING LS-PROVIDER-ID
+                                LS-MAX-ALLOWED
+                                LS-FOUND-FLAG.
+
+       0000-MAIN-LOOKUP.
+           IF NOT TABLE-IS-LOADED
+               PERFORM 1000-LOAD-FEE-TABLE
+           END-IF
+           PERFORM 2000-SEARCH-FEE-SCHEDULE
+           GOBACK.
+
+       1000-LOAD-FEE-TABLE.
+           OPEN INPUT FEE-SCHEDULE-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               SET TABLE-IS-LOADED TO TRUE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM 1100-READ-INTO-TABLE UNTIL EOF-FEE-SCHEDULE
+
+           CLOSE FEE-SCHEDULE-FILE
+           PERFORM 1200-SORT-FEE-TABLE
+           SET TABLE-IS-LOADED TO TRUE.
+
+       1100-READ-INTO-TABLE.
+           READ FEE-SCHEDULE-FILE
+               AT END
+                   SET EOF-FEE-SCHEDULE TO TRUE
+               NOT AT END
+                   PERFORM 1150-ADD-TABLE-ENTRY
+           END-READ.
+
+       1150-ADD-TABLE-ENTRY.
+           IF WS-FEE-COUNT < WS-MAX-FEE-ENTRIES
+               ADD 1 TO WS-FEE-COUNT
+               MOVE FEE-MASTER-REC TO WS-FEE-ENTRY(WS-FEE-COUNT)
+           ELSE
+               DISPLAY "FEELKUP WARNING: FEE SCHEDULE TABLE FULL - "
+                       "PROVIDER " FEE-PROVIDER-ID OF FEE-MASTER-REC
+                       " NOT LOADED"
+           END-IF.
+
+       1200-SORT-FEE-TABLE.
+           SORT WS-FEE-ENTRY
+               ON ASCENDING KEY FEE-PROVIDER-ID OF WS-FEE-ENTRY.
+
+       2000-SEARCH-FEE-SCHEDULE.
+           MOVE 'N' TO LS-FOUND-FLAG
+           SEARCH ALL WS-FEE-ENTRY
+               WHEN FEE-PROVIDER-ID OF WS-FEE-ENTRY(WS-TBL-IDX)
+                        = LS-PROVIDER-ID
+                   MOVE FEE-MAX-ALLOWED OF WS-FEE-ENTRY(WS-TBL-IDX)
+                       TO LS-MAX-ALLOWED
+                   MOVE 'Y' TO LS-FOUND-FLAG
+           END-SEARCH.
