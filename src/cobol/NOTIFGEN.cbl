@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTIFGEN.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * MEMBER NOTIFICATION INTERFACE FILE GENERATION                  *
+      * APPENDS A FIXED-WIDTH NOTIFICATION RECORD FOR EVERY            *
+      * ADJUDICATED CLAIM TO THE MEMBER NOTIFICATION FILE SO A         *
+      * DOWNSTREAM COMMUNICATIONS SYSTEM CAN DELIVER THE OUTCOME TO    *
+      * THE MEMBER - THE MACHINE-READABLE COUNTERPART TO THE           *
+      * HUMAN-READABLE LETTER EOBGEN WRITES                            *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT NOTIFICATION-FILE
+               ASSIGN TO WS-NOTIFICATION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFICATION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  NOTIFICATION-FILE.
+       01  NOTIFICATION-RECORD.
+           COPY NOTIFREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - RESOLVED ONCE
+      * AND CACHED SINCE WORKING-STORAGE PERSISTS ACROSS CALLS
+       01  WS-RUNPARM-STATUS         PIC XX.
+       01  WS-FILENAME-RESOLVED      PIC X VALUE 'N'.
+           88 FILENAME-IS-RESOLVED   VALUE 'Y'.
+       01  WS-NOTIFICATION-FILENAME  PIC X(60)
+           VALUE "data/member_notifications.dat".
+       01  WS-EOF-RUNPARM            PIC X VALUE 'N'.
+           88 EOF-RUNPARM            VALUE 'Y'.
+
+       01  WS-NOTIFICATION-STATUS    PIC XX.
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE       PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LS-CLAIM-RECORD.
+           COPY CLMREC.
+       01  LS-POLICY-RECORD.
+           COPY POLREC.
+       01  LS-RESULT                 PIC X.
+           88 LS-APPROVED            VALUE 'A'.
+           88 LS-DENIED              VALUE 'D'.
+           88 LS-PENDING             VALUE 'P'.
+       01  LS-REASON-CODE            PIC 99.
+       01  LS-PAYMENT-AMOUNT         PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LS-CLAIM-RECORD
+                                LS-POLICY-RECORD
+                                LS-RESULT
+                                LS-REASON-CODE
+                                LS-PAYMENT-AMOUNT.
+
+       0000-GENERATE-NOTIFICATION.
+           IF NOT FILENAME-IS-RESOLVED
+               PERFORM 0400-RESOLVE-FILENAME
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 1000-BUILD-NOTIFICATION-RECORD
+           PERFORM 2000-WRITE-NOTIFICATION-RECORD
+           GOBACK.
+
+       0400-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 0410-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF
+           SET FILENAME-IS-RESOLVED TO TRUE.
+
+       0410-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "NOTIFICATION-FILE"
+                       MOVE RUNPARM-VALUE TO WS-NOTIFICATION-FILENAME
+                   END-IF
+           END-READ.
+
+       1000-BUILD-NOTIFICATION-RECORD.
+           MOVE SPACES TO NOTIFICATION-RECORD
+           MOVE POL-HOLDER-NAME OF LS-POLICY-RECORD
+               TO NOTIF-MEMBER-NAME
+           MOVE CLM-POLICY-NUMBER OF LS-CLAIM-RECORD
+               TO NOTIF-POLICY-NUMBER
+           MOVE CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+               TO NOTIF-CLAIM-NUMBER
+           MOVE WS-CURRENT-DATE TO NOTIF-NOTIFICATION-DATE
+           MOVE LS-RESULT TO NOTIF-NOTIFICATION-TYPE
+
+           EVALUATE TRUE
+               WHEN LS-APPROVED
+                   STRING "YOUR CLAIM HAS BEEN APPROVED - PAYMENT "
+                          "AMOUNT $" LS-PAYMENT-AMOUNT
+                       DELIMITED BY SIZE INTO NOTIF-MESSAGE-TEXT
+                   END-STRING
+               WHEN LS-DENIED
+                   MOVE "YOUR CLAIM HAS BEEN DENIED - SEE YOUR EOB"
+                       TO NOTIF-MESSAGE-TEXT
+               WHEN LS-PENDING
+                   MOVE "YOUR CLAIM IS PENDING FURTHER REVIEW"
+                       TO NOTIF-MESSAGE-TEXT
+               WHEN OTHER
+                   MOVE "CLAIM STATUS UPDATE AVAILABLE"
+                       TO NOTIF-MESSAGE-TEXT
+           END-EVALUATE.
+
+       2000-WRITE-NOTIFICATION-RECORD.
+      *    OPEN EXTEND CREATES THE FILE ON THE FIRST CALL AND APPENDS
+      *    TO IT ON EVERY CALL THEREAFTER, THE SAME AS EOBGEN
+           OPEN EXTEND NOTIFICATION-FILE
+           WRITE NOTIFICATION-RECORD
+           CLOSE NOTIFICATION-FILE.
