@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLNMLKP.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * POLICYHOLDER NAME LOOKUP PROGRAM                               *
+      * ON-DEMAND LOOKUP OF A POLICY BY HOLDER NAME FOR CUSTOMER       *
+      * SERVICE WHEN THE CALLER DOES NOT HAVE THEIR POLICY NUMBER -    *
+      * LOADS THE POLICY MASTER INTO AN IN-MEMORY TABLE THE SAME WAY   *
+      * POLYLKUP DOES, BUT SCANS IT LINEARLY SINCE THE TABLE IS NOT    *
+      * SORTED ON NAME AND A NAME IS NOT A UNIQUE KEY - ONE INQUIRY    *
+      * CAN MATCH SEVERAL POLICIES AND EACH ONE GETS ITS OWN RESPONSE  *
+      * RECORD, THE SAME ON-DEMAND, RUN-ANY-TIME SHAPE AS CLMINQ       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT POLICY-MASTER
+               ASSIGN TO WS-POLICY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT NAME-INQUIRY-FILE
+               ASSIGN TO "data/name_inquiries.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT NAME-RESULT-FILE
+               ASSIGN TO "data/name_inquiry_results.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  POLICY-MASTER.
+       01  POL-MASTER-REC.
+           COPY POLREC.
+
+       FD  NAME-INQUIRY-FILE.
+       01  NAME-INQUIRY-RECORD.
+           COPY PNAMINQT.
+
+       FD  NAME-RESULT-FILE.
+       01  NAME-RESULT-RECORD.
+           COPY PNAMINQR.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * POLICY-FILE KEY POLYLKUP ALREADY RESOLVES
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-POLICY-FILENAME       PIC X(60) VALUE "data/policies.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-POLICY-STATUS         PIC XX.
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-RESULT-STATUS         PIC XX.
+
+       01  WS-EOF-POLICIES          PIC X VALUE 'N'.
+           88 EOF-POLICIES          VALUE 'Y'.
+       01  WS-EOF-TRANS             PIC X VALUE 'N'.
+           88 EOF-TRANS             VALUE 'Y'.
+
+       01  WS-MAX-POLICIES          PIC 9(5) VALUE 9000.
+       01  WS-POLICY-COUNT          PIC 9(5) VALUE 0.
+       01  WS-PN-IDX                PIC 9(5) VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-POLICY-TABLE.
+           05  WS-PN-ENTRY OCCURS 9000 TIMES.
+               COPY POLREC REPLACING ==05== BY ==10==.
+
+       01  WS-COUNTERS.
+           05  WS-INQUIRIES-READ     PIC 9(5) VALUE 0.
+           05  WS-MATCHES-WRITTEN    PIC 9(5) VALUE 0.
+           05  WS-INQUIRIES-NOTFOUND PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-INQUIRY UNTIL EOF-TRANS
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - POLICYHOLDER NAME LOOKUP"
+
+           PERFORM 1050-RESOLVE-FILENAME
+
+           OPEN INPUT POLICY-MASTER
+           IF WS-POLICY-STATUS NOT = "00"
+               DISPLAY "POLNMLKP WARNING: POLICY FILE NOT FOUND - "
+                       "NO NAMES CAN BE ANSWERED"
+           ELSE
+               MOVE 'N' TO WS-EOF-POLICIES
+               PERFORM 1100-LOAD-POLICY-TABLE UNTIL EOF-POLICIES
+               CLOSE POLICY-MASTER
+           END-IF
+
+           OPEN INPUT NAME-INQUIRY-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING NAME INQUIRY TRANSACTION FILE: "
+                       WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT NAME-RESULT-FILE.
+
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "POLICY-FILE"
+                       MOVE RUNPARM-VALUE TO WS-POLICY-FILENAME
+                   END-IF
+           END-READ.
+
+       1100-LOAD-POLICY-TABLE.
+           READ POLICY-MASTER
+               AT END
+                   SET EOF-POLICIES TO TRUE
+               NOT AT END
+                   PERFORM 1150-ADD-TABLE-ENTRY
+           END-READ.
+
+       1150-ADD-TABLE-ENTRY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               MOVE POL-MASTER-REC TO WS-PN-ENTRY(WS-POLICY-COUNT)
+           ELSE
+               DISPLAY "POLNMLKP WARNING: POLICY TABLE FULL - POLICY "
+                       POL-POLICY-NUMBER OF POL-MASTER-REC
+                       " NOT LOADED"
+           END-IF.
+
+       2000-PROCESS-INQUIRY.
+           READ NAME-INQUIRY-FILE
+               AT END
+                   SET EOF-TRANS TO TRUE
+               NOT AT END
+                   PERFORM 2100-ANSWER-INQUIRY
+           END-READ.
+
+       2100-ANSWER-INQUIRY.
+           ADD 1 TO WS-INQUIRIES-READ
+           MOVE 0 TO WS-MATCH-COUNT
+
+           PERFORM 2200-SCAN-FOR-NAME
+               VARYING WS-PN-IDX FROM 1 BY 1
+               UNTIL WS-PN-IDX > WS-POLICY-COUNT
+
+           IF WS-MATCH-COUNT = 0
+               ADD 1 TO WS-INQUIRIES-NOTFOUND
+               MOVE SPACES TO NAME-RESULT-RECORD
+               MOVE PNAM-HOLDER-NAME TO PNRS-HOLDER-NAME
+               MOVE 'N' TO PNRS-FOUND-FLAG
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-POLICY-NAME-NOTFOUND
+                   BY CONTENT PNAM-HOLDER-NAME
+               WRITE NAME-RESULT-RECORD
+           END-IF.
+
+       2200-SCAN-FOR-NAME.
+           IF POL-HOLDER-NAME OF WS-PN-ENTRY(WS-PN-IDX)
+                   = PNAM-HOLDER-NAME
+               PERFORM 2300-WRITE-MATCH-RECORD
+           END-IF.
+
+       2300-WRITE-MATCH-RECORD.
+           ADD 1 TO WS-MATCH-COUNT
+           ADD 1 TO WS-MATCHES-WRITTEN
+           MOVE SPACES TO NAME-RESULT-RECORD
+           MOVE PNAM-HOLDER-NAME TO PNRS-HOLDER-NAME
+           SET PNRS-NAME-FOUND TO TRUE
+           MOVE POL-POLICY-NUMBER OF WS-PN-ENTRY(WS-PN-IDX)
+               TO PNRS-POLICY-NUMBER
+           MOVE POL-PLAN-TYPE OF WS-PN-ENTRY(WS-PN-IDX)
+               TO PNRS-PLAN-TYPE
+           MOVE POL-EFFECTIVE-DATE OF WS-PN-ENTRY(WS-PN-IDX)
+               TO PNRS-EFFECTIVE-DATE
+           MOVE POL-EXPIRY-DATE OF WS-PN-ENTRY(WS-PN-IDX)
+               TO PNRS-EXPIRY-DATE
+           MOVE POL-STATUS OF WS-PN-ENTRY(WS-PN-IDX)
+               TO PNRS-STATUS
+           WRITE NAME-RESULT-RECORD.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "POLICYHOLDER NAME LOOKUP COMPLETE"
+           DISPLAY "INQUIRIES READ:        " WS-INQUIRIES-READ
+           DISPLAY "MATCHING POLICIES:     " WS-MATCHES-WRITTEN
+           DISPLAY "INQUIRIES NOT FOUND:   " WS-INQUIRIES-NOTFOUND
+           DISPLAY "RESULTS WRITTEN TO: "
+                   "data/name_inquiry_results.dat".
+
+       9000-CLEANUP.
+           CLOSE NAME-INQUIRY-FILE
+           CLOSE NAME-RESULT-FILE.
