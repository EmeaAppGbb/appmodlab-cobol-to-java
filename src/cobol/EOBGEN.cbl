@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOBGEN.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * EXPLANATION OF BENEFITS (EOB) LETTER GENERATION                *
+      * APPENDS A FORMATTED LETTER FOR EVERY ADJUDICATED CLAIM TO THE  *
+      * EOB LETTER FILE SO MEMBER SERVICES HAS A RECORD OF WHAT WAS    *
+      * TOLD TO THE POLICYHOLDER FOR EACH CLAIM                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT EOB-LETTER-FILE
+               ASSIGN TO WS-EOB-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  EOB-LETTER-FILE.
+       01  EOB-LETTER-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - RESOLVED ONCE
+      * AND CACHED SINCE WORKING-STORAGE PERSISTS ACROSS CALLS
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-FILENAME-RESOLVED     PIC X VALUE 'N'.
+           88 FILENAME-IS-RESOLVED  VALUE 'Y'.
+       01  WS-EOB-FILENAME          PIC X(60)
+           VALUE "reports/eob_letters.txt".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-EOB-FILE-STATUS       PIC XX.
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE      PIC 9(8).
+       01  WS-OUTCOME-TEXT          PIC X(20).
+       01  WS-REASON-TEXT           PIC X(40).
+       01  WS-CLAIM-CURRENCY-TEXT   PIC X(3).
+
+       LINKAGE SECTION.
+       01  LS-CLAIM-RECORD.
+           COPY CLMREC.
+       01  LS-POLICY-RECORD.
+           COPY POLREC.
+       01  LS-RESULT                PIC X.
+           88 LS-APPROVED           VALUE 'A'.
+           88 LS-DENIED             VALUE 'D'.
+           88 LS-PENDING            VALUE 'P'.
+       01  LS-REASON-CODE           PIC 99.
+       01  LS-PAYMENT-AMOUNT        PIC 9(7)V99.
+
+       PROCEDURE DIVISION USING LS-CLAIM-RECORD
+                                LS-POLICY-RECORD
+                                LS-RESULT
+                                LS-REASON-CODE
+                                LS-PAYMENT-AMOUNT.
+
+       0000-GENERATE-EOB.
+           IF NOT FILENAME-IS-RESOLVED
+               PERFORM 0400-RESOLVE-FILENAME
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE POL-CURRENCY-CODE OF LS-POLICY-RECORD
+               TO WS-CLAIM-CURRENCY-TEXT
+           IF WS-CLAIM-CURRENCY-TEXT = SPACES
+               MOVE "USD" TO WS-CLAIM-CURRENCY-TEXT
+           END-IF
+           PERFORM 1000-DETERMINE-OUTCOME-TEXT
+           PERFORM 2000-DETERMINE-REASON-TEXT
+           PERFORM 3000-WRITE-EOB-LETTER
+           GOBACK.
+
+       0400-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 0410-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF
+           SET FILENAME-IS-RESOLVED TO TRUE.
+
+       0410-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "EOB-LETTER-FILE"
+                       MOVE RUNPARM-VALUE TO WS-EOB-FILENAME
+                   END-IF
+           END-READ.
+
+       1000-DETERMINE-OUTCOME-TEXT.
+           EVALUATE TRUE
+               WHEN LS-APPROVED
+                   MOVE "APPROVED" TO WS-OUTCOME-TEXT
+               WHEN LS-DENIED
+                   MOVE "DENIED" TO WS-OUTCOME-TEXT
+               WHEN LS-PENDING
+                   MOVE "PENDING REVIEW" TO WS-OUTCOME-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-OUTCOME-TEXT
+           END-EVALUATE.
+
+       2000-DETERMINE-REASON-TEXT.
+           EVALUATE LS-REASON-CODE
+               WHEN EC-DENY-POLICY-INACTIVE
+                   MOVE "POLICY NOT ACTIVE ON SERVICE DATE"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-POLICY-EXPIRED
+                   MOVE "POLICY EXPIRED BEFORE SERVICE DATE"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-CLAIM-TOO-SMALL
+                   MOVE "CLAIM AMOUNT BELOW MINIMUM"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-INVALID-CLM-TYPE
+                   MOVE "INVALID CLAIM TYPE"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-MISSING-DIAGNOSIS
+                   MOVE "MISSING OR INVALID DIAGNOSIS CODE"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-MISSING-PROVIDER
+                   MOVE "MISSING PROVIDER ID"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-DENTAL-MAX
+                   MOVE "EXCEEDS DENTAL PLAN MAXIMUM"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-VISION-MAX
+                   MOVE "EXCEEDS VISION PLAN MAXIMUM"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-CLAIM-TYPE-MAX
+                   MOVE "EXCEEDS CLAIM TYPE MAXIMUM"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-ZERO-COVERAGE
+                   MOVE "NO COVERAGE REMAINING AFTER DEDUCTIBLE"
+                       TO WS-REASON-TEXT
+               WHEN EC-DENY-CLAIM-TOO-OLD
+                   MOVE "CLAIM FILED PAST TIMELY FILING LIMIT"
+                       TO WS-REASON-TEXT
+               WHEN EC-REVIEW-AMOUNT-LIMIT
+                   MOVE "CLAIM AMOUNT REQUIRES MANUAL REVIEW"
+                       TO WS-REASON-TEXT
+               WHEN EC-REVIEW-COVERAGE-MAX
+                   MOVE "COVERAGE EXCEEDS POLICY MAXIMUM"
+                       TO WS-REASON-TEXT
+               WHEN EC-REVIEW-OVER-AUTO-APPR
+                   MOVE "AMOUNT EXCEEDS AUTO-APPROVAL THRESHOLD"
+                       TO WS-REASON-TEXT
+               WHEN OTHER
+                   MOVE SPACES TO WS-REASON-TEXT
+           END-EVALUATE.
+
+       3000-WRITE-EOB-LETTER.
+      *    OPEN EXTEND CREATES THE LETTER FILE ON THE FIRST CALL AND
+      *    APPENDS TO IT ON EVERY CALL THEREAFTER
+           OPEN EXTEND EOB-LETTER-FILE
+
+           MOVE SPACES TO EOB-LETTER-LINE
+           STRING "========================================"
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+           STRING "EXPLANATION OF BENEFITS - " WS-CURRENT-DATE
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+           STRING "POLICYHOLDER: "
+                  POL-HOLDER-NAME OF LS-POLICY-RECORD
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+           STRING "POLICY NUMBER: "
+                  POL-POLICY-NUMBER OF LS-POLICY-RECORD
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+           STRING "CLAIM NUMBER: "
+                  CLM-CLAIM-NUMBER OF LS-CLAIM-RECORD
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+      *    CLM-CLAIM-AMOUNT IS IN THE POLICY'S OWN CURRENCY - LABEL IT
+      *    WITH THAT CURRENCY CODE RATHER THAN ASSUMING USD
+           STRING "CLAIM AMOUNT: "
+                  WS-CLAIM-CURRENCY-TEXT " "
+                  CLM-CLAIM-AMOUNT OF LS-CLAIM-RECORD
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+           STRING "CLAIM STATUS: " WS-OUTCOME-TEXT
+               DELIMITED BY SIZE INTO EOB-LETTER-LINE
+           END-STRING
+           WRITE EOB-LETTER-LINE
+
+           IF LS-APPROVED
+      *        LS-PAYMENT-AMOUNT IS THE PAYMENT LEDGER FIGURE, ALWAYS
+      *        CONVERTED TO USD BY PYMTAUTH - LABEL IT EXPLICITLY SO
+      *        IT ISN'T MISREAD AS THE SAME CURRENCY AS THE CLAIM
+      *        AMOUNT ABOVE
+               STRING "AMOUNT PAID: USD " LS-PAYMENT-AMOUNT
+                   DELIMITED BY SIZE INTO EOB-LETTER-LINE
+               END-STRING
+               WRITE EOB-LETTER-LINE
+           END-IF
+
+           IF WS-REASON-TEXT NOT = SPACES
+               STRING "REASON: " WS-REASON-TEXT
+                   DELIMITED BY SIZE INTO EOB-LETTER-LINE
+               END-STRING
+               WRITE EOB-LETTER-LINE
+           END-IF
+
+           MOVE SPACES TO EOB-LETTER-LINE
+           WRITE EOB-LETTER-LINE
+
+           CLOSE EOB-LETTER-FILE.
