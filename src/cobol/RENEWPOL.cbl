@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENEWPOL.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * ANNUAL POLICY RENEWAL BATCH PROGRAM                            *
+      * USES THE SAME OLD-MASTER/NEW-MASTER PATTERN AS POLMAINT - THE  *
+      * POLICY MASTER IS READ SEQUENTIALLY AND A FRESH MASTER IS       *
+      * WRITTEN OUT, CARRYING EVERY ACTIVE POLICY DUE TO EXPIRE WITHIN *
+      * THE RENEWAL WINDOW FORWARD TO A NEW EXPIRY DATE SO THE NEXT    *
+      * CYCLE SEES IT AS STILL IN FORCE                                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT RULES-FILE
+               ASSIGN TO "data/coverage_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT POLICY-FILE
+               ASSIGN TO WS-POLICY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT NEW-POLICY-FILE
+               ASSIGN TO "data/policies_renewed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-POLICY-STATUS.
+
+           SELECT RENEWAL-LOG-FILE
+               ASSIGN TO "data/renewals.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RENEWAL-STATUS.
+
+           SELECT ACCUM-FILE
+               ASSIGN TO WS-ACCUM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCUM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULEREC.
+
+       FD  POLICY-FILE.
+       01  POL-MASTER-REC.
+           COPY POLREC.
+
+       FD  NEW-POLICY-FILE.
+       01  POL-NEW-REC.
+           COPY POLREC.
+
+       FD  RENEWAL-LOG-FILE.
+       01  RENEWAL-LOG-RECORD.
+           COPY RENWREC.
+
+       FD  ACCUM-FILE.
+       01  ACCUM-RECORD.
+           COPY ACCUMREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * POLICY-FILE KEY POLNMLKP ALREADY RESOLVES
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-POLICY-FILENAME       PIC X(60)
+           VALUE "data/policies.dat".
+       01  WS-ACCUM-FILENAME        PIC X(60)
+           VALUE "data/accumulators.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-POLICY-STATUS         PIC XX.
+       01  WS-NEW-POLICY-STATUS     PIC XX.
+       01  WS-RENEWAL-STATUS        PIC XX.
+       01  WS-ACCUM-STATUS          PIC XX.
+
+       01  WS-EOF-RULES             PIC X VALUE 'N'.
+           88 EOF-RULES             VALUE 'Y'.
+       01  WS-EOF-POLICY            PIC X VALUE 'N'.
+           88 EOF-POLICY            VALUE 'Y'.
+       01  WS-EOF-ACCUM             PIC X VALUE 'N'.
+           88 EOF-ACCUM             VALUE 'Y'.
+
+      * PER-POLICY DEDUCTIBLE-MET/BENEFIT-PAID ACCUMULATOR TABLE -
+      * LOADED AT INITIALIZATION, ZEROED OUT HERE FOR EVERY POLICY
+      * THAT ACTUALLY RENEWS INTO A NEW COVERAGE PERIOD, AND
+      * REWRITTEN IN FULL AT CLEANUP - SAME TABLE CLMPROC AND
+      * ADJUDCTN SHARE VIA data/accumulators.dat
+       01  WS-MAX-POLICIES-TRACKED  PIC 9(5) VALUE 5000.
+       01  WS-ACCUM-TABLE-COUNT     PIC 9(5) VALUE 0.
+       01  WS-ACCUM-IDX             PIC 9(5) VALUE 0.
+       01  WS-ACCUM-MATCH-IDX       PIC 9(5) VALUE 0.
+       01  WS-ACCUM-FOUND           PIC X VALUE 'N'.
+           88 ACCUM-FOUND           VALUE 'Y'.
+       01  WS-ACCUM-TABLE.
+           05  WS-ACCUM-ENTRY OCCURS 5000 TIMES.
+               COPY ACCUMREC REPLACING ==05== BY ==10==.
+
+      * DEFAULTED HERE AND OVERRIDDEN BY data/coverage_rules.dat WHEN
+      * A MATCHING ENTRY IS PRESENT, THE SAME FALLBACK-DEFAULT PATTERN
+      * ESCALATION-THRESHOLD-DAYS AND THE FRAUD THRESHOLDS USE
+       01  WS-RENEWAL-WINDOW-DAYS   PIC 9(5) VALUE 30.
+       01  WS-RENEWAL-TERM-DAYS     PIC 9(5) VALUE 365.
+
+       01  WS-TODAY-DATE            PIC 9(8).
+       01  WS-DAYS-TO-EXPIRY        PIC S9(7).
+       01  WS-OLD-EXPIRY-DATE       PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-POLICIES-READ      PIC 9(5) VALUE 0.
+           05  WS-POLICIES-RENEWED   PIC 9(5) VALUE 0.
+           05  WS-POLICIES-UNCHANGED PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-POLICY UNTIL EOF-POLICY
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - ANNUAL POLICY RENEWAL"
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM 1050-RESOLVE-FILENAME
+           PERFORM 1200-LOAD-RULES
+           PERFORM 1300-LOAD-ACCUMULATORS
+
+           OPEN INPUT POLICY-FILE
+           IF WS-POLICY-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING POLICY FILE: " WS-POLICY-STATUS
+               CALL 'ERRHANDL' USING BY CONTENT EC-CANNOT-OPEN-POLICY
+                                     BY CONTENT WS-POLICY-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT NEW-POLICY-FILE
+           OPEN OUTPUT RENEWAL-LOG-FILE.
+
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "POLICY-FILE"
+                       MOVE RUNPARM-VALUE TO WS-POLICY-FILENAME
+                   END-IF
+                   IF RUNPARM-NAME = "ACCUM-FILE"
+                       MOVE RUNPARM-VALUE TO WS-ACCUM-FILENAME
+                   END-IF
+           END-READ.
+
+       1200-LOAD-RULES.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RULES
+               PERFORM 1210-READ-RULE UNTIL EOF-RULES
+               CLOSE RULES-FILE
+           END-IF.
+
+       1210-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   SET EOF-RULES TO TRUE
+               NOT AT END
+                   EVALUATE RULE-NAME
+                       WHEN "RENEWAL-WINDOW-DAYS"
+                           MOVE RULE-VALUE TO WS-RENEWAL-WINDOW-DAYS
+                       WHEN "RENEWAL-TERM-DAYS"
+                           MOVE RULE-VALUE TO WS-RENEWAL-TERM-DAYS
+                   END-EVALUATE
+           END-READ.
+
+       1300-LOAD-ACCUMULATORS.
+      *    A MISSING ACCUMULATOR FILE IS NORMAL FOR THE FIRST RUN
+      *    AGAINST A POLICY BOOK - EVERY POLICY STARTS WITH NOTHING
+      *    APPLIED TOWARD ITS DEDUCTIBLE OR LIFETIME MAXIMUM
+           OPEN INPUT ACCUM-FILE
+           IF WS-ACCUM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-ACCUM
+               PERFORM 1310-READ-ACCUM-RECORD UNTIL EOF-ACCUM
+               CLOSE ACCUM-FILE
+           END-IF.
+
+       1310-READ-ACCUM-RECORD.
+           READ ACCUM-FILE
+               AT END
+                   SET EOF-ACCUM TO TRUE
+               NOT AT END
+                   IF WS-ACCUM-TABLE-COUNT < WS-MAX-POLICIES-TRACKED
+                       ADD 1 TO WS-ACCUM-TABLE-COUNT
+                       MOVE ACCUM-RECORD
+                           TO WS-ACCUM-ENTRY(WS-ACCUM-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "RENEWPOL WARNING: ACCUMULATOR TABLE "
+                               "FULL - POLICY "
+                               ACCUM-POLICY-NUMBER OF ACCUM-RECORD
+                               " NOT LOADED"
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-POLICY.
+           READ POLICY-FILE
+               AT END
+                   SET EOF-POLICY TO TRUE
+               NOT AT END
+                   PERFORM 2100-EVALUATE-POLICY
+           END-READ.
+
+       2100-EVALUATE-POLICY.
+           ADD 1 TO WS-POLICIES-READ
+           MOVE POL-MASTER-REC TO POL-NEW-REC
+
+           IF POL-STATUS OF POL-MASTER-REC = "A"
+               COMPUTE WS-DAYS-TO-EXPIRY =
+                   FUNCTION INTEGER-OF-DATE(POL-EXPIRY-DATE
+                       OF POL-MASTER-REC)
+                   - FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               END-COMPUTE
+
+               IF WS-DAYS-TO-EXPIRY <= WS-RENEWAL-WINDOW-DAYS
+                   PERFORM 2200-RENEW-POLICY
+               ELSE
+                   ADD 1 TO WS-POLICIES-UNCHANGED
+               END-IF
+           ELSE
+               ADD 1 TO WS-POLICIES-UNCHANGED
+           END-IF
+
+           WRITE POL-NEW-REC.
+
+       2200-RENEW-POLICY.
+           ADD 1 TO WS-POLICIES-RENEWED
+           MOVE POL-EXPIRY-DATE OF POL-MASTER-REC TO WS-OLD-EXPIRY-DATE
+
+           COMPUTE POL-EXPIRY-DATE OF POL-NEW-REC =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-OLD-EXPIRY-DATE)
+                   + WS-RENEWAL-TERM-DAYS)
+           END-COMPUTE
+
+           MOVE POL-POLICY-NUMBER OF POL-MASTER-REC
+               TO RENW-POLICY-NUMBER
+           MOVE WS-OLD-EXPIRY-DATE TO RENW-OLD-EXPIRY-DATE
+           MOVE POL-EXPIRY-DATE OF POL-NEW-REC TO RENW-NEW-EXPIRY-DATE
+           MOVE WS-TODAY-DATE TO RENW-RENEWAL-DATE
+           WRITE RENEWAL-LOG-RECORD
+
+           PERFORM 2250-RESET-ACCUMULATOR.
+
+       2250-RESET-ACCUMULATOR.
+      *    A POLICY MOVING INTO A NEW COVERAGE PERIOD STARTS ITS
+      *    DEDUCTIBLE AND LIFETIME/ANNUAL MAXIMUM OVER - IF THE
+      *    POLICY HAS NO ACCUMULATOR ENTRY YET THERE IS NOTHING TO
+      *    RESET, SO A NOT-FOUND IS A NO-OP, NOT AN ERROR
+           MOVE 'N' TO WS-ACCUM-FOUND
+           PERFORM 2260-SCAN-ACCUM-ENTRY
+               VARYING WS-ACCUM-IDX FROM 1 BY 1
+               UNTIL WS-ACCUM-IDX > WS-ACCUM-TABLE-COUNT
+                   OR ACCUM-FOUND
+           IF ACCUM-FOUND
+               MOVE ZERO TO ACCUM-DEDUCT-MET OF
+                   WS-ACCUM-ENTRY(WS-ACCUM-MATCH-IDX)
+               MOVE ZERO TO ACCUM-BENEFIT-PAID OF
+                   WS-ACCUM-ENTRY(WS-ACCUM-MATCH-IDX)
+           END-IF.
+
+       2260-SCAN-ACCUM-ENTRY.
+           IF ACCUM-POLICY-NUMBER OF WS-ACCUM-ENTRY(WS-ACCUM-IDX)
+                   = POL-POLICY-NUMBER OF POL-MASTER-REC
+               SET ACCUM-FOUND TO TRUE
+               MOVE WS-ACCUM-IDX TO WS-ACCUM-MATCH-IDX
+           END-IF.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "ANNUAL POLICY RENEWAL COMPLETE"
+           DISPLAY "POLICIES READ:      " WS-POLICIES-READ
+           DISPLAY "POLICIES RENEWED:   " WS-POLICIES-RENEWED
+           DISPLAY "POLICIES UNCHANGED: " WS-POLICIES-UNCHANGED
+           DISPLAY "NEW MASTER WRITTEN TO: data/policies_renewed.dat"
+           DISPLAY "RENEWALS LOGGED TO: data/renewals.dat".
+
+       9000-CLEANUP.
+           CLOSE POLICY-FILE
+           CLOSE NEW-POLICY-FILE
+           CLOSE RENEWAL-LOG-FILE
+           PERFORM 9010-SAVE-ACCUMULATORS.
+
+       9010-SAVE-ACCUMULATORS.
+      *    THE ENTIRE TABLE IS REWRITTEN EVERY RUN, THE SAME AS
+      *    CLMPROC REFRESHES IT AND AS POLMAINT REFRESHES THE POLICY
+      *    MASTER, SO CLMPROC'S NEXT RUN PICKS UP THE RESET TOTALS
+           OPEN OUTPUT ACCUM-FILE
+           PERFORM 9020-WRITE-ACCUM-RECORD
+               VARYING WS-ACCUM-IDX FROM 1 BY 1
+               UNTIL WS-ACCUM-IDX > WS-ACCUM-TABLE-COUNT
+           CLOSE ACCUM-FILE.
+
+       9020-WRITE-ACCUM-RECORD.
+           MOVE WS-ACCUM-ENTRY(WS-ACCUM-IDX) TO ACCUM-RECORD
+           WRITE ACCUM-RECORD.
