@@ -0,0 +1,385 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTGEN.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * SYNTHETIC TEST DATA GENERATOR                                  *
+      * BUILDS A POLICY MASTER AND A CLAIM FILE THE REST OF THE DAILY  *
+      * CYCLE CAN RUN AGAINST WITHOUT WAITING ON A REAL DATA EXTRACT - *
+      * USEFUL FOR EXERCISING A NEW RULE OR PROGRAM AGAINST A KNOWN    *
+      * VOLUME OF DATA BEFORE IT SEES PRODUCTION CLAIMS                *
+      *                                                                *
+      * MOST OF THE OUTPUT IS ORDINARY IN-WINDOW, ACTIVE-POLICY DATA,  *
+      * BUT A CONFIGURABLE NUMBER OF RECORDS ARE DELIBERATELY BUILT AS *
+      * KNOWN EDGE CASES (EXPIRED AND CANCELLED POLICIES, A DUPLICATE  *
+      * POLICY NUMBER, A FOREIGN-CURRENCY POLICY, AN ORPHAN CLAIM WITH *
+      * NO MATCHING POLICY, A CLAIM FILED PAST THE TIMELY-FILING       *
+      * WINDOW, A DUPLICATE CLAIM, AND A ZERO-AMOUNT CLAIM) SO A TEST  *
+      * RUN ALWAYS EXERCISES THE REJECTION/EXCEPTION PATHS AS WELL AS  *
+      * THE NORMAL ONES. THE COUNTS ARE DRIVEN OFF data/coverage_      *
+      * rules.dat, THE SAME RULEREC-BASED FALLBACK-DEFAULT PATTERN     *
+      * EVERY OTHER TUNABLE THRESHOLD IN THIS SYSTEM ALREADY USES.     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT RULES-FILE
+               ASSIGN TO "data/coverage_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT POLICY-OUTPUT-FILE
+               ASSIGN TO WS-POLICY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+
+           SELECT CLAIM-OUTPUT-FILE
+               ASSIGN TO WS-CLAIM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULEREC.
+
+       FD  POLICY-OUTPUT-FILE.
+       01  POL-OUT-REC.
+           COPY POLREC.
+
+       FD  CLAIM-OUTPUT-FILE.
+       01  CLM-OUT-REC.
+           COPY CLMREC.
+
+       WORKING-STORAGE SECTION.
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * POLICY-FILE AND CLAIM-FILE KEYS THE REST OF THE CYCLE USES
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-POLICY-FILENAME       PIC X(60)
+           VALUE "data/policies.dat".
+       01  WS-CLAIM-FILENAME        PIC X(60)
+           VALUE "data/claims.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-POLICY-STATUS         PIC XX.
+       01  WS-CLAIM-STATUS          PIC XX.
+       01  WS-EOF-RULES             PIC X VALUE 'N'.
+           88 EOF-RULES             VALUE 'Y'.
+
+      * GENERATION VOLUMES AND EDGE-CASE COUNTS - DEFAULTED HERE AND
+      * OVERRIDDEN BY data/coverage_rules.dat WHEN A MATCHING ENTRY
+      * IS PRESENT, THE SAME FALLBACK-DEFAULT PATTERN AS EVERY OTHER
+      * TUNABLE THRESHOLD IN THIS SYSTEM
+       01  WS-POLICY-COUNT          PIC 9(5) VALUE 00100.
+       01  WS-CLAIM-COUNT           PIC 9(5) VALUE 00200.
+       01  WS-EXPIRED-POL-COUNT     PIC 9(5) VALUE 00005.
+       01  WS-CANCEL-POL-COUNT      PIC 9(5) VALUE 00005.
+       01  WS-DUP-POL-COUNT         PIC 9(5) VALUE 00002.
+       01  WS-FX-POL-COUNT          PIC 9(5) VALUE 00005.
+       01  WS-ORPHAN-CLM-COUNT      PIC 9(5) VALUE 00005.
+       01  WS-STALE-CLM-COUNT       PIC 9(5) VALUE 00005.
+       01  WS-DUP-CLM-COUNT         PIC 9(5) VALUE 00002.
+       01  WS-ZERO-CLM-COUNT        PIC 9(5) VALUE 00002.
+
+      * CUMULATIVE BUCKET BOUNDARIES COMPUTED ONCE AT START FROM THE
+      * COUNTS ABOVE - AN INDEX AT OR BELOW A BOUNDARY FALLS IN THAT
+      * BUCKET, THE SAME CUMULATIVE-BOUNDARY TECHNIQUE FRAUDSCN USES
+      * FOR ITS GROUP THRESHOLDS
+       01  WS-EXPIRED-POL-END       PIC 9(5).
+       01  WS-CANCEL-POL-END        PIC 9(5).
+       01  WS-DUP-POL-END           PIC 9(5).
+       01  WS-FX-POL-END            PIC 9(5).
+       01  WS-ORPHAN-CLM-END        PIC 9(5).
+       01  WS-STALE-CLM-END         PIC 9(5).
+       01  WS-DUP-CLM-END           PIC 9(5).
+       01  WS-ZERO-CLM-END          PIC 9(5).
+
+       01  WS-TODAY-DATE            PIC 9(8).
+
+       01  WS-POL-IDX               PIC 9(7) VALUE 0.
+       01  WS-CLM-IDX               PIC 9(7) VALUE 0.
+       01  WS-TARGET-POL-IDX        PIC 9(7) VALUE 0.
+       01  WS-PRV-SEQ               PIC 9(5) VALUE 0.
+       01  WS-DX-SEQ                PIC 9(4) VALUE 0.
+       01  WS-CLM-TYPE-NUM          PIC 9(2) VALUE 0.
+       01  WS-PLAN-REMAINDER        PIC 9(1) VALUE 0.
+
+      * FIELDS FROM THE FIRST NORMAL CLAIM GENERATED, REPLAYED VERBATIM
+      * FOR EVERY CLAIM IN THE DUPLICATE-CLAIM BUCKET
+       01  WS-SAVED-CLAIM-NUMBER    PIC X(10).
+       01  WS-SAVED-POLICY-NUMBER   PIC X(10).
+       01  WS-SAVED-CLAIM-DATE      PIC 9(8).
+       01  WS-SAVED-CLAIM-TYPE      PIC X(2).
+       01  WS-SAVED-CLAIM-AMOUNT    PIC 9(7)V99.
+       01  WS-SAVED-PROVIDER-ID     PIC X(8).
+       01  WS-SAVED-DIAGNOSIS-CODE  PIC X(5).
+       01  WS-FIRST-CLAIM-SAVED     PIC X VALUE 'N'.
+           88 FIRST-CLAIM-IS-SAVED  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-POLICIES-WRITTEN   PIC 9(5) VALUE 0.
+           05  WS-CLAIMS-WRITTEN     PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-GENERATE-POLICIES
+               VARYING WS-POL-IDX FROM 1 BY 1
+               UNTIL WS-POL-IDX > WS-POLICY-COUNT
+           PERFORM 3000-GENERATE-CLAIMS
+               VARYING WS-CLM-IDX FROM 1 BY 1
+               UNTIL WS-CLM-IDX > WS-CLAIM-COUNT
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - TEST DATA GENERATOR"
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM 1050-RESOLVE-FILENAMES
+           PERFORM 1200-LOAD-RULES
+           PERFORM 1300-SET-BUCKET-BOUNDARIES
+
+           OPEN OUTPUT POLICY-OUTPUT-FILE
+           OPEN OUTPUT CLAIM-OUTPUT-FILE.
+
+       1050-RESOLVE-FILENAMES.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   EVALUATE RUNPARM-NAME
+                       WHEN "POLICY-FILE"
+                           MOVE RUNPARM-VALUE TO WS-POLICY-FILENAME
+                       WHEN "CLAIM-FILE"
+                           MOVE RUNPARM-VALUE TO WS-CLAIM-FILENAME
+                   END-EVALUATE
+           END-READ.
+
+       1200-LOAD-RULES.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RULES
+               PERFORM 1210-READ-RULE UNTIL EOF-RULES
+               CLOSE RULES-FILE
+           END-IF.
+
+       1210-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   SET EOF-RULES TO TRUE
+               NOT AT END
+                   EVALUATE RULE-NAME
+                       WHEN "TESTGEN-POL-COUNT"
+                           MOVE RULE-VALUE TO WS-POLICY-COUNT
+                       WHEN "TESTGEN-CLM-COUNT"
+                           MOVE RULE-VALUE TO WS-CLAIM-COUNT
+                       WHEN "TESTGEN-EXPIRED-POL"
+                           MOVE RULE-VALUE TO WS-EXPIRED-POL-COUNT
+                       WHEN "TESTGEN-CANCEL-POL"
+                           MOVE RULE-VALUE TO WS-CANCEL-POL-COUNT
+                       WHEN "TESTGEN-DUP-POL"
+                           MOVE RULE-VALUE TO WS-DUP-POL-COUNT
+                       WHEN "TESTGEN-FX-POL"
+                           MOVE RULE-VALUE TO WS-FX-POL-COUNT
+                       WHEN "TESTGEN-ORPHAN-CLM"
+                           MOVE RULE-VALUE TO WS-ORPHAN-CLM-COUNT
+                       WHEN "TESTGEN-STALE-CLM"
+                           MOVE RULE-VALUE TO WS-STALE-CLM-COUNT
+                       WHEN "TESTGEN-DUP-CLM"
+                           MOVE RULE-VALUE TO WS-DUP-CLM-COUNT
+                       WHEN "TESTGEN-ZERO-CLM"
+                           MOVE RULE-VALUE TO WS-ZERO-CLM-COUNT
+                   END-EVALUATE
+           END-READ.
+
+       1300-SET-BUCKET-BOUNDARIES.
+           COMPUTE WS-EXPIRED-POL-END = WS-EXPIRED-POL-COUNT
+           COMPUTE WS-CANCEL-POL-END =
+               WS-EXPIRED-POL-END + WS-CANCEL-POL-COUNT
+           COMPUTE WS-DUP-POL-END = WS-CANCEL-POL-END + WS-DUP-POL-COUNT
+           COMPUTE WS-FX-POL-END = WS-DUP-POL-END + WS-FX-POL-COUNT
+
+           COMPUTE WS-ORPHAN-CLM-END = WS-ORPHAN-CLM-COUNT
+           COMPUTE WS-STALE-CLM-END =
+               WS-ORPHAN-CLM-END + WS-STALE-CLM-COUNT
+           COMPUTE WS-DUP-CLM-END = WS-STALE-CLM-END + WS-DUP-CLM-COUNT
+           COMPUTE WS-ZERO-CLM-END = WS-DUP-CLM-END + WS-ZERO-CLM-COUNT.
+
+       2000-GENERATE-POLICIES.
+           MOVE SPACES TO POL-OUT-REC
+           STRING "POL" WS-POL-IDX DELIMITED BY SIZE
+               INTO POL-POLICY-NUMBER OF POL-OUT-REC
+           STRING "TEST HOLDER " WS-POL-IDX DELIMITED BY SIZE
+               INTO POL-HOLDER-NAME OF POL-OUT-REC
+           COMPUTE WS-PLAN-REMAINDER = FUNCTION MOD(WS-POL-IDX, 2)
+           IF WS-PLAN-REMAINDER = 0
+               MOVE "PP" TO POL-PLAN-TYPE OF POL-OUT-REC
+           ELSE
+               MOVE "HM" TO POL-PLAN-TYPE OF POL-OUT-REC
+           END-IF
+           MOVE 500.00 TO POL-DEDUCTIBLE OF POL-OUT-REC
+           MOVE 50000.00 TO POL-MAX-COVERAGE OF POL-OUT-REC
+           MOVE SPACES TO POL-CURRENCY-CODE OF POL-OUT-REC
+
+           COMPUTE POL-EFFECTIVE-DATE OF POL-OUT-REC =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - 200)
+           END-COMPUTE
+           COMPUTE POL-EXPIRY-DATE OF POL-OUT-REC =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) + 165)
+           END-COMPUTE
+           MOVE "A" TO POL-STATUS OF POL-OUT-REC
+
+           EVALUATE TRUE
+               WHEN WS-POL-IDX <= WS-EXPIRED-POL-END
+      *            STILL MARKED ACTIVE BUT PAST ITS EXPIRY DATE -
+      *            EXERCISES ADJUDCTN'S EXPIRY-DATE REJECTION
+                   COMPUTE POL-EXPIRY-DATE OF POL-OUT-REC =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - 30)
+                   END-COMPUTE
+               WHEN WS-POL-IDX <= WS-CANCEL-POL-END
+      *            TERMINATED POLICY, CANCEL-DATED BEFORE TODAY -
+      *            SAME STATUS POLMAINT SETS FOR A TERMINATION
+                   MOVE "T" TO POL-STATUS OF POL-OUT-REC
+                   COMPUTE POL-EXPIRY-DATE OF POL-OUT-REC =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - 5)
+                   END-COMPUTE
+               WHEN WS-POL-IDX <= WS-DUP-POL-END
+      *            REUSES POLICY NUMBER 1'S KEY - EXERCISES POLYLKUP'S
+      *            DUPLICATE-POLICY-NUMBER DETECTION
+                   MOVE "POL0000001" TO POL-POLICY-NUMBER OF POL-OUT-REC
+               WHEN WS-POL-IDX <= WS-FX-POL-END
+      *            FOREIGN-CURRENCY POLICY - EXERCISES CURRCONV, AND
+      *            (IF currency_rates.dat HAS NO ENTRY FOR IT) ITS
+      *            RATE-NOT-FOUND FALLBACK
+                   MOVE "EUR" TO POL-CURRENCY-CODE OF POL-OUT-REC
+           END-EVALUATE
+
+           WRITE POL-OUT-REC
+           ADD 1 TO WS-POLICIES-WRITTEN.
+
+       3000-GENERATE-CLAIMS.
+           MOVE SPACES TO CLM-OUT-REC
+           STRING "CLM" WS-CLM-IDX DELIMITED BY SIZE
+               INTO CLM-CLAIM-NUMBER OF CLM-OUT-REC
+
+           COMPUTE WS-TARGET-POL-IDX =
+               FUNCTION MOD(WS-CLM-IDX, WS-POLICY-COUNT) + 1
+           STRING "POL" WS-TARGET-POL-IDX DELIMITED BY SIZE
+               INTO CLM-POLICY-NUMBER OF CLM-OUT-REC
+
+           COMPUTE WS-PRV-SEQ = FUNCTION MOD(WS-CLM-IDX, 5)
+           STRING "PRV" WS-PRV-SEQ DELIMITED BY SIZE
+               INTO CLM-PROVIDER-ID OF CLM-OUT-REC
+
+           COMPUTE WS-DX-SEQ = FUNCTION MOD(WS-CLM-IDX, 9)
+           STRING "D" WS-DX-SEQ DELIMITED BY SIZE
+               INTO CLM-DIAGNOSIS-CODE OF CLM-OUT-REC
+
+           COMPUTE WS-CLM-TYPE-NUM = FUNCTION MOD(WS-CLM-IDX, 4) + 1
+           MOVE WS-CLM-TYPE-NUM TO CLM-CLAIM-TYPE OF CLM-OUT-REC
+
+           COMPUTE CLM-CLAIM-DATE OF CLM-OUT-REC =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - 10)
+           END-COMPUTE
+           MOVE 250.00 TO CLM-CLAIM-AMOUNT OF CLM-OUT-REC
+           MOVE SPACES TO CLM-STATUS OF CLM-OUT-REC
+           MOVE SPACES TO CLM-SECONDARY-POLICY-NUMBER OF CLM-OUT-REC
+
+           EVALUATE TRUE
+               WHEN WS-CLM-IDX <= WS-ORPHAN-CLM-END
+      *            NO POLICY ON FILE WILL EVER MATCH THIS NUMBER -
+      *            EXERCISES CLMPROC'S POLICY-NOT-FOUND DENIAL
+                   MOVE "POL9999999" TO CLM-POLICY-NUMBER OF CLM-OUT-REC
+               WHEN WS-CLM-IDX <= WS-STALE-CLM-END
+      *            FILED WELL PAST ANY REASONABLE TIMELY-FILING
+      *            WINDOW - EXERCISES ADJUDCTN'S CLAIM-TOO-OLD DENIAL
+                   COMPUTE CLM-CLAIM-DATE OF CLM-OUT-REC =
+                       FUNCTION DATE-OF-INTEGER(
+                           FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+                               - 150)
+                   END-COMPUTE
+               WHEN WS-CLM-IDX <= WS-DUP-CLM-END
+      *            AN EXACT REPLAY OF THE FIRST CLAIM GENERATED -
+      *            EXERCISES CLMEDIT'S DUPLICATE-CLAIM REJECTION
+                   IF FIRST-CLAIM-IS-SAVED
+                       MOVE WS-SAVED-CLAIM-NUMBER
+                           TO CLM-CLAIM-NUMBER OF CLM-OUT-REC
+                       MOVE WS-SAVED-POLICY-NUMBER
+                           TO CLM-POLICY-NUMBER OF CLM-OUT-REC
+                       MOVE WS-SAVED-CLAIM-DATE
+                           TO CLM-CLAIM-DATE OF CLM-OUT-REC
+                       MOVE WS-SAVED-CLAIM-TYPE
+                           TO CLM-CLAIM-TYPE OF CLM-OUT-REC
+                       MOVE WS-SAVED-CLAIM-AMOUNT
+                           TO CLM-CLAIM-AMOUNT OF CLM-OUT-REC
+                       MOVE WS-SAVED-PROVIDER-ID
+                           TO CLM-PROVIDER-ID OF CLM-OUT-REC
+                       MOVE WS-SAVED-DIAGNOSIS-CODE
+                           TO CLM-DIAGNOSIS-CODE OF CLM-OUT-REC
+                   END-IF
+               WHEN WS-CLM-IDX <= WS-ZERO-CLM-END
+      *            ZERO CLAIM AMOUNT - EXERCISES CLMEDIT'S
+      *            REJECT-ON-NON-POSITIVE-AMOUNT CHECK
+                   MOVE ZERO TO CLM-CLAIM-AMOUNT OF CLM-OUT-REC
+           END-EVALUATE
+
+           IF NOT FIRST-CLAIM-IS-SAVED
+               MOVE CLM-CLAIM-NUMBER OF CLM-OUT-REC
+                   TO WS-SAVED-CLAIM-NUMBER
+               MOVE CLM-POLICY-NUMBER OF CLM-OUT-REC
+                   TO WS-SAVED-POLICY-NUMBER
+               MOVE CLM-CLAIM-DATE OF CLM-OUT-REC
+                   TO WS-SAVED-CLAIM-DATE
+               MOVE CLM-CLAIM-TYPE OF CLM-OUT-REC
+                   TO WS-SAVED-CLAIM-TYPE
+               MOVE CLM-CLAIM-AMOUNT OF CLM-OUT-REC
+                   TO WS-SAVED-CLAIM-AMOUNT
+               MOVE CLM-PROVIDER-ID OF CLM-OUT-REC
+                   TO WS-SAVED-PROVIDER-ID
+               MOVE CLM-DIAGNOSIS-CODE OF CLM-OUT-REC
+                   TO WS-SAVED-DIAGNOSIS-CODE
+               SET FIRST-CLAIM-IS-SAVED TO TRUE
+           END-IF
+
+           WRITE CLM-OUT-REC
+           ADD 1 TO WS-CLAIMS-WRITTEN.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "TEST DATA GENERATION COMPLETE"
+           DISPLAY "POLICIES WRITTEN: " WS-POLICIES-WRITTEN
+               " TO " WS-POLICY-FILENAME
+           DISPLAY "CLAIMS WRITTEN:   " WS-CLAIMS-WRITTEN
+               " TO " WS-CLAIM-FILENAME.
+
+       9000-CLEANUP.
+           CLOSE POLICY-OUTPUT-FILE
+           CLOSE CLAIM-OUTPUT-FILE.
