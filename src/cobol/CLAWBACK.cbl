@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLAWBACK.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * OVERPAYMENT RECOVERY PROGRAM                                   *
+      * APPLIES RECOVERY TRANSACTIONS (DUPLICATE PAYMENTS, RETROACTIVE *
+      * DENIALS, COB OVERPAYMENTS, BILLING ERRORS) AGAINST THE AMOUNT  *
+      * ACTUALLY PAID ON THE PAYMENT LEDGER AND WRITES ONE RECOVERY    *
+      * LEDGER RECORD PER TRANSACTION - A TRANSACTION FOR A CLAIM WITH *
+      * NO PAYMENT ON FILE IS REJECTED RATHER THAN RECOVERED BLIND     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE
+               ASSIGN TO "data/payments.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-STATUS.
+
+           SELECT CLAWBACK-TRANS-FILE
+               ASSIGN TO "data/clawback_trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RECOVERY-FILE
+               ASSIGN TO "data/recoveries.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECOVERY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE.
+       01  PAYMENT-RECORD.
+           COPY PYMTREC.
+
+       FD  CLAWBACK-TRANS-FILE.
+       01  CLAWBACK-TRANS-RECORD.
+           COPY CLAWTRAN.
+
+       FD  RECOVERY-FILE.
+       01  RECOVERY-RECORD.
+           COPY CLAWREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+       01  WS-PAYMENT-STATUS        PIC XX.
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-RECOVERY-STATUS       PIC XX.
+
+       01  WS-EOF-PAYMENT           PIC X VALUE 'N'.
+           88 EOF-PAYMENT           VALUE 'Y'.
+       01  WS-EOF-TRANS             PIC X VALUE 'N'.
+           88 EOF-TRANS             VALUE 'Y'.
+
+       01  WS-TODAY-DATE            PIC 9(8).
+
+       01  WS-MAX-CLAIMS-TRACKED    PIC 9(5) VALUE 5000.
+       01  WS-PAID-COUNT            PIC 9(5) VALUE 0.
+       01  WS-PD-IDX                PIC 9(5) VALUE 0.
+       01  WS-PD-MATCH-IDX          PIC 9(5) VALUE 0.
+       01  WS-PD-FOUND              PIC X VALUE 'N'.
+           88 PD-FOUND              VALUE 'Y'.
+
+       01  WS-PAID-TABLE.
+           05  WS-PD-ENTRY OCCURS 5000 TIMES.
+               10  WS-PD-CLAIM-NUMBER   PIC X(10).
+               10  WS-PD-TOTAL-PAID     PIC 9(9)V99.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ        PIC 9(5) VALUE 0.
+           05  WS-RECOVERED-FULL    PIC 9(5) VALUE 0.
+           05  WS-RECOVERED-PART    PIC 9(5) VALUE 0.
+           05  WS-REJECTED-COUNT    PIC 9(5) VALUE 0.
+           05  WS-TOTAL-RECOVERED   PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-RECOVERY UNTIL EOF-TRANS
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - OVERPAYMENT RECOVERY"
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT PAYMENT-FILE
+           IF WS-PAYMENT-STATUS NOT = "00"
+               DISPLAY "CLAWBACK WARNING: PAYMENT LEDGER NOT FOUND - "
+                       "NO RECOVERIES CAN BE VALIDATED"
+           ELSE
+               MOVE 'N' TO WS-EOF-PAYMENT
+               PERFORM 1100-LOAD-PAYMENT-TOTALS UNTIL EOF-PAYMENT
+               CLOSE PAYMENT-FILE
+           END-IF
+
+           OPEN INPUT CLAWBACK-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CLAWBACK TRANSACTION FILE: "
+                       WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECOVERY-FILE.
+
+       1100-LOAD-PAYMENT-TOTALS.
+           READ PAYMENT-FILE
+               AT END
+                   SET EOF-PAYMENT TO TRUE
+               NOT AT END
+                   PERFORM 1150-ACCUMULATE-PAYMENT
+           END-READ.
+
+       1150-ACCUMULATE-PAYMENT.
+           IF PYMT-STATUS = "A"
+               PERFORM 1200-FIND-PAID-ENTRY
+               ADD PYMT-PAYMENT-AMOUNT
+                   TO WS-PD-TOTAL-PAID(WS-PD-MATCH-IDX)
+           END-IF.
+
+       1200-FIND-PAID-ENTRY.
+           MOVE 'N' TO WS-PD-FOUND
+           PERFORM 1210-SCAN-PAID-ENTRY
+               VARYING WS-PD-IDX FROM 1 BY 1
+               UNTIL WS-PD-IDX > WS-PAID-COUNT OR PD-FOUND
+
+           IF NOT PD-FOUND
+               PERFORM 1220-ADD-PAID-ENTRY
+           END-IF.
+
+       1210-SCAN-PAID-ENTRY.
+           IF WS-PD-CLAIM-NUMBER(WS-PD-IDX) = PYMT-CLAIM-NUMBER
+               SET PD-FOUND TO TRUE
+               MOVE WS-PD-IDX TO WS-PD-MATCH-IDX
+           END-IF.
+
+       1220-ADD-PAID-ENTRY.
+           IF WS-PAID-COUNT < WS-MAX-CLAIMS-TRACKED
+               ADD 1 TO WS-PAID-COUNT
+               MOVE WS-PAID-COUNT TO WS-PD-MATCH-IDX
+               MOVE PYMT-CLAIM-NUMBER
+                   TO WS-PD-CLAIM-NUMBER(WS-PD-MATCH-IDX)
+               MOVE ZERO TO WS-PD-TOTAL-PAID(WS-PD-MATCH-IDX)
+           ELSE
+               DISPLAY "CLAWBACK WARNING: PAID-CLAIM TABLE FULL - "
+                       "CLAIM " PYMT-CLAIM-NUMBER " NOT TRACKED"
+               MOVE 1 TO WS-PD-MATCH-IDX
+           END-IF.
+
+       2000-PROCESS-RECOVERY.
+           READ CLAWBACK-TRANS-FILE
+               AT END
+                   SET EOF-TRANS TO TRUE
+               NOT AT END
+                   PERFORM 2100-APPLY-RECOVERY THRU 2100-EXIT
+           END-READ.
+
+       2100-APPLY-RECOVERY.
+           ADD 1 TO WS-TRANS-READ
+
+           MOVE CLWT-CLAIM-NUMBER TO CLAW-CLAIM-NUMBER
+           MOVE CLWT-REASON-CODE TO CLAW-REASON-CODE
+           MOVE WS-TODAY-DATE TO CLAW-RECOVERY-DATE
+
+           MOVE 'N' TO WS-PD-FOUND
+           PERFORM 2200-FIND-EXISTING-PAYMENT
+               VARYING WS-PD-IDX FROM 1 BY 1
+               UNTIL WS-PD-IDX > WS-PAID-COUNT OR PD-FOUND
+
+           IF NOT PD-FOUND
+               DISPLAY "  NO PAYMENT ON FILE FOR CLAIM: "
+                   CLWT-CLAIM-NUMBER
+               CALL 'ERRHANDL' USING
+                   BY CONTENT EC-CLAWBACK-NOT-FOUND
+                   BY CONTENT CLWT-CLAIM-NUMBER
+               MOVE ZERO TO CLAW-ORIGINAL-PAID
+               MOVE ZERO TO CLAW-RECOVERY-AMOUNT
+               SET CLAW-REJECTED TO TRUE
+               ADD 1 TO WS-REJECTED-COUNT
+               WRITE RECOVERY-RECORD
+               GO TO 2100-EXIT
+           END-IF
+
+           MOVE WS-PD-TOTAL-PAID(WS-PD-IDX) TO CLAW-ORIGINAL-PAID
+
+           IF CLWT-RECOVERY-AMOUNT >= WS-PD-TOTAL-PAID(WS-PD-IDX)
+               IF CLWT-RECOVERY-AMOUNT > WS-PD-TOTAL-PAID(WS-PD-IDX)
+                   DISPLAY "  RECOVERY EXCEEDS AMOUNT PAID - "
+                       "CAPPED FOR CLAIM: " CLWT-CLAIM-NUMBER
+                   CALL 'ERRHANDL' USING
+                       BY CONTENT EC-CLAWBACK-EXCEEDS-PAID
+                       BY CONTENT CLWT-CLAIM-NUMBER
+               END-IF
+               MOVE WS-PD-TOTAL-PAID(WS-PD-IDX) TO CLAW-RECOVERY-AMOUNT
+               SET CLAW-RECOVERED-FULL TO TRUE
+               ADD 1 TO WS-RECOVERED-FULL
+           ELSE
+               MOVE CLWT-RECOVERY-AMOUNT TO CLAW-RECOVERY-AMOUNT
+               SET CLAW-RECOVERED-PART TO TRUE
+               ADD 1 TO WS-RECOVERED-PART
+           END-IF
+
+           ADD CLAW-RECOVERY-AMOUNT TO WS-TOTAL-RECOVERED
+           WRITE RECOVERY-RECORD.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-FIND-EXISTING-PAYMENT.
+           IF WS-PD-CLAIM-NUMBER(WS-PD-IDX) = CLWT-CLAIM-NUMBER
+               SET PD-FOUND TO TRUE
+           END-IF.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "OVERPAYMENT RECOVERY COMPLETE"
+           DISPLAY "TRANSACTIONS READ:     " WS-TRANS-READ
+           DISPLAY "RECOVERED IN FULL:     " WS-RECOVERED-FULL
+           DISPLAY "RECOVERED IN PART:     " WS-RECOVERED-PART
+           DISPLAY "REJECTED (NO PAYMENT): " WS-REJECTED-COUNT
+           DISPLAY "TOTAL AMOUNT RECOVERED: $" WS-TOTAL-RECOVERED
+           DISPLAY "RECOVERY LEDGER WRITTEN TO: data/recoveries.dat".
+
+       9000-CLEANUP.
+           CLOSE CLAWBACK-TRANS-FILE
+           CLOSE RECOVERY-FILE.
