@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMESCL.
+       AUTHOR. CONTINENTAL INSURANCE GROUP.
+      ******************************************************************
+      * MANUAL REVIEW ESCALATION PROGRAM                               *
+      * READS THE MANUAL REVIEW QUEUE CLMPROC BUILDS AND FLAGS EVERY   *
+      * ENTRY THAT HAS BEEN PENDING LONGER THAN THE ESCALATION         *
+      * THRESHOLD FOR SUPERVISOR FOLLOW-UP - RUN ANY TIME, INDEPENDENT *
+      * OF THE OVERNIGHT CYCLE, THE SAME ON-DEMAND SHAPE AS CLMINQ AND *
+      * POLNMLKP                                                       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT RULES-FILE
+               ASSIGN TO "data/coverage_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT REVIEW-QUEUE-FILE
+               ASSIGN TO WS-REVIEW-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEW-STATUS.
+
+           SELECT ESCALATION-FILE
+               ASSIGN TO "data/escalations.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESCALATION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULEREC.
+
+       FD  REVIEW-QUEUE-FILE.
+       01  REVIEW-QUEUE-RECORD.
+           COPY MRVWREC.
+
+       FD  ESCALATION-FILE.
+       01  ESCALATION-RECORD.
+           COPY CESCREC.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT - THE SAME
+      * REVIEW-QUEUE-FILE KEY CLMPROC ALREADY RESOLVES
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-REVIEW-FILENAME       PIC X(60)
+           VALUE "data/manual_review.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-REVIEW-STATUS         PIC XX.
+       01  WS-ESCALATION-STATUS     PIC XX.
+
+       01  WS-EOF-RULES             PIC X VALUE 'N'.
+           88 EOF-RULES             VALUE 'Y'.
+       01  WS-EOF-REVIEW            PIC X VALUE 'N'.
+           88 EOF-REVIEW            VALUE 'Y'.
+
+      * DEFAULTED HERE AND OVERRIDDEN BY data/coverage_rules.dat WHEN
+      * AN ESCALATION-THRESHOLD-DAYS ENTRY IS PRESENT, THE SAME
+      * FALLBACK-DEFAULT PATTERN TAX1099 USES FOR ITS 1099 THRESHOLD
+       01  WS-ESCALATION-THRESHOLD  PIC 9(5) VALUE 30.
+
+       01  WS-TODAY-DATE            PIC 9(8).
+       01  WS-DAYS-PENDING          PIC 9(5).
+
+       01  WS-COUNTERS.
+           05  WS-ENTRIES-READ       PIC 9(5) VALUE 0.
+           05  WS-ENTRIES-ESCALATED  PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESSING.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-PROCESS-REVIEW-ENTRY UNTIL EOF-REVIEW
+           PERFORM 5000-DISPLAY-SUMMARY
+           PERFORM 9000-CLEANUP
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           DISPLAY "CONTINENTAL INSURANCE - MANUAL REVIEW ESCALATION"
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM 1050-RESOLVE-FILENAME
+           PERFORM 1200-LOAD-RULES
+
+           OPEN INPUT REVIEW-QUEUE-FILE
+           IF WS-REVIEW-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REVIEW QUEUE FILE: "
+                       WS-REVIEW-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ESCALATION-FILE.
+
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "REVIEW-QUEUE-FILE"
+                       MOVE RUNPARM-VALUE TO WS-REVIEW-FILENAME
+                   END-IF
+           END-READ.
+
+       1200-LOAD-RULES.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RULES
+               PERFORM 1210-READ-RULE UNTIL EOF-RULES
+               CLOSE RULES-FILE
+           END-IF.
+
+       1210-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   SET EOF-RULES TO TRUE
+               NOT AT END
+                   IF RULE-NAME = "ESCALATION-THRESHOLD-DAYS"
+                       MOVE RULE-VALUE TO WS-ESCALATION-THRESHOLD
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-REVIEW-ENTRY.
+           READ REVIEW-QUEUE-FILE
+               AT END
+                   SET EOF-REVIEW TO TRUE
+               NOT AT END
+                   PERFORM 2100-CHECK-ENTRY
+           END-READ.
+
+       2100-CHECK-ENTRY.
+           ADD 1 TO WS-ENTRIES-READ
+
+           COMPUTE WS-DAYS-PENDING =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               - FUNCTION INTEGER-OF-DATE(MRVW-ENTERED-DATE)
+           END-COMPUTE
+
+           IF WS-DAYS-PENDING > WS-ESCALATION-THRESHOLD
+               PERFORM 2200-WRITE-ESCALATION-RECORD
+           END-IF.
+
+       2200-WRITE-ESCALATION-RECORD.
+           ADD 1 TO WS-ENTRIES-ESCALATED
+           MOVE MRVW-CLAIM-NUMBER TO CESC-CLAIM-NUMBER
+           MOVE MRVW-POLICY-NUMBER TO CESC-POLICY-NUMBER
+           MOVE MRVW-CLAIM-AMOUNT TO CESC-CLAIM-AMOUNT
+           MOVE MRVW-REASON-CODE TO CESC-REASON-CODE
+           MOVE MRVW-ENTERED-DATE TO CESC-ENTERED-DATE
+           MOVE WS-DAYS-PENDING TO CESC-DAYS-PENDING
+           WRITE ESCALATION-RECORD.
+
+       5000-DISPLAY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "MANUAL REVIEW ESCALATION COMPLETE"
+           DISPLAY "REVIEW ENTRIES READ:  " WS-ENTRIES-READ
+           DISPLAY "ENTRIES ESCALATED:    " WS-ENTRIES-ESCALATED
+           DISPLAY "ESCALATION THRESHOLD: " WS-ESCALATION-THRESHOLD
+                   " DAYS"
+           DISPLAY "ESCALATIONS WRITTEN TO: data/escalations.dat".
+
+       9000-CLEANUP.
+           CLOSE REVIEW-QUEUE-FILE
+           CLOSE ESCALATION-FILE.
