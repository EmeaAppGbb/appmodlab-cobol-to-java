@@ -4,21 +4,63 @@
       ******************************************************************
       * ADJUDICATION RULES ENGINE                                      *
       * APPLIES BUSINESS RULES TO DETERMINE CLAIM APPROVAL             *
-      * CONTAINS HARDCODED RULES AND GOTO-BASED CONTROL FLOW           *
+      * CONTAINS GOTO-BASED CONTROL FLOW                               *
       ******************************************************************
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE
+               ASSIGN TO "data/coverage_rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT CLAIM-TYPE-FILE
+               ASSIGN TO "data/claim_types.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTYPE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           COPY RULEREC.
+
+       FD  CLAIM-TYPE-FILE.
+       01  CLAIM-TYPE-RECORD.
+           COPY CTYPEREC.
+
        WORKING-STORAGE SECTION.
        COPY ERRCODES.
-       
+
        01  WS-CALCULATED-COVERAGE   PIC 9(9)V99.
+      * THE DOLLAR-THRESHOLD RULES BELOW (WS-MIN-CLAIM-AMOUNT,
+      * WS-MANUAL-REVIEW-LIMIT, WS-MAX-AUTO-APPROVE, AND THE DENTAL/
+      * VISION/OTHER CTYPE-MAX-AMOUNT LIMITS) ARE COMPANY-WIDE USD
+      * LIMITS OUT OF data/coverage_rules.dat AND data/claim_types.dat
+      * - NOT POLICY-SPECIFIC FIGURES - SO A CLAIM ON A NON-USD POLICY
+      * IS CONVERTED TO USD BEFORE IT IS TESTED AGAINST ANY OF THEM.
+      * THE PROVIDER FEE SCHEDULE AND THE POLICY'S OWN DEDUCTIBLE AND
+      * MAXIMUM COVERAGE ARE NOT COMPANY-WIDE USD FIGURES - THEY ARE
+      * NEGOTIATED AND STATED IN THE SAME CURRENCY THE CLAIM ITSELF IS
+      * BILLED IN, SO THAT MATH STAYS IN CLM-CLAIM-AMOUNT'S NATIVE
+      * CURRENCY, CONSISTENT WITH POL-DEDUCTIBLE/POL-MAX-COVERAGE
+       01  WS-CLAIM-AMOUNT-USD      PIC 9(9)V99.
        01  WS-DEDUCTIBLE-MET        PIC X VALUE 'N'.
            88 DEDUCTIBLE-SATISFIED  VALUE 'Y'.
        01  WS-CLAIM-AGE-DAYS        PIC 9(5).
+       01  WS-TODAY-DATE            PIC 9(8).
        01  WS-POLICY-ACTIVE         PIC X VALUE 'N'.
            88 POLICY-IS-ACTIVE      VALUE 'Y'.
-       
-      * HARDCODED BUSINESS RULE CONSTANTS
+
+      * BUSINESS RULE LIMITS - LOADED FROM THE COVERAGE RULES FILE ON
+      * THE FIRST CALL; THE VALUE CLAUSES BELOW ARE THE DEFAULTS USED
+      * WHEN THE RULES FILE IS MISSING OR DOESN'T NAME A GIVEN LIMIT
+       01  WS-RULES-STATUS          PIC XX.
+       01  WS-RULES-LOADED          PIC X VALUE 'N'.
+           88 RULES-ARE-LOADED      VALUE 'Y'.
+       01  WS-EOF-RULES             PIC X VALUE 'N'.
+           88 EOF-RULES             VALUE 'Y'.
        01  WS-MAX-CLAIM-AGE         PIC 9(3) VALUE 90.
        01  WS-MIN-CLAIM-AMOUNT      PIC 9(5)V99 VALUE 50.00.
        01  WS-MAX-AUTO-APPROVE      PIC 9(7)V99 VALUE 5000.00.
@@ -26,6 +68,44 @@
        01  WS-VISION-MAX            PIC 9(4)V99 VALUE 500.00.
        01  WS-MANUAL-REVIEW-LIMIT   PIC 9(7)V99 VALUE 25000.00.
 
+      * PER-POLICY DEDUCTIBLE-MET AND LIFETIME/ANNUAL BENEFIT-PAID
+      * ACCUMULATORS - CARRIED IN LS-ACCUM-TABLE, WHICH CLMPROC LOADS
+      * FROM THE ACCUMULATOR MASTER FILE AT THE START OF A RUN AND
+      * REWRITES AT THE END, SO A POLICYHOLDER'S DEDUCTIBLE AND
+      * LIFETIME MAXIMUM APPLY ACROSS BATCH RUNS, NOT JUST WITHIN ONE
+       01  WS-MAX-POLICIES-TRACKED  PIC 9(5) VALUE 5000.
+       01  WS-AC-IDX                PIC 9(5) VALUE 0.
+       01  WS-AC-MATCH-IDX          PIC 9(5) VALUE 0.
+       01  WS-AC-FOUND              PIC X VALUE 'N'.
+           88 AC-FOUND              VALUE 'Y'.
+       01  WS-REMAINING-DEDUCTIBLE  PIC 9(7)V99.
+
+      * CONTRACTED PROVIDER FEE SCHEDULE - THE CLAIM IS NEVER COVERED
+      * FOR MORE THAN THE PROVIDER'S CONTRACTED RATE, EVEN IF THE
+      * PROVIDER BILLED MORE
+       01  WS-ALLOWED-AMOUNT        PIC 9(7)V99.
+       01  WS-CONTRACTED-FEE        PIC 9(7)V99.
+       01  WS-FEE-FOUND             PIC X VALUE 'N'.
+           88 FEE-SCHEDULE-FOUND    VALUE 'Y'.
+
+       01  WS-PROJECTED-BENEFIT     PIC 9(9)V99.
+
+      * CLAIM TYPE RULES - SEEDED WITH THE FOUR BUILT-IN TYPES AND
+      * THEN EXTENDED/OVERRIDDEN BY data/claim_types.dat WHEN PRESENT,
+      * SO A NEW CLAIM TYPE CAN BE ADDED WITHOUT CHANGING THIS PROGRAM
+       01  WS-CTYPE-STATUS          PIC XX.
+       01  WS-EOF-CTYPE             PIC X VALUE 'N'.
+           88 EOF-CTYPE             VALUE 'Y'.
+       01  WS-MAX-CLAIM-TYPES       PIC 9(3) VALUE 50.
+       01  WS-CTYPE-COUNT           PIC 9(3) VALUE 0.
+       01  WS-CT-IDX                PIC 9(3) VALUE 0.
+       01  WS-CT-MATCH-IDX          PIC 9(3) VALUE 0.
+       01  WS-CT-FOUND              PIC X VALUE 'N'.
+           88 CT-FOUND              VALUE 'Y'.
+       01  WS-CLAIM-TYPE-TABLE.
+           05  WS-CT-ENTRY OCCURS 50 TIMES.
+               COPY CTYPEREC REPLACING ==05== BY ==10==.
+
        LINKAGE SECTION.
        01  LS-CLAIM-RECORD.
            COPY CLMREC.
@@ -35,127 +115,404 @@
            88 LS-APPROVED           VALUE 'A'.
            88 LS-DENIED             VALUE 'D'.
            88 LS-PENDING            VALUE 'P'.
+       01  LS-REASON-CODE           PIC 99.
+      *    PER-POLICY DEDUCTIBLE-MET/BENEFIT-PAID MASTER, OWNED AND
+      *    PERSISTED BY CLMPROC - SEE ACCUMREC.CPY
+       01  LS-ACCUM-TABLE-COUNT     PIC 9(5).
+       01  LS-ACCUM-TABLE.
+           05  LS-ACCUM-ENTRY OCCURS 5000 TIMES.
+               COPY ACCUMREC REPLACING ==05== BY ==10==.
+      *    THE FEE-SCHEDULE-CAPPED, DEDUCTIBLE-APPLIED AMOUNT THIS
+      *    CLAIM WAS ACTUALLY APPROVED FOR (NATIVE CURRENCY) - ZERO
+      *    UNLESS LS-RESULT COMES BACK 'A'. PASSED BACK SO CLMPROC CAN
+      *    HAND IT TO PYMTAUTH RATHER THAN HAVING PYMTAUTH RECOMPUTE
+      *    ITS OWN FIGURE FROM CLM-CLAIM-AMOUNT/POL-DEDUCTIBLE ALONE
+      *    AND POTENTIALLY DIVERGE FROM WHAT WAS RECORDED AGAINST
+      *    ACCUM-DEDUCT-MET/ACCUM-BENEFIT-PAID ABOVE
+       01  LS-CALCULATED-COVERAGE   PIC 9(7)V99.
 
        PROCEDURE DIVISION USING LS-CLAIM-RECORD
                                 LS-POLICY-RECORD
-                                LS-RESULT.
-       
+                                LS-RESULT
+                                LS-REASON-CODE
+                                LS-ACCUM-TABLE-COUNT
+                                LS-ACCUM-TABLE
+                                LS-CALCULATED-COVERAGE.
+
        0000-ADJUDICATE-CLAIM.
            MOVE 'D' TO LS-RESULT
-           
-           PERFORM 1000-VALIDATE-POLICY-STATUS
+           MOVE ZERO TO LS-REASON-CODE
+           MOVE ZERO TO LS-CALCULATED-COVERAGE
+
+           IF NOT RULES-ARE-LOADED
+               PERFORM 0500-LOAD-RULES
+               PERFORM 0600-SEED-CLAIM-TYPES
+               PERFORM 0650-LOAD-CLAIM-TYPES
+           END-IF
+
+           PERFORM 1000-VALIDATE-POLICY-STATUS THRU 1000-EXIT
            IF NOT POLICY-IS-ACTIVE
                GO TO 8000-DENY-CLAIM
            END-IF
-           
+
+
+           PERFORM 1500-CHECK-TIMELY-FILING
+           PERFORM 1800-CONVERT-CLAIM-AMOUNT
+
            PERFORM 2000-CHECK-CLAIM-AMOUNT
            PERFORM 3000-CHECK-CLAIM-TYPE
            PERFORM 4000-APPLY-COVERAGE-RULES
            
            GO TO 9000-EXIT.
 
+       0500-LOAD-RULES.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = "00"
+               PERFORM 0510-READ-RULE UNTIL EOF-RULES
+               CLOSE RULES-FILE
+           ELSE
+               DISPLAY "ADJUDCTN WARNING: COVERAGE RULES FILE NOT "
+                       "FOUND - USING BUILT-IN DEFAULTS"
+           END-IF
+           SET RULES-ARE-LOADED TO TRUE.
+
+       0510-READ-RULE.
+           READ RULES-FILE
+               AT END
+                   SET EOF-RULES TO TRUE
+               NOT AT END
+                   PERFORM 0520-APPLY-RULE
+           END-READ.
+
+       0520-APPLY-RULE.
+           EVALUATE RULE-NAME
+               WHEN "MAX-CLAIM-AGE"
+                   MOVE RULE-VALUE TO WS-MAX-CLAIM-AGE
+               WHEN "MIN-CLAIM-AMOUNT"
+                   MOVE RULE-VALUE TO WS-MIN-CLAIM-AMOUNT
+               WHEN "MAX-AUTO-APPROVE"
+                   MOVE RULE-VALUE TO WS-MAX-AUTO-APPROVE
+               WHEN "DENTAL-MAX"
+                   MOVE RULE-VALUE TO WS-DENTAL-MAX
+               WHEN "VISION-MAX"
+                   MOVE RULE-VALUE TO WS-VISION-MAX
+               WHEN "MANUAL-REVIEW-LIMIT"
+                   MOVE RULE-VALUE TO WS-MANUAL-REVIEW-LIMIT
+               WHEN OTHER
+                   DISPLAY "ADJUDCTN WARNING: UNKNOWN RULE NAME - "
+                           RULE-NAME
+           END-EVALUATE.
+
+       0600-SEED-CLAIM-TYPES.
+      *    THE FOUR TYPES THIS PROGRAM HAS ALWAYS SUPPORTED - THE
+      *    DENTAL/VISION MAXIMUMS REFLECT WHATEVER COVERAGE RULES
+      *    FILE OVERRIDE 0500-LOAD-RULES JUST APPLIED
+           MOVE 4 TO WS-CTYPE-COUNT
+           MOVE "01" TO CTYPE-CODE OF WS-CT-ENTRY(1)
+           MOVE "MEDICAL" TO CTYPE-NAME OF WS-CT-ENTRY(1)
+           MOVE ZERO TO CTYPE-MAX-AMOUNT OF WS-CT-ENTRY(1)
+           MOVE "Y" TO CTYPE-REQUIRE-DIAGNOSIS OF WS-CT-ENTRY(1)
+           MOVE "Y" TO CTYPE-REQUIRE-PROVIDER OF WS-CT-ENTRY(1)
+           MOVE "02" TO CTYPE-CODE OF WS-CT-ENTRY(2)
+           MOVE "DENTAL" TO CTYPE-NAME OF WS-CT-ENTRY(2)
+           MOVE WS-DENTAL-MAX TO CTYPE-MAX-AMOUNT OF WS-CT-ENTRY(2)
+           MOVE "N" TO CTYPE-REQUIRE-DIAGNOSIS OF WS-CT-ENTRY(2)
+           MOVE "N" TO CTYPE-REQUIRE-PROVIDER OF WS-CT-ENTRY(2)
+           MOVE "03" TO CTYPE-CODE OF WS-CT-ENTRY(3)
+           MOVE "VISION" TO CTYPE-NAME OF WS-CT-ENTRY(3)
+           MOVE WS-VISION-MAX TO CTYPE-MAX-AMOUNT OF WS-CT-ENTRY(3)
+           MOVE "N" TO CTYPE-REQUIRE-DIAGNOSIS OF WS-CT-ENTRY(3)
+           MOVE "N" TO CTYPE-REQUIRE-PROVIDER OF WS-CT-ENTRY(3)
+           MOVE "04" TO CTYPE-CODE OF WS-CT-ENTRY(4)
+           MOVE "PHARMACY" TO CTYPE-NAME OF WS-CT-ENTRY(4)
+           MOVE ZERO TO CTYPE-MAX-AMOUNT OF WS-CT-ENTRY(4)
+           MOVE "N" TO CTYPE-REQUIRE-DIAGNOSIS OF WS-CT-ENTRY(4)
+           MOVE "Y" TO CTYPE-REQUIRE-PROVIDER OF WS-CT-ENTRY(4).
+
+       0650-LOAD-CLAIM-TYPES.
+      *    A MISSING CLAIM TYPE FILE IS NORMAL - THE SEEDED DEFAULTS
+      *    ABOVE ARE USED IN THAT CASE, THE SAME FALLBACK PATTERN AS
+      *    THE COVERAGE RULES FILE
+           OPEN INPUT CLAIM-TYPE-FILE
+           IF WS-CTYPE-STATUS = "00"
+               MOVE 'N' TO WS-EOF-CTYPE
+               PERFORM 0660-READ-CLAIM-TYPE UNTIL EOF-CTYPE
+               CLOSE CLAIM-TYPE-FILE
+           END-IF.
+
+       0660-READ-CLAIM-TYPE.
+           READ CLAIM-TYPE-FILE
+               AT END
+                   SET EOF-CTYPE TO TRUE
+               NOT AT END
+                   PERFORM 0670-FIND-CLAIM-TYPE-ENTRY
+           END-READ.
+
+       0670-FIND-CLAIM-TYPE-ENTRY.
+           MOVE 'N' TO WS-CT-FOUND
+           PERFORM 0680-SCAN-CLAIM-TYPE-ENTRY
+               VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CTYPE-COUNT OR CT-FOUND
+
+           IF NOT CT-FOUND
+               IF WS-CTYPE-COUNT < WS-MAX-CLAIM-TYPES
+                   ADD 1 TO WS-CTYPE-COUNT
+                   MOVE WS-CTYPE-COUNT TO WS-CT-MATCH-IDX
+               ELSE
+                   DISPLAY "ADJUDCTN WARNING: CLAIM TYPE TABLE FULL "
+                           "- TYPE " CTYPE-CODE OF CLAIM-TYPE-RECORD
+                           " NOT LOADED"
+                   MOVE 1 TO WS-CT-MATCH-IDX
+               END-IF
+           END-IF
+
+           MOVE CLAIM-TYPE-RECORD TO WS-CT-ENTRY(WS-CT-MATCH-IDX).
+
+       0680-SCAN-CLAIM-TYPE-ENTRY.
+           IF CTYPE-CODE OF WS-CT-ENTRY(WS-CT-IDX)
+                   = CTYPE-CODE OF CLAIM-TYPE-RECORD
+               SET CT-FOUND TO TRUE
+               MOVE WS-CT-IDX TO WS-CT-MATCH-IDX
+           END-IF.
+
        1000-VALIDATE-POLICY-STATUS.
       *    CHECK IF POLICY IS ACTIVE
            IF POL-STATUS = 'A'
                MOVE 'Y' TO WS-POLICY-ACTIVE
            ELSE
                MOVE 'N' TO WS-POLICY-ACTIVE
+               MOVE EC-DENY-POLICY-INACTIVE TO LS-REASON-CODE
                GO TO 1000-EXIT
            END-IF
-           
+
       *    CHECK POLICY DATES (SIMPLIFIED - ASSUMES YYYYMMDD)
            IF CLM-CLAIM-DATE < POL-EFFECTIVE-DATE
                MOVE 'N' TO WS-POLICY-ACTIVE
+               MOVE EC-DENY-POLICY-INACTIVE TO LS-REASON-CODE
                GO TO 1000-EXIT
            END-IF
-           
+
            IF CLM-CLAIM-DATE > POL-EXPIRY-DATE
                MOVE 'N' TO WS-POLICY-ACTIVE
+               MOVE EC-DENY-POLICY-EXPIRED TO LS-REASON-CODE
            END-IF.
            
        1000-EXIT.
            EXIT.
 
+       1500-CHECK-TIMELY-FILING.
+      *    TIMELY-FILING RULE - A CLAIM FILED MORE THAN
+      *    WS-MAX-CLAIM-AGE DAYS AFTER THE SERVICE DATE IS DENIED
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           COMPUTE WS-CLAIM-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               - FUNCTION INTEGER-OF-DATE(CLM-CLAIM-DATE)
+           END-COMPUTE
+
+           IF WS-CLAIM-AGE-DAYS > WS-MAX-CLAIM-AGE
+               MOVE EC-DENY-CLAIM-TOO-OLD TO LS-REASON-CODE
+               GO TO 8000-DENY-CLAIM
+           END-IF.
+
+       1800-CONVERT-CLAIM-AMOUNT.
+      *    USD EQUIVALENT OF THE BILLED AMOUNT, USED ONLY TO TEST
+      *    AGAINST THE COMPANY-WIDE USD THRESHOLDS BELOW - PASSES
+      *    THROUGH UNCHANGED FOR A USD POLICY
+           CALL 'CURRCONV' USING POL-CURRENCY-CODE
+                                 CLM-CLAIM-AMOUNT
+                                 WS-CLAIM-AMOUNT-USD.
+
        2000-CHECK-CLAIM-AMOUNT.
       *    ANTI-PATTERN: GOTO-BASED VALIDATION
-           IF CLM-CLAIM-AMOUNT < WS-MIN-CLAIM-AMOUNT
+           IF WS-CLAIM-AMOUNT-USD < WS-MIN-CLAIM-AMOUNT
+               MOVE EC-DENY-CLAIM-TOO-SMALL TO LS-REASON-CODE
                GO TO 8000-DENY-CLAIM
            END-IF
-           
-           IF CLM-CLAIM-AMOUNT > WS-MANUAL-REVIEW-LIMIT
+
+           IF WS-CLAIM-AMOUNT-USD > WS-MANUAL-REVIEW-LIMIT
+               MOVE EC-REVIEW-AMOUNT-LIMIT TO LS-REASON-CODE
                GO TO 8500-REQUIRE-MANUAL-REVIEW
            END-IF.
 
        3000-CHECK-CLAIM-TYPE.
-      *    HARDCODED CLAIM TYPE RULES
-      *    01=MEDICAL 02=DENTAL 03=VISION 04=PHARMACY
-           
-           EVALUATE CLM-CLAIM-TYPE
-               WHEN "01"
-                   PERFORM 3100-CHECK-MEDICAL-RULES
-               WHEN "02"
-                   PERFORM 3200-CHECK-DENTAL-RULES
-               WHEN "03"
-                   PERFORM 3300-CHECK-VISION-RULES
-               WHEN "04"
-                   PERFORM 3400-CHECK-PHARMACY-RULES
-               WHEN OTHER
-                   GO TO 8000-DENY-CLAIM
-           END-EVALUATE.
+      *    CLAIM TYPE RULES ARE DATA-DRIVEN - SEE 0600-SEED-CLAIM-TYPES
+      *    AND data/claim_types.dat - SO A TYPE BEYOND THE ORIGINAL
+      *    01-04 SET NEEDS NO CHANGE HERE
+           MOVE 'N' TO WS-CT-FOUND
+           PERFORM 3050-SCAN-FOR-CLAIM-TYPE
+               VARYING WS-CT-IDX FROM 1 BY 1
+               UNTIL WS-CT-IDX > WS-CTYPE-COUNT OR CT-FOUND
 
-       3100-CHECK-MEDICAL-RULES.
-      *    MEDICAL CLAIMS - CHECK DIAGNOSIS CODE
-           IF CLM-DIAGNOSIS-CODE = "00000" OR SPACES
+           IF NOT CT-FOUND
+               MOVE EC-DENY-INVALID-CLM-TYPE TO LS-REASON-CODE
                GO TO 8000-DENY-CLAIM
            END-IF
-           
-      *    REQUIRE PROVIDER ID
-           IF CLM-PROVIDER-ID = SPACES
-               GO TO 8000-DENY-CLAIM
-           END-IF.
 
-       3200-CHECK-DENTAL-RULES.
-      *    DENTAL HAS LOWER MAXIMUM
-           IF CLM-CLAIM-AMOUNT > WS-DENTAL-MAX
-               IF POL-PLAN-TYPE NOT = "PR"
+           IF CTYPE-DIAGNOSIS-REQUIRED OF WS-CT-ENTRY(WS-CT-MATCH-IDX)
+               IF CLM-DIAGNOSIS-CODE = "00000" OR SPACES
+                   MOVE EC-DENY-MISSING-DIAGNOSIS TO LS-REASON-CODE
                    GO TO 8000-DENY-CLAIM
                END-IF
-           END-IF.
+           END-IF
 
-       3300-CHECK-VISION-RULES.
-      *    VISION HAS STRICT LIMITS
-           IF CLM-CLAIM-AMOUNT > WS-VISION-MAX
-               GO TO 8000-DENY-CLAIM
-           END-IF.
+           IF CTYPE-PROVIDER-REQUIRED OF WS-CT-ENTRY(WS-CT-MATCH-IDX)
+               IF CLM-PROVIDER-ID = SPACES
+                   MOVE EC-DENY-MISSING-PROVIDER TO LS-REASON-CODE
+                   GO TO 8000-DENY-CLAIM
+               END-IF
+           END-IF
 
-       3400-CHECK-PHARMACY-RULES.
-      *    PHARMACY REQUIRES PROVIDER
-           IF CLM-PROVIDER-ID = SPACES
-               GO TO 8000-DENY-CLAIM
+           PERFORM 3100-CHECK-CLAIM-TYPE-MAX.
+
+       3050-SCAN-FOR-CLAIM-TYPE.
+           IF CTYPE-CODE OF WS-CT-ENTRY(WS-CT-IDX) = CLM-CLAIM-TYPE
+               SET CT-FOUND TO TRUE
+               MOVE WS-CT-IDX TO WS-CT-MATCH-IDX
            END-IF.
 
+       3100-CHECK-CLAIM-TYPE-MAX.
+      *    DENTAL AND VISION KEEP THEIR OWN HISTORICAL DENIAL REASON
+      *    CODES - DENTAL ALSO KEEPS ITS PPO PLAN-TYPE EXEMPTION. ANY
+      *    OTHER TYPE WITH A NONZERO MAXIMUM USES A GENERIC REASON
+           EVALUATE CTYPE-CODE OF WS-CT-ENTRY(WS-CT-MATCH-IDX)
+               WHEN "02"
+                   IF WS-CLAIM-AMOUNT-USD >
+                           CTYPE-MAX-AMOUNT OF
+                               WS-CT-ENTRY(WS-CT-MATCH-IDX)
+                       IF POL-PLAN-TYPE NOT = "PR"
+                           MOVE EC-DENY-DENTAL-MAX TO LS-REASON-CODE
+                           GO TO 8000-DENY-CLAIM
+                       END-IF
+                   END-IF
+               WHEN "03"
+                   IF WS-CLAIM-AMOUNT-USD >
+                           CTYPE-MAX-AMOUNT OF
+                               WS-CT-ENTRY(WS-CT-MATCH-IDX)
+                       MOVE EC-DENY-VISION-MAX TO LS-REASON-CODE
+                       GO TO 8000-DENY-CLAIM
+                   END-IF
+               WHEN OTHER
+                   IF CTYPE-MAX-AMOUNT OF
+                           WS-CT-ENTRY(WS-CT-MATCH-IDX) > ZERO
+                       IF WS-CLAIM-AMOUNT-USD >
+                               CTYPE-MAX-AMOUNT OF
+                                   WS-CT-ENTRY(WS-CT-MATCH-IDX)
+                           MOVE EC-DENY-CLAIM-TYPE-MAX
+                               TO LS-REASON-CODE
+                           GO TO 8000-DENY-CLAIM
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
        4000-APPLY-COVERAGE-RULES.
-      *    CALCULATE COVERAGE AFTER DEDUCTIBLE
-           COMPUTE WS-CALCULATED-COVERAGE = 
-               CLM-CLAIM-AMOUNT - POL-DEDUCTIBLE
-           END-COMPUTE
-           
+      *    CAP THE BILLED AMOUNT AT THE PROVIDER'S CONTRACTED FEE
+      *    BEFORE APPLYING THE DEDUCTIBLE, THEN CALCULATE COVERAGE
+      *    AFTER DEDUCTIBLE, HONORING WHATEVER PORTION OF THE ANNUAL
+      *    DEDUCTIBLE THIS POLICY HAS ALREADY SATISFIED ON A PRIOR
+      *    CLAIM
+           PERFORM 4010-APPLY-FEE-SCHEDULE
+           PERFORM 4050-FIND-ACCUM-ENTRY
+           PERFORM 4100-APPLY-DEDUCTIBLE
+
            IF WS-CALCULATED-COVERAGE <= 0
+               MOVE EC-DENY-ZERO-COVERAGE TO LS-REASON-CODE
                GO TO 8000-DENY-CLAIM
            END-IF
-           
-           IF WS-CALCULATED-COVERAGE > POL-MAX-COVERAGE
+
+      *    THE POLICY'S MAXIMUM COVERAGE IS A LIFETIME CAP - CHECK
+      *    WHAT THIS CLAIM WOULD BRING THE POLICY'S RUNNING TOTAL TO,
+      *    NOT JUST WHETHER THIS ONE CLAIM IS OVER THE LIMIT BY ITSELF
+           COMPUTE WS-PROJECTED-BENEFIT =
+               ACCUM-BENEFIT-PAID(WS-AC-MATCH-IDX)
+                   + WS-CALCULATED-COVERAGE
+           END-COMPUTE
+
+           IF WS-PROJECTED-BENEFIT > POL-MAX-COVERAGE
+               MOVE EC-REVIEW-COVERAGE-MAX TO LS-REASON-CODE
                GO TO 8500-REQUIRE-MANUAL-REVIEW
            END-IF
-           
+
       *    AUTO-APPROVE IF UNDER THRESHOLD
-           IF CLM-CLAIM-AMOUNT <= WS-MAX-AUTO-APPROVE
+           IF WS-CLAIM-AMOUNT-USD <= WS-MAX-AUTO-APPROVE
                GO TO 9900-APPROVE-CLAIM
            END-IF
-           
+
       *    OTHERWISE REQUIRES MANUAL REVIEW
+           MOVE EC-REVIEW-OVER-AUTO-APPR TO LS-REASON-CODE
            GO TO 8500-REQUIRE-MANUAL-REVIEW.
 
+       4010-APPLY-FEE-SCHEDULE.
+      *    THE CONTRACTED FEE IS STATED IN THE SAME CURRENCY THE
+      *    PROVIDER BILLS IN (CLM-CLAIM-AMOUNT'S CURRENCY), NOT A
+      *    COMPANY-WIDE USD FIGURE, SO IT IS COMPARED AGAINST THE
+      *    NATIVE-CURRENCY BILLED AMOUNT, NOT WS-CLAIM-AMOUNT-USD
+           MOVE CLM-CLAIM-AMOUNT TO WS-ALLOWED-AMOUNT
+           MOVE 'N' TO WS-FEE-FOUND
+           CALL 'FEELKUP' USING CLM-PROVIDER-ID
+                                WS-CONTRACTED-FEE
+                                WS-FEE-FOUND
+
+           IF FEE-SCHEDULE-FOUND
+               IF CLM-CLAIM-AMOUNT > WS-CONTRACTED-FEE
+                   MOVE WS-CONTRACTED-FEE TO WS-ALLOWED-AMOUNT
+               END-IF
+           END-IF.
+
+       4050-FIND-ACCUM-ENTRY.
+           MOVE 'N' TO WS-AC-FOUND
+           PERFORM 4060-SCAN-ENTRY
+               VARYING WS-AC-IDX FROM 1 BY 1
+               UNTIL WS-AC-IDX > LS-ACCUM-TABLE-COUNT OR AC-FOUND
+
+           IF NOT AC-FOUND
+               PERFORM 4070-ADD-ACCUM-ENTRY
+           END-IF.
+
+       4060-SCAN-ENTRY.
+           IF ACCUM-POLICY-NUMBER(WS-AC-IDX) = POL-POLICY-NUMBER
+               SET AC-FOUND TO TRUE
+               MOVE WS-AC-IDX TO WS-AC-MATCH-IDX
+           END-IF.
+
+       4070-ADD-ACCUM-ENTRY.
+           IF LS-ACCUM-TABLE-COUNT < WS-MAX-POLICIES-TRACKED
+               ADD 1 TO LS-ACCUM-TABLE-COUNT
+               MOVE LS-ACCUM-TABLE-COUNT TO WS-AC-MATCH-IDX
+               MOVE POL-POLICY-NUMBER
+                   TO ACCUM-POLICY-NUMBER(WS-AC-MATCH-IDX)
+               MOVE ZERO TO ACCUM-DEDUCT-MET(WS-AC-MATCH-IDX)
+               MOVE ZERO TO ACCUM-BENEFIT-PAID(WS-AC-MATCH-IDX)
+           ELSE
+               DISPLAY "ADJUDCTN WARNING: ACCUMULATOR TABLE FULL - "
+                       "POLICY " POL-POLICY-NUMBER " NOT TRACKED"
+               MOVE 1 TO WS-AC-MATCH-IDX
+           END-IF.
+
+       4100-APPLY-DEDUCTIBLE.
+           MOVE 'N' TO WS-DEDUCTIBLE-MET
+           IF ACCUM-DEDUCT-MET(WS-AC-MATCH-IDX) >= POL-DEDUCTIBLE
+               SET DEDUCTIBLE-SATISFIED TO TRUE
+               MOVE WS-ALLOWED-AMOUNT TO WS-CALCULATED-COVERAGE
+           ELSE
+               COMPUTE WS-REMAINING-DEDUCTIBLE =
+                   POL-DEDUCTIBLE
+                       - ACCUM-DEDUCT-MET(WS-AC-MATCH-IDX)
+               END-COMPUTE
+               IF WS-ALLOWED-AMOUNT >= WS-REMAINING-DEDUCTIBLE
+                   COMPUTE WS-CALCULATED-COVERAGE =
+                       WS-ALLOWED-AMOUNT - WS-REMAINING-DEDUCTIBLE
+                   END-COMPUTE
+                   MOVE POL-DEDUCTIBLE
+                       TO ACCUM-DEDUCT-MET(WS-AC-MATCH-IDX)
+                   SET DEDUCTIBLE-SATISFIED TO TRUE
+               ELSE
+                   MOVE ZERO TO WS-CALCULATED-COVERAGE
+                   ADD WS-ALLOWED-AMOUNT
+                       TO ACCUM-DEDUCT-MET(WS-AC-MATCH-IDX)
+               END-IF
+           END-IF.
+
        8000-DENY-CLAIM.
            MOVE 'D' TO LS-RESULT
            GO TO 9000-EXIT.
@@ -165,6 +522,13 @@
            GO TO 9000-EXIT.
 
        9900-APPROVE-CLAIM.
+      *    ONLY A CLAIM THAT ACTUALLY DISBURSES COUNTS AGAINST THE
+      *    POLICY'S LIFETIME/ANNUAL BENEFIT MAXIMUM - A CLAIM ROUTED
+      *    TO MANUAL REVIEW INSTEAD MUST NOT ERODE THE CAP UNLESS AND
+      *    UNTIL IT IS APPROVED HERE
+           ADD WS-CALCULATED-COVERAGE
+               TO ACCUM-BENEFIT-PAID(WS-AC-MATCH-IDX)
+           MOVE WS-CALCULATED-COVERAGE TO LS-CALCULATED-COVERAGE
            MOVE 'A' TO LS-RESULT.
 
        9000-EXIT.
