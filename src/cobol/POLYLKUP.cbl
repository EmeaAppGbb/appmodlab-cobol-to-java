@@ -3,30 +3,60 @@
        AUTHOR. CONTINENTAL INSURANCE GROUP.
       ******************************************************************
       * POLICY LOOKUP SUBROUTINE                                       *
-      * READS POLICY FILE TO FIND MATCHING POLICY NUMBER               *
-      * SIMULATES VSAM INDEXED FILE ACCESS                             *
+      * LOADS THE POLICY MASTER INTO AN IN-MEMORY TABLE, SORTED ON     *
+      * POLICY NUMBER, ON ITS FIRST CALL AND THEN SATISFIES EVERY      *
+      * LOOKUP WITH A BINARY SEARCH AGAINST THAT TABLE - THIS GIVES    *
+      * O(LOG N) LOOKUPS THAT SIMULATE INDEXED (VSAM-STYLE) ACCESS     *
+      * WITHOUT RE-READING THE MASTER FOR EVERY CLAIM                  *
       ******************************************************************
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT RUNPARM-FILE
+               ASSIGN TO "data/runparms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
            SELECT POLICY-MASTER
-               ASSIGN TO "data/policies.dat"
+               ASSIGN TO WS-POLICY-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RUNPARM-FILE.
+       01  RUNPARM-RECORD.
+           COPY RUNPARM.
+
        FD  POLICY-MASTER.
        01  POL-MASTER-REC.
            COPY POLREC.
 
        WORKING-STORAGE SECTION.
+       COPY ERRCODES.
+
+      * OVERRIDDEN BY data/runparms.dat WHEN PRESENT SO POLYLKUP
+      * ALWAYS READS THE SAME POLICY MASTER CLMPROC IS USING THIS CYCLE
+       01  WS-RUNPARM-STATUS        PIC XX.
+       01  WS-POLICY-FILENAME       PIC X(60) VALUE "data/policies.dat".
+       01  WS-EOF-RUNPARM           PIC X VALUE 'N'.
+           88 EOF-RUNPARM           VALUE 'Y'.
+
        01  WS-FILE-STATUS           PIC XX.
        01  WS-EOF                   PIC X VALUE 'N'.
            88 EOF-POLICIES          VALUE 'Y'.
-       01  WS-SEARCH-COUNT          PIC 9(4) VALUE 0.
-       01  WS-MAX-SEARCH            PIC 9(4) VALUE 1000.
+       01  WS-TABLE-LOADED          PIC X VALUE 'N'.
+           88 TABLE-IS-LOADED       VALUE 'Y'.
+       01  WS-MAX-POLICIES          PIC 9(5) VALUE 9000.
+       01  WS-POLICY-COUNT          PIC 9(5) VALUE 0.
+       01  WS-DUP-POLICY-NUMBER     PIC X(10).
+
+       01  WS-POLICY-TABLE.
+           05  WS-POLICY-ENTRY OCCURS 9000 TIMES
+               ASCENDING KEY IS POL-POLICY-NUMBER
+               INDEXED BY WS-TBL-IDX.
+               COPY POLREC REPLACING ==05== BY ==10==.
 
        LINKAGE SECTION.
        01  LS-POLICY-NUMBER         PIC X(10).
@@ -37,42 +67,101 @@
        PROCEDURE DIVISION USING LS-POLICY-NUMBER
                                 LS-POLICY-RECORD
                                 LS-FOUND-FLAG.
-       
+
        0000-MAIN-LOOKUP.
-           PERFORM 1000-OPEN-FILE
+           IF NOT TABLE-IS-LOADED
+               PERFORM 1000-LOAD-POLICY-TABLE
+           END-IF
            PERFORM 2000-SEARCH-POLICY
-           PERFORM 9000-CLOSE-FILE
            GOBACK.
 
-       1000-OPEN-FILE.
+       1000-LOAD-POLICY-TABLE.
+           PERFORM 1050-RESOLVE-FILENAME
            OPEN INPUT POLICY-MASTER
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "POLYLKUP ERROR: CANNOT OPEN POLICY FILE"
                MOVE 'N' TO LS-FOUND-FLAG
                GOBACK
            END-IF
+
            MOVE 'N' TO WS-EOF
-           MOVE ZERO TO WS-SEARCH-COUNT.
+           PERFORM 1100-READ-INTO-TABLE UNTIL EOF-POLICIES
 
-       2000-SEARCH-POLICY.
-           PERFORM 2100-READ-POLICY UNTIL EOF-POLICIES
-                                        OR LS-FOUND-FLAG = 'Y'
-                                        OR WS-SEARCH-COUNT > WS-MAX-SEARCH.
+           CLOSE POLICY-MASTER
+           PERFORM 1200-SORT-POLICY-TABLE
+           PERFORM 1300-DETECT-DUPLICATES
+           SET TABLE-IS-LOADED TO TRUE.
 
-       2100-READ-POLICY.
+       1050-RESOLVE-FILENAME.
+           OPEN INPUT RUNPARM-FILE
+           IF WS-RUNPARM-STATUS = "00"
+               MOVE 'N' TO WS-EOF-RUNPARM
+               PERFORM 1060-READ-RUNPARM UNTIL EOF-RUNPARM
+               CLOSE RUNPARM-FILE
+           END-IF.
+
+       1060-READ-RUNPARM.
+           READ RUNPARM-FILE
+               AT END
+                   SET EOF-RUNPARM TO TRUE
+               NOT AT END
+                   IF RUNPARM-NAME = "POLICY-FILE"
+                       MOVE RUNPARM-VALUE TO WS-POLICY-FILENAME
+                   END-IF
+           END-READ.
+
+       1100-READ-INTO-TABLE.
            READ POLICY-MASTER
                AT END
                    SET EOF-POLICIES TO TRUE
                NOT AT END
-                   ADD 1 TO WS-SEARCH-COUNT
-                   PERFORM 2200-CHECK-MATCH
+                   PERFORM 1150-ADD-TABLE-ENTRY
            END-READ.
 
-       2200-CHECK-MATCH.
-           IF POL-POLICY-NUMBER = LS-POLICY-NUMBER
-               MOVE POL-MASTER-REC TO LS-POLICY-RECORD
-               MOVE 'Y' TO LS-FOUND-FLAG
+       1150-ADD-TABLE-ENTRY.
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+               ADD 1 TO WS-POLICY-COUNT
+               MOVE POL-MASTER-REC TO WS-POLICY-ENTRY(WS-POLICY-COUNT)
+           ELSE
+               DISPLAY "POLYLKUP WARNING: POLICY TABLE FULL - "
+                       "POLICY " POL-POLICY-NUMBER OF POL-MASTER-REC
+                       " NOT LOADED"
            END-IF.
 
-       9000-CLOSE-FILE.
-           CLOSE POLICY-MASTER.
+       1200-SORT-POLICY-TABLE.
+           SORT WS-POLICY-ENTRY
+               ON ASCENDING KEY POL-POLICY-NUMBER OF WS-POLICY-ENTRY.
+
+       1300-DETECT-DUPLICATES.
+      *    A SORTED TABLE PUTS DUPLICATE KEYS ADJACENT TO EACH OTHER -
+      *    CHECKING THE WHOLE TABLE ONCE AT LOAD TIME CATCHES EVERY
+      *    DUPLICATE POLICY NUMBER IN THE MASTER, NOT JUST ONES A
+      *    CLAIM HAPPENS TO LOOK UP THIS CYCLE
+           PERFORM 1310-SCAN-FOR-DUPLICATE
+               VARYING WS-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TBL-IDX > WS-POLICY-COUNT.
+
+       1310-SCAN-FOR-DUPLICATE.
+           IF WS-TBL-IDX < WS-POLICY-COUNT
+               IF POL-POLICY-NUMBER OF WS-POLICY-ENTRY(WS-TBL-IDX) =
+                   POL-POLICY-NUMBER OF WS-POLICY-ENTRY(WS-TBL-IDX + 1)
+                   MOVE POL-POLICY-NUMBER OF
+                           WS-POLICY-ENTRY(WS-TBL-IDX)
+                       TO WS-DUP-POLICY-NUMBER
+                   CALL 'ERRHANDL' USING
+                       BY CONTENT EC-DUPLICATE-POLICY-NBR
+                       BY CONTENT WS-DUP-POLICY-NUMBER
+               END-IF
+           END-IF.
+
+       2000-SEARCH-POLICY.
+           MOVE 'N' TO LS-FOUND-FLAG
+           SEARCH ALL WS-POLICY-ENTRY
+               WHEN POL-POLICY-NUMBER OF WS-POLICY-ENTRY(WS-TBL-IDX)
+                        = LS-POLICY-NUMBER
+                   PERFORM 2100-RETURN-MATCH
+           END-SEARCH.
+
+       2100-RETURN-MATCH.
+           MOVE WS-POLICY-ENTRY(WS-TBL-IDX) TO LS-POLICY-RECORD
+           MOVE 'Y' TO LS-FOUND-FLAG.
