@@ -0,0 +1,6 @@
+      ******************************************************************
+      * POLICYHOLDER NAME INQUIRY TRANSACTION RECORD LAYOUT            *
+      * ONE RECORD PER NAME A CUSTOMER SERVICE REP NEEDS TO LOCATE A   *
+      * POLICY FOR WHEN THE CALLER DOES NOT HAVE THEIR POLICY NUMBER   *
+      ******************************************************************
+           05  PNAM-HOLDER-NAME     PIC X(30).
