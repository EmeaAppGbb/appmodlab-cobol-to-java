@@ -0,0 +1,12 @@
+      ******************************************************************
+      * RETROACTIVE CANCELLATION IMPACT RECORD LAYOUT                  *
+      * ONE RECORD PER CLAIM ALREADY PAID FOR SERVICE AFTER A POLICY'S *
+      * NEWLY RETROACTIVE CANCELLATION DATE - INPUT TO WHATEVER        *
+      * OVERPAYMENT RECOVERY PROCESS PICKS UP THE CLAIM NUMBER         *
+      ******************************************************************
+           05  CIMP-POLICY-NUMBER   PIC X(10).
+           05  CIMP-CANCEL-DATE     PIC 9(8).
+           05  CIMP-CLAIM-NUMBER    PIC X(10).
+           05  CIMP-CLAIM-DATE      PIC 9(8).
+           05  CIMP-CLAIM-AMOUNT    PIC 9(7)V99.
+           05  CIMP-DETECTED-DATE   PIC 9(8).
