@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CLAIM STATUS INQUIRY TRANSACTION RECORD LAYOUT                 *
+      * ONE RECORD PER CLAIM A CUSTOMER SERVICE REP NEEDS THE CURRENT  *
+      * ADJUDICATION STATUS FOR                                        *
+      ******************************************************************
+           05  CINQ-CLAIM-NUMBER    PIC X(10).
