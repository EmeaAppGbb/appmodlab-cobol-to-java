@@ -0,0 +1,24 @@
+      ******************************************************************
+      * POLICY MAINTENANCE TRANSACTION RECORD LAYOUT                   *
+      * ONE RECORD PER ADD/UPDATE/TERMINATE REQUEST FED TO POLMAINT    *
+      ******************************************************************
+           05  PTRN-TRANS-CODE      PIC X(1).
+               88  PTRN-ADD         VALUE "A".
+               88  PTRN-UPDATE      VALUE "U".
+               88  PTRN-TERMINATE   VALUE "T".
+           05  PTRN-POLICY-NUMBER   PIC X(10).
+           05  PTRN-HOLDER-NAME     PIC X(30).
+           05  PTRN-PLAN-TYPE       PIC X(2).
+           05  PTRN-EFFECTIVE-DATE  PIC 9(8).
+           05  PTRN-EXPIRY-DATE     PIC 9(8).
+           05  PTRN-DEDUCTIBLE      PIC 9(5)V99.
+           05  PTRN-MAX-COVERAGE    PIC 9(7)V99.
+      *    EFFECTIVE DATE OF A TERMINATE TRANSACTION - ZERO MEANS THE
+      *    TERMINATION IS EFFECTIVE IMMEDIATELY, THE SAME AS BEFORE
+      *    THIS FIELD EXISTED. A DATE EARLIER THAN THE POLICY'S
+      *    CURRENT EXPIRY MEANS THE CANCELLATION IS RETROACTIVE AND
+      *    CLAIMS MAY ALREADY HAVE BEEN PAID FOR SERVICE AFTER IT
+           05  PTRN-CANCEL-DATE     PIC 9(8).
+      *    ISO CURRENCY CODE FOR AN ADD OR UPDATE TRANSACTION - SPACES
+      *    MEANS USD, THE SAME DEFAULT POLREC USES
+           05  PTRN-CURRENCY-CODE   PIC X(3).
