@@ -0,0 +1,7 @@
+      ******************************************************************
+      * COVERAGE RULES RECORD LAYOUT                                   *
+      * ONE NAME/VALUE PAIR PER LINE - LETS ADJUDCTN'S COVERAGE LIMITS *
+      * BE TUNED WITHOUT A RECOMPILE                                   *
+      ******************************************************************
+           05  RULE-NAME             PIC X(20).
+           05  RULE-VALUE            PIC 9(7)V99.
