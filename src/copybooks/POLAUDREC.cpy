@@ -0,0 +1,23 @@
+      ******************************************************************
+      * POLICY MAINTENANCE AUDIT RECORD LAYOUT                         *
+      * ONE RECORD PER UPDATE TRANSACTION APPLIED TO THE POLICY        *
+      * MASTER, CARRYING THE OLD AND NEW VALUE OF EVERY FIELD AN       *
+      * UPDATE CAN CHANGE SO A LATER REVIEW CAN SEE EXACTLY WHAT       *
+      * CHANGED ON A POLICY AND WHEN                                   *
+      ******************************************************************
+           05  PAUD-POLICY-NUMBER     PIC X(10).
+           05  PAUD-UPDATE-DATE       PIC 9(8).
+           05  PAUD-OLD-HOLDER-NAME   PIC X(30).
+           05  PAUD-NEW-HOLDER-NAME   PIC X(30).
+           05  PAUD-OLD-PLAN-TYPE     PIC X(2).
+           05  PAUD-NEW-PLAN-TYPE     PIC X(2).
+           05  PAUD-OLD-EFFECTIVE-DT  PIC 9(8).
+           05  PAUD-NEW-EFFECTIVE-DT  PIC 9(8).
+           05  PAUD-OLD-EXPIRY-DATE   PIC 9(8).
+           05  PAUD-NEW-EXPIRY-DATE   PIC 9(8).
+           05  PAUD-OLD-DEDUCTIBLE    PIC 9(5)V99.
+           05  PAUD-NEW-DEDUCTIBLE    PIC 9(5)V99.
+           05  PAUD-OLD-MAX-COVERAGE  PIC 9(7)V99.
+           05  PAUD-NEW-MAX-COVERAGE  PIC 9(7)V99.
+           05  PAUD-OLD-CURRENCY-CODE PIC X(3).
+           05  PAUD-NEW-CURRENCY-CODE PIC X(3).
