@@ -0,0 +1,13 @@
+      ******************************************************************
+      * POLICYHOLDER NAME INQUIRY RESPONSE RECORD LAYOUT               *
+      * ONE RECORD PER POLICY MATCHING AN INQUIRED NAME - A NAME IS    *
+      * NOT A UNIQUE KEY SO ONE INQUIRY CAN PRODUCE SEVERAL OF THESE   *
+      ******************************************************************
+           05  PNRS-HOLDER-NAME     PIC X(30).
+           05  PNRS-FOUND-FLAG      PIC X(1).
+               88  PNRS-NAME-FOUND      VALUE "Y".
+           05  PNRS-POLICY-NUMBER   PIC X(10).
+           05  PNRS-PLAN-TYPE       PIC X(2).
+           05  PNRS-EFFECTIVE-DATE  PIC 9(8).
+           05  PNRS-EXPIRY-DATE     PIC 9(8).
+           05  PNRS-STATUS          PIC X(1).
