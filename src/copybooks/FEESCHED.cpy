@@ -0,0 +1,7 @@
+      ******************************************************************
+      * PROVIDER FEE SCHEDULE RECORD LAYOUT                            *
+      * ONE RECORD PER CONTRACTED PROVIDER, GIVING THE MAXIMUM AMOUNT  *
+      * THE PLAN HAS NEGOTIATED TO ALLOW FOR THAT PROVIDER'S CLAIMS    *
+      ******************************************************************
+           05  FEE-PROVIDER-ID       PIC X(8).
+           05  FEE-MAX-ALLOWED       PIC 9(7)V99.
