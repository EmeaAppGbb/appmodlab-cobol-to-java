@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CLAIM LINE-ITEM RECORD LAYOUT                                  *
+      * ONE RECORD PER BILLED SERVICE ON A MULTI-SERVICE CLAIM - A     *
+      * CLAIM WITH SEVERAL SERVICE LINES HAS SEVERAL OF THESE RECORDS  *
+      * ALL SHARING THE SAME CLAIM NUMBER                              *
+      ******************************************************************
+           05  CLI-CLAIM-NUMBER      PIC X(10).
+           05  CLI-LINE-NUMBER       PIC 99.
+           05  CLI-SERVICE-CODE      PIC X(5).
+           05  CLI-SERVICE-DATE      PIC 9(8).
+           05  CLI-SERVICE-AMOUNT    PIC 9(7)V99.
