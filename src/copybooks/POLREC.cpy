@@ -10,3 +10,8 @@
            05  POL-DEDUCTIBLE       PIC 9(5)V99.
            05  POL-MAX-COVERAGE     PIC 9(7)V99.
            05  POL-STATUS           PIC X(1).
+      *    ISO CURRENCY CODE THE POLICY'S DEDUCTIBLE, MAX COVERAGE,
+      *    AND BILLED CLAIMS ARE DENOMINATED IN - SPACES ON POLICIES
+      *    WRITTEN BEFORE THIS FIELD EXISTED MEANS USD, THE SAME WAY
+      *    A BLANK SECONDARY POLICY NUMBER MEANS "NONE" ON CLMREC
+           05  POL-CURRENCY-CODE    PIC X(3).
