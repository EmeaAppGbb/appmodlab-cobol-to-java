@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ESCALATED CLAIM RECORD LAYOUT                                  *
+      * ONE RECORD PER MANUAL-REVIEW ENTRY THAT HAS BEEN PENDING       *
+      * LONGER THAN THE ESCALATION THRESHOLD - INPUT TO WHATEVER       *
+      * PROCESS NOTIFIES A SUPERVISOR TO WORK THE CLAIM                *
+      ******************************************************************
+           05  CESC-CLAIM-NUMBER    PIC X(10).
+           05  CESC-POLICY-NUMBER   PIC X(10).
+           05  CESC-CLAIM-AMOUNT    PIC 9(7)V99.
+           05  CESC-REASON-CODE     PIC 99.
+           05  CESC-ENTERED-DATE    PIC 9(8).
+           05  CESC-DAYS-PENDING    PIC 9(5).
