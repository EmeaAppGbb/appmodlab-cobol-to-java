@@ -0,0 +1,12 @@
+      ******************************************************************
+      * POLICY ACCUMULATOR MASTER RECORD LAYOUT                        *
+      * ONE RECORD PER POLICY CARRYING HOW MUCH OF THE DEDUCTIBLE HAS  *
+      * BEEN SATISFIED AND HOW MUCH OF THE LIFETIME/ANNUAL MAXIMUM     *
+      * COVERAGE HAS BEEN PAID OUT - LOADED BY CLMPROC AT THE START OF *
+      * A RUN AND REWRITTEN AT THE END SO THE TOTALS SURVIVE BETWEEN   *
+      * SEPARATE BATCH INVOCATIONS, AND RESET BY RENEWPOL WHEN A       *
+      * POLICY RENEWS INTO A NEW COVERAGE PERIOD                       *
+      ******************************************************************
+           05  ACCUM-POLICY-NUMBER  PIC X(10).
+           05  ACCUM-DEDUCT-MET     PIC 9(7)V99.
+           05  ACCUM-BENEFIT-PAID   PIC 9(9)V99.
