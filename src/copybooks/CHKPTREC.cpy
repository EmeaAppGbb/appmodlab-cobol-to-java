@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CLAIMS PROCESSING CHECKPOINT RECORD LAYOUT                     *
+      * WRITTEN PERIODICALLY BY CLMPROC SO A RUN INTERRUPTED PARTWAY   *
+      * THROUGH A LARGE CLAIM VOLUME CAN BE RESTARTED WITHOUT          *
+      * REPROCESSING CLAIMS ALREADY READ                               *
+      ******************************************************************
+           05  CHKPT-CLAIMS-READ        PIC 9(5).
+           05  CHKPT-CLAIMS-APPROVED    PIC 9(5).
+           05  CHKPT-CLAIMS-DENIED      PIC 9(5).
+           05  CHKPT-CLAIMS-PENDING     PIC 9(5).
+           05  CHKPT-CLAIMS-REJECTED    PIC 9(5).
+           05  CHKPT-TOTAL-PAID         PIC 9(9)V99.
+           05  CHKPT-CLAIMS-MEDICAL     PIC 9(5).
+           05  CHKPT-CLAIMS-DENTAL      PIC 9(5).
+           05  CHKPT-CLAIMS-VISION      PIC 9(5).
+           05  CHKPT-CLAIMS-PHARMACY    PIC 9(5).
+           05  CHKPT-CLAIMS-OTHER-TYPE  PIC 9(5).
+      *    POLICY-LOOKUP AND AGING COUNTERS - ADDED SO A RESTART DOES
+      *    NOT LOSE THE CONTROL TOTALS 9100-RECONCILE-CONTROL-TOTALS
+      *    CHECKS OR THE AGING BREAKDOWN RPTGEN PRINTS. ZERO ON A
+      *    CHECKPOINT RECORD WRITTEN BEFORE THESE FIELDS EXISTED
+           05  CHKPT-POLICIES-MATCHED   PIC 9(5).
+           05  CHKPT-POLICIES-NOT-FOUND PIC 9(5).
+           05  CHKPT-AGE-0-30           PIC 9(5).
+           05  CHKPT-AGE-31-60          PIC 9(5).
+           05  CHKPT-AGE-61-90          PIC 9(5).
+           05  CHKPT-AGE-OVER-90        PIC 9(5).
