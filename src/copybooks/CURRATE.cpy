@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CURRENCY CONVERSION RATE RECORD LAYOUT                         *
+      * ONE CURRENCY CODE/RATE-TO-USD PAIR PER LINE - LETS CURRCONV'S  *
+      * EXCHANGE RATES BE REFRESHED WITHOUT A RECOMPILE, THE SAME WAY  *
+      * RULEREC EXTERNALIZES COVERAGE LIMITS                           *
+      ******************************************************************
+           05  CURR-CODE             PIC X(3).
+           05  CURR-RATE-TO-USD      PIC 9(3)V9999.
