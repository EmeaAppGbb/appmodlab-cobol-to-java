@@ -10,3 +10,6 @@
            05  CLM-STATUS           PIC X(1).
            05  CLM-DIAGNOSIS-CODE   PIC X(5).
            05  CLM-PROVIDER-ID      PIC X(8).
+      *    SECONDARY COVERAGE FOR COORDINATION OF BENEFITS - SPACES
+      *    WHEN THE CLAIM HAS NO SECONDARY POLICY
+           05  CLM-SECONDARY-POLICY-NUMBER PIC X(10).
