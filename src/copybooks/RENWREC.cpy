@@ -0,0 +1,9 @@
+      ******************************************************************
+      * POLICY RENEWAL LOG RECORD LAYOUT                               *
+      * ONE RECORD PER POLICY RENEWPOL CARRIED FORWARD TO A NEW        *
+      * EXPIRY DATE - AN AUDIT TRAIL OF WHAT WAS EXTENDED AND WHEN     *
+      ******************************************************************
+           05  RENW-POLICY-NUMBER   PIC X(10).
+           05  RENW-OLD-EXPIRY-DATE PIC 9(8).
+           05  RENW-NEW-EXPIRY-DATE PIC 9(8).
+           05  RENW-RENEWAL-DATE    PIC 9(8).
