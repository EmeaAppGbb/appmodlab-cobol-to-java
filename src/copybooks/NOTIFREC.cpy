@@ -0,0 +1,17 @@
+      ******************************************************************
+      * MEMBER NOTIFICATION INTERFACE RECORD LAYOUT                    *
+      * ONE FIXED-WIDTH RECORD PER CLAIM OUTCOME, APPENDED BY NOTIFGEN *
+      * FOR A DOWNSTREAM MEMBER COMMUNICATIONS SYSTEM (EMAIL/SMS/      *
+      * PRINT VENDOR) TO PICK UP AND DELIVER - SEPARATE FROM THE       *
+      * EOB LETTER FILE, WHICH IS THE HUMAN-READABLE COPY FOR MEMBER   *
+      * SERVICES RATHER THAN A MACHINE INTERFACE                       *
+      ******************************************************************
+           05  NOTIF-MEMBER-NAME       PIC X(30).
+           05  NOTIF-POLICY-NUMBER     PIC X(10).
+           05  NOTIF-CLAIM-NUMBER      PIC X(10).
+           05  NOTIF-NOTIFICATION-DATE PIC 9(8).
+           05  NOTIF-NOTIFICATION-TYPE PIC X(1).
+               88  NOTIF-TYPE-APPROVED     VALUE "A".
+               88  NOTIF-TYPE-DENIED       VALUE "D".
+               88  NOTIF-TYPE-PENDING      VALUE "P".
+           05  NOTIF-MESSAGE-TEXT       PIC X(60).
