@@ -0,0 +1,12 @@
+      ******************************************************************
+      * PROVIDER TAX ID MASTER RECORD LAYOUT                           *
+      * ONE RECORD PER PROVIDER, GIVING THE PAYEE NAME, ADDRESS, AND   *
+      * TAXPAYER ID NEEDED TO FILE A YEAR-END 1099 FOR THAT PROVIDER   *
+      ******************************************************************
+           05  TAXID-PROVIDER-ID     PIC X(8).
+           05  TAXID-PAYEE-NAME      PIC X(30).
+           05  TAXID-TAX-ID          PIC X(9).
+           05  TAXID-ADDRESS-LINE1   PIC X(30).
+           05  TAXID-CITY            PIC X(20).
+           05  TAXID-STATE           PIC X(2).
+           05  TAXID-ZIP             PIC X(10).
