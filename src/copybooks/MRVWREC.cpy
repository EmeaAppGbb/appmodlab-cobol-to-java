@@ -0,0 +1,12 @@
+      ******************************************************************
+      * MANUAL REVIEW QUEUE RECORD LAYOUT                              *
+      * ONE ENTRY PER CLAIM ROUTED TO MANUAL REVIEW BY ADJUDCTN        *
+      ******************************************************************
+           05  MRVW-CLAIM-NUMBER    PIC X(10).
+           05  MRVW-POLICY-NUMBER   PIC X(10).
+           05  MRVW-CLAIM-AMOUNT    PIC 9(7)V99.
+           05  MRVW-REASON-CODE     PIC 99.
+      *    DATE THE CLAIM WAS ROUTED TO MANUAL REVIEW - LETS A LATER
+      *    ESCALATION PASS MEASURE HOW LONG AN ENTRY HAS BEEN SITTING
+      *    WITHOUT HAVING TO RE-DERIVE IT FROM THE CLAIM FILE
+           05  MRVW-ENTERED-DATE    PIC 9(8).
