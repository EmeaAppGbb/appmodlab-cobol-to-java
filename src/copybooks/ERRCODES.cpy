@@ -0,0 +1,47 @@
+      ******************************************************************
+      * ERROR AND DENIAL REASON CODE DEFINITIONS                       *
+      * SINGLE SOURCE OF TRUTH FOR NUMERIC CODES SHARED BY ADJUDCTN,   *
+      * ERRHANDL, AND ANY OTHER PROGRAM THAT LOGS OR TESTS A CODE      *
+      ******************************************************************
+       01  EC-ERROR-CODES.
+      *    FATAL / FILE-LEVEL ERRORS (REPORTED TO ERRHANDL)
+           05  EC-CANNOT-OPEN-CLAIMS     PIC 99 VALUE 10.
+           05  EC-CANNOT-OPEN-POLICY     PIC 99 VALUE 11.
+           05  EC-CANNOT-OPEN-TRANS      PIC 99 VALUE 12.
+           05  EC-POLICY-NOT-FOUND       PIC 99 VALUE 20.
+           05  EC-POLICY-ALREADY-EXISTS  PIC 99 VALUE 21.
+           05  EC-POLICY-MAINT-NOTFOUND  PIC 99 VALUE 22.
+           05  EC-INVALID-CLAIM-DATA     PIC 99 VALUE 30.
+           05  EC-DUPLICATE-POLICY-NBR   PIC 99 VALUE 31.
+           05  EC-RECONCILE-MISMATCH     PIC 99 VALUE 32.
+           05  EC-DUPLICATE-CLAIM        PIC 99 VALUE 33.
+           05  EC-LINEITEM-MISMATCH      PIC 99 VALUE 34.
+           05  EC-SECONDARY-NOT-FOUND    PIC 99 VALUE 35.
+           05  EC-PAYEE-TAXID-NOTFOUND   PIC 99 VALUE 36.
+           05  EC-CLAWBACK-NOT-FOUND     PIC 99 VALUE 37.
+           05  EC-CLAWBACK-EXCEEDS-PAID  PIC 99 VALUE 38.
+           05  EC-CLAIM-INQUIRY-NOTFOUND PIC 99 VALUE 39.
+      *    ADJUDICATION DENIAL REASON CODES (LS-DENIAL-REASON)
+           05  EC-DENY-POLICY-INACTIVE   PIC 99 VALUE 40.
+           05  EC-DENY-POLICY-EXPIRED    PIC 99 VALUE 41.
+           05  EC-DENY-CLAIM-TOO-SMALL   PIC 99 VALUE 42.
+           05  EC-DENY-INVALID-CLM-TYPE  PIC 99 VALUE 43.
+           05  EC-DENY-MISSING-DIAGNOSIS PIC 99 VALUE 44.
+           05  EC-DENY-MISSING-PROVIDER  PIC 99 VALUE 45.
+           05  EC-DENY-DENTAL-MAX        PIC 99 VALUE 46.
+           05  EC-DENY-VISION-MAX        PIC 99 VALUE 47.
+           05  EC-DENY-ZERO-COVERAGE     PIC 99 VALUE 48.
+           05  EC-DENY-CLAIM-TOO-OLD     PIC 99 VALUE 49.
+           05  EC-DENY-PENDING-REVIEW    PIC 99 VALUE 50.
+           05  EC-DENY-CLAIM-TYPE-MAX    PIC 99 VALUE 51.
+           05  EC-POLICY-NAME-NOTFOUND   PIC 99 VALUE 52.
+      *    MANUAL-REVIEW ROUTING REASON CODES (LS-REASON-CODE)
+           05  EC-REVIEW-AMOUNT-LIMIT    PIC 99 VALUE 60.
+           05  EC-REVIEW-COVERAGE-MAX    PIC 99 VALUE 61.
+           05  EC-REVIEW-OVER-AUTO-APPR  PIC 99 VALUE 62.
+      *    FRAUD/ANOMALY SCREENING ALERT REASON CODES (FRAUD-ALERT-CODE)
+           05  EC-FRAUD-HIGH-VOLUME      PIC 99 VALUE 70.
+           05  EC-FRAUD-HIGH-AVG-AMOUNT  PIC 99 VALUE 71.
+           05  EC-FRAUD-CLAIM-OUTLIER    PIC 99 VALUE 72.
+      *    MULTI-CURRENCY CONVERSION
+           05  EC-CURRENCY-RATE-NOTFOUND PIC 99 VALUE 73.
