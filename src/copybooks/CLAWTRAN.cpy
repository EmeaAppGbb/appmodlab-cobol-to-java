@@ -0,0 +1,12 @@
+      ******************************************************************
+      * OVERPAYMENT RECOVERY TRANSACTION RECORD LAYOUT                 *
+      * ONE RECORD PER RECOVERY REQUEST FED TO CLAWBACK - RAISED WHEN  *
+      * A CLAIM IS FOUND TO HAVE BEEN OVERPAID AFTER THE FACT          *
+      ******************************************************************
+           05  CLWT-CLAIM-NUMBER    PIC X(10).
+           05  CLWT-RECOVERY-AMOUNT PIC 9(7)V99.
+           05  CLWT-REASON-CODE     PIC X(2).
+               88  CLWT-DUPLICATE-PAYMENT   VALUE "01".
+               88  CLWT-RETRO-DENIAL        VALUE "02".
+               88  CLWT-COB-OVERPAY         VALUE "03".
+               88  CLWT-BILLING-ERROR       VALUE "04".
