@@ -0,0 +1,14 @@
+      ******************************************************************
+      * YEAR-END 1099 EXTRACT RECORD LAYOUT                            *
+      * ONE RECORD PER PAYEE WHOSE REPORTABLE PAYMENTS FOR THE TAX     *
+      * YEAR MEET OR EXCEED THE IRS REPORTING THRESHOLD                *
+      ******************************************************************
+           05  TOUT-TAX-YEAR         PIC 9(4).
+           05  TOUT-PROVIDER-ID      PIC X(8).
+           05  TOUT-PAYEE-NAME       PIC X(30).
+           05  TOUT-TAX-ID           PIC X(9).
+           05  TOUT-ADDRESS-LINE1    PIC X(30).
+           05  TOUT-CITY             PIC X(20).
+           05  TOUT-STATE            PIC X(2).
+           05  TOUT-ZIP              PIC X(10).
+           05  TOUT-TOTAL-PAID       PIC 9(9)V99.
