@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CLAIM TYPE RULES RECORD LAYOUT                                 *
+      * ONE RECORD PER CLAIM TYPE CODE, GIVING THE DISPLAY NAME, THE   *
+      * PER-CLAIM MAXIMUM (ZERO MEANS NO TYPE-SPECIFIC MAXIMUM), AND   *
+      * WHETHER A DIAGNOSIS CODE / PROVIDER ID IS REQUIRED - LETS NEW  *
+      * CLAIM TYPES BE ADDED WITHOUT A RECOMPILE OF ADJUDCTN           *
+      ******************************************************************
+           05  CTYPE-CODE                PIC X(2).
+           05  CTYPE-NAME                PIC X(20).
+           05  CTYPE-MAX-AMOUNT          PIC 9(7)V99.
+           05  CTYPE-REQUIRE-DIAGNOSIS   PIC X(1).
+               88  CTYPE-DIAGNOSIS-REQUIRED VALUE "Y".
+           05  CTYPE-REQUIRE-PROVIDER    PIC X(1).
+               88  CTYPE-PROVIDER-REQUIRED  VALUE "Y".
