@@ -0,0 +1,13 @@
+      ******************************************************************
+      * OVERPAYMENT RECOVERY LEDGER RECORD LAYOUT                      *
+      * ONE RECORD PER RECOVERY TRANSACTION CLAWBACK HAS ACTED ON      *
+      ******************************************************************
+           05  CLAW-CLAIM-NUMBER    PIC X(10).
+           05  CLAW-ORIGINAL-PAID   PIC 9(7)V99.
+           05  CLAW-RECOVERY-AMOUNT PIC 9(7)V99.
+           05  CLAW-RECOVERY-DATE   PIC 9(8).
+           05  CLAW-REASON-CODE     PIC X(2).
+           05  CLAW-STATUS          PIC X(1).
+               88  CLAW-RECOVERED-FULL   VALUE "F".
+               88  CLAW-RECOVERED-PART   VALUE "P".
+               88  CLAW-REJECTED         VALUE "X".
