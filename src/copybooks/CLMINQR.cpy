@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CLAIM STATUS INQUIRY RESPONSE RECORD LAYOUT                    *
+      * ONE RECORD PER INQUIRY TRANSACTION, WRITTEN BACK OUT AS SOON   *
+      * AS CLMINQ LOOKS UP THE CLAIM - ON-DEMAND COUNTERPART TO THE    *
+      * OVERNIGHT CLAIM OUTPUT CLMPROC ALREADY WRITES                  *
+      ******************************************************************
+           05  CIRS-CLAIM-NUMBER    PIC X(10).
+           05  CIRS-FOUND-FLAG      PIC X(1).
+               88  CIRS-CLAIM-FOUND     VALUE "Y".
+           05  CIRS-POLICY-NUMBER   PIC X(10).
+           05  CIRS-CLAIM-DATE      PIC 9(8).
+           05  CIRS-CLAIM-TYPE      PIC X(2).
+           05  CIRS-CLAIM-AMOUNT    PIC 9(7)V99.
+           05  CIRS-STATUS          PIC X(1).
+           05  CIRS-STATUS-TEXT     PIC X(20).
+           05  CIRS-PROVIDER-ID     PIC X(8).
