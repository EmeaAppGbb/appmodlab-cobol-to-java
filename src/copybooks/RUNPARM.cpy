@@ -0,0 +1,8 @@
+      ******************************************************************
+      * RUN PARAMETER RECORD LAYOUT                                    *
+      * ONE LOGICAL-FILE-NAME/PATH PAIR PER LINE - LETS EACH CYCLE'S   *
+      * BATCH RUN POINT AT A DIFFERENT SET OF DATA SETS WITHOUT A      *
+      * RECOMPILE, THE SAME WAY RULEREC EXTERNALIZES COVERAGE LIMITS   *
+      ******************************************************************
+           05  RUNPARM-NAME          PIC X(20).
+           05  RUNPARM-VALUE         PIC X(60).
