@@ -0,0 +1,13 @@
+      ******************************************************************
+      * FRAUD/ANOMALY SCREENING ALERT RECORD LAYOUT                    *
+      * ONE RECORD PER SUSPICIOUS BILLING PATTERN FLAGGED BY FRAUDSCN  *
+      * - EITHER A PROVIDER-LEVEL PATTERN (FRAUD-CLAIM-NUMBER LEFT     *
+      * SPACES) OR A SINGLE OUTLIER CLAIM - INPUT TO WHATEVER PROCESS  *
+      * ROUTES THESE TO SPECIAL INVESTIGATIONS                         *
+      ******************************************************************
+           05  FRAUD-PROVIDER-ID    PIC X(8).
+           05  FRAUD-CLAIM-NUMBER   PIC X(10).
+           05  FRAUD-ALERT-CODE     PIC 99.
+           05  FRAUD-CLAIM-COUNT    PIC 9(5).
+           05  FRAUD-TOTAL-AMOUNT   PIC 9(9)V99.
+           05  FRAUD-CLAIM-AMOUNT   PIC 9(7)V99.
