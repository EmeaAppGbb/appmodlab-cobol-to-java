@@ -7,3 +7,14 @@
            05  PYMT-PAYMENT-DATE    PIC 9(8).
            05  PYMT-AUTH-CODE       PIC X(6).
            05  PYMT-STATUS          PIC X(1).
+      *    PAYEE FOR YEAR-END 1099 REPORTING - SPACES ON PAYMENT
+      *    RECORDS WRITTEN BEFORE THIS FIELD EXISTED
+           05  PYMT-PROVIDER-ID     PIC X(8).
+      *    PYMT-PAYMENT-AMOUNT ABOVE IS ALWAYS THE USD EQUIVALENT SO
+      *    CLAWBACK AND TAX1099 CAN TOTAL ACROSS POLICIES REGARDLESS
+      *    OF CURRENCY - THESE TWO FIELDS PRESERVE WHAT WAS ACTUALLY
+      *    AUTHORIZED IN THE POLICY'S OWN CURRENCY FOR AUDIT. SPACES/
+      *    ZERO ON PAYMENT RECORDS WRITTEN BEFORE THESE FIELDS EXISTED
+      *    MEANS THE PAYMENT WAS ALREADY IN USD
+           05  PYMT-CURRENCY-CODE   PIC X(3).
+           05  PYMT-ORIGINAL-AMOUNT PIC 9(7)V99.
